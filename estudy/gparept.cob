@@ -0,0 +1,164 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gparept.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Cumulative GPA report built on GRADEHIST (written by
+      *> transcpt.cob).  SORTs the grade-history file into student
+      *> order first, then control-breaks on student to average the
+      *> grade points across every term on record - the same job a
+      *> real academic records office would run.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-HIST-FILE ASSIGN TO "GRADEHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRADE-HIST-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK2".
+           SELECT GPA-SORTED-FILE ASSIGN TO "GPASORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GPA-SORTED-STATUS.
+           SELECT GPA-REPORT-FILE ASSIGN TO "GPARPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GPA-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-HIST-FILE.
+           COPY GRADEHIST.
+
+       SD  SORT-WORK-FILE.
+           COPY GRADEHIST
+               REPLACING ==GRADE-HIST-RECORD== BY ==SRT-GRADE-HIST-RECORD==
+                         ==GH-STUDENT-ID==      BY ==SRT-GH-STUDENT-ID==
+                         ==GH-STUDENT-NAME==    BY ==SRT-GH-STUDENT-NAME==
+                         ==GH-TERM==            BY ==SRT-GH-TERM==
+                         ==GH-SCORE==           BY ==SRT-GH-SCORE==
+                         ==GH-GRADE-POINTS==    BY ==SRT-GH-GRADE-POINTS==.
+
+       FD  GPA-SORTED-FILE.
+           COPY GRADEHIST
+               REPLACING ==GRADE-HIST-RECORD== BY ==GPA-SORTED-RECORD==
+                         ==GH-STUDENT-ID==      BY ==GPS-STUDENT-ID==
+                         ==GH-STUDENT-NAME==    BY ==GPS-STUDENT-NAME==
+                         ==GH-TERM==            BY ==GPS-TERM==
+                         ==GH-SCORE==           BY ==GPS-SCORE==
+                         ==GH-GRADE-POINTS==    BY ==GPS-GRADE-POINTS==.
+
+       FD  GPA-REPORT-FILE.
+       01 GPA-REPORT-LINE     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-GRADE-HIST-STATUS    PIC XX VALUE "00".
+       01 WS-GPA-SORTED-STATUS    PIC XX VALUE "00".
+       01 WS-GPA-REPORT-STATUS    PIC XX VALUE "00".
+
+       01 WS-EOF-SWITCH            PIC X VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+       01 WS-FIRST-STUDENT-SWITCH  PIC X VALUE "Y".
+           88 WS-FIRST-STUDENT         VALUE "Y".
+
+       01 WS-PREV-STUDENT-ID      PIC 9(5) VALUE ZERO.
+       01 WS-PREV-STUDENT-NAME    PIC X(20) VALUE SPACES.
+       01 WS-TERM-COUNT           PIC 9(3) COMP VALUE ZERO.
+       01 WS-POINT-TOTAL          PIC 9(5)V9 VALUE ZERO.
+       01 WS-CUMULATIVE-GPA       PIC 9V99 VALUE ZERO.
+
+       01 WS-HEADING-LINE-1  PIC X(40)
+           VALUE "*** CUMULATIVE GPA REPORT ***".
+       01 WS-DETAIL-LINE.
+           02 FILLER            PIC X(3)  VALUE SPACE.
+           02 WS-D-STUDENT-ID   PIC 9(5).
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-D-TERM         PIC X(6).
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-D-SCORE        PIC X(1).
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-D-POINTS       PIC 9V9.
+       01 WS-BREAK-LINE.
+           02 FILLER            PIC X(5)  VALUE SPACE.
+           02 FILLER            PIC X(20) VALUE
+               "CUMULATIVE GPA FOR: ".
+           02 WS-B-STUDENT-NAME PIC X(20).
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-B-GPA          PIC 9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-GH-STUDENT-ID
+               USING GRADE-HIST-FILE
+               GIVING GPA-SORTED-FILE
+
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-GRADE-HISTORY THRU 2000-EXIT
+               UNTIL WS-EOF
+           IF NOT WS-FIRST-STUDENT
+               PERFORM 3000-PRINT-CONTROL-BREAK THRU 3000-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT GPA-SORTED-FILE
+           OPEN OUTPUT GPA-REPORT-FILE
+           WRITE GPA-REPORT-LINE FROM WS-HEADING-LINE-1
+           READ GPA-SORTED-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> A change in student ID is the control break: print the prior
+      *> student's cumulative GPA before starting the new group.
+      *>--------------------------------------------------------------
+       2000-PROCESS-GRADE-HISTORY.
+           IF NOT WS-FIRST-STUDENT
+               AND GPS-STUDENT-ID NOT = WS-PREV-STUDENT-ID
+               PERFORM 3000-PRINT-CONTROL-BREAK THRU 3000-EXIT
+           END-IF
+
+           IF WS-FIRST-STUDENT OR GPS-STUDENT-ID NOT = WS-PREV-STUDENT-ID
+               MOVE ZERO TO WS-TERM-COUNT
+               MOVE ZERO TO WS-POINT-TOTAL
+               MOVE "N" TO WS-FIRST-STUDENT-SWITCH
+           END-IF
+
+           MOVE GPS-STUDENT-ID   TO WS-PREV-STUDENT-ID
+           MOVE GPS-STUDENT-NAME TO WS-PREV-STUDENT-NAME
+
+           ADD 1 TO WS-TERM-COUNT
+           ADD GPS-GRADE-POINTS TO WS-POINT-TOTAL
+
+           PERFORM 2200-PRINT-DETAIL THRU 2200-EXIT
+
+           READ GPA-SORTED-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2200-PRINT-DETAIL.
+           MOVE GPS-STUDENT-ID   TO WS-D-STUDENT-ID
+           MOVE GPS-TERM         TO WS-D-TERM
+           MOVE GPS-SCORE        TO WS-D-SCORE
+           MOVE GPS-GRADE-POINTS TO WS-D-POINTS
+           WRITE GPA-REPORT-LINE FROM WS-DETAIL-LINE.
+       2200-EXIT.
+           EXIT.
+
+       3000-PRINT-CONTROL-BREAK.
+           DIVIDE WS-POINT-TOTAL BY WS-TERM-COUNT
+               GIVING WS-CUMULATIVE-GPA ROUNDED
+           MOVE WS-PREV-STUDENT-NAME TO WS-B-STUDENT-NAME
+           MOVE WS-CUMULATIVE-GPA    TO WS-B-GPA
+           WRITE GPA-REPORT-LINE FROM WS-BREAK-LINE.
+       3000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE GPA-SORTED-FILE
+           CLOSE GPA-REPORT-FILE.
+       9000-EXIT.
+           EXIT.
