@@ -3,14 +3,69 @@
            PROGRAM-ID. classification.
            AUTHOR. vvberaldo.
            DATE-WRITTEN. 14/02/2023.
+      *> 09/08/2026 - Age is now derived from DateOfBirth instead of
+      *> being typed in separately, so it can't contradict the
+      *> customer's stored birthdate.
+      *> 09/08/2026 - passing-grade letters are now loaded from a
+      *> parameter file at start of run instead of being wired into
+      *> SPECIAL-NAMES, so academic staff can change grading policy
+      *> without a recompile.
+      *> 09/08/2026 - each DateOfBirth part is now validated by the
+      *> shared numeric-input-validation subprogram before it is
+      *> trusted, instead of accepting whatever the operator typed.
+      *> 09/08/2026 - the pass/fail and vote-eligibility decisions are
+      *> now written to the shared AUDIT-LOG-FILE so an auditor can
+      *> see exactly what was decided and when.
+      *> 09/08/2026 - an Ident is now accepted at the start of the run,
+      *> the same as customData.cob's, and used as the audit-log key
+      *> (with Age also logged) so the nightly cross-program
+      *> reconciliation job (reconcil.cob) has a real common key to
+      *> compare decisions on.
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           CLASS PassingScore IS "A" THRU "C", "D".
+      *> 09/08/2026 - the non-numeric-Score exception log moved to
+      *> transcpt.cob's SE-EXAM-SCORE check: Score here is still this
+      *> program's original scratch field, never read from a
+      *> transaction, so logging an exception against it produced the
+      *> same meaningless record every run. transcpt.cob classifies a
+      *> real per-record score read from STUEXAM, so that is where a
+      *> rejected score is actually data entry worth reviewing.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-PARM-FILE ASSIGN TO "GRADEPRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRADE-PARM-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-PARM-FILE.
+       01 GRADE-PARM-RECORD           PIC X(1).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
+       01 WS-GRADE-PARM-STATUS        PIC XX VALUE "00".
+       01 WS-AUDIT-LOG-STATUS         PIC XX VALUE "00".
+       01 WS-GRADE-PARM-EOF-SWITCH    PIC X VALUE "N".
+           88 WS-GRADE-PARM-EOF           VALUE "Y".
+
+       01 WS-PASSING-GRADE-COUNT      PIC 99 COMP VALUE ZERO.
+       01 WS-PASSING-GRADE-TABLE VALUE SPACES.
+           02 WS-PASSING-GRADE OCCURS 10 TIMES
+                                INDEXED BY WS-GRADE-IDX PIC X(1).
+
+       01 WS-DEFAULT-PASSING-GRADES   PIC X(4) VALUE "ABCD".
+
+       01 WS-IDENT PIC 9(3) VALUE ZERO.
+
        01 Age  PIC 99 VALUE 0.
        01 Score    PIC X(1) VALUE "B".
+       01 WS-PASSED-SWITCH PIC X VALUE "N".
+           88 WS-PASSED        VALUE "Y".
+           88 WS-FAILED        VALUE "N".
        01 CanVoteFlag  PIC 9 VALUE 0.
            88  CanVote VALUE 1.
            88  CantVote    VALUE 0.
@@ -20,29 +75,209 @@
            88 IsEven   VALUE "2", "4", "6", "8".
            88 LessThan5 VALUE "1" THRU "4".
            88 ANumber  VALUE "0" THRU "9".
+
+       01 WS-MOB   PIC 99.
+       01 WS-DOB   PIC 99.
+       01 WS-YOB   PIC 9(4).
+
+       01 WS-RAW-EDIT-FIELD    PIC X(10).
+       01 WS-EDIT-VALID-SWITCH PIC X.
+           88 WS-EDIT-VALID        VALUE "Y".
+           88 WS-EDIT-INVALID      VALUE "N".
+
+       01 WS-CURRENT-DATE-STRING  PIC X(21).
+       01 WS-CURRENT-DATE-FIELDS REDEFINES WS-CURRENT-DATE-STRING.
+           02 WS-CURRENT-YOB      PIC 9(4).
+           02 WS-CURRENT-MOB      PIC 99.
+           02 WS-CURRENT-DOB      PIC 99.
+           02 FILLER              PIC X(13).
+
        PROCEDURE DIVISION.
-           DISPLAY "Enter your age: " WITH NO ADVANCING
-           ACCEPT Age
+           PERFORM 0500-LOAD-PASSING-GRADES THRU 0500-EXIT
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS = "05" OR WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           DISPLAY "Enter Ident: " WITH NO ADVANCING
+           ACCEPT WS-IDENT
+
+           PERFORM 0100-ACCEPT-MOB THRU 0100-EXIT
+           PERFORM 0200-ACCEPT-DOB THRU 0200-EXIT
+           PERFORM 0300-ACCEPT-YOB THRU 0300-EXIT
+
+           PERFORM 1000-COMPUTE-AGE THRU 1000-EXIT
 
-           IF Score IS PassingScore THEN
+           PERFORM 1500-CHECK-PASSING-GRADE THRU 1500-EXIT
+           IF WS-PASSED
                DISPLAY "You passed"
+               PERFORM 1700-LOG-PASS-FAIL-DECISION THRU 1700-EXIT
            ELSE
                DISPLAY "You failed"
+               PERFORM 1700-LOG-PASS-FAIL-DECISION THRU 1700-EXIT
            END-IF
 
            IF Score IS NOT NUMERIC THEN
                DISPLAY "Not a Number"
            END-IF
-           
+
            IF Age > 18 THEN
                SET CanVote TO TRUE
            ELSE
                SET CantVote TO TRUE
            END-IF
            DISPLAY "Vote " CanVoteFlag
-           
+           PERFORM 1800-LOG-VOTE-DECISION THRU 1800-EXIT
+
+           CLOSE AUDIT-LOG-FILE
+           STOP RUN.
+
+      *>--------------------------------------------------------------
+      *> Read the passing-grade letters from GRADEPRM.  If the
+      *> parameter file is missing, fall back to this term's default
+      *> so the program still runs rather than aborting.
+      *>--------------------------------------------------------------
+       0500-LOAD-PASSING-GRADES.
+           OPEN INPUT GRADE-PARM-FILE
+           IF WS-GRADE-PARM-STATUS = "35"
+               PERFORM 0550-LOAD-DEFAULT-GRADES THRU 0550-EXIT
+               GO TO 0500-EXIT
+           END-IF
+
+           PERFORM UNTIL WS-GRADE-PARM-EOF
+               READ GRADE-PARM-FILE
+                   AT END SET WS-GRADE-PARM-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-PASSING-GRADE-COUNT
+                       MOVE GRADE-PARM-RECORD
+                           TO WS-PASSING-GRADE (WS-PASSING-GRADE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE GRADE-PARM-FILE.
+       0500-EXIT.
+           EXIT.
+
+       0550-LOAD-DEFAULT-GRADES.
+           MOVE 4 TO WS-PASSING-GRADE-COUNT
+           MOVE "A" TO WS-PASSING-GRADE (1)
+           MOVE "B" TO WS-PASSING-GRADE (2)
+           MOVE "C" TO WS-PASSING-GRADE (3)
+           MOVE "D" TO WS-PASSING-GRADE (4).
+       0550-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Record the pass/fail decision to the shared audit log.
+      *>--------------------------------------------------------------
+       1700-LOG-PASS-FAIL-DECISION.
+           MOVE "CLASSIFICN" TO AL-PROGRAM-ID
+           MOVE WS-IDENT     TO AL-KEY
+           IF WS-PASSED
+               MOVE "PASS"    TO AL-DECISION
+           ELSE
+               MOVE "FAIL"    TO AL-DECISION
+           END-IF
+           MOVE Age           TO AL-AGE
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+           WRITE AUDIT-LOG-RECORD.
+       1700-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Record the vote-eligibility decision to the shared audit log.
+      *>--------------------------------------------------------------
+       1800-LOG-VOTE-DECISION.
+           MOVE "CLASSIFICN" TO AL-PROGRAM-ID
+           MOVE WS-IDENT     TO AL-KEY
+           IF CanVote
+               MOVE "CAN VOTE"    TO AL-DECISION
+           ELSE
+               MOVE "CANNOT VOTE" TO AL-DECISION
+           END-IF
+           MOVE Age           TO AL-AGE
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+           WRITE AUDIT-LOG-RECORD.
+       1800-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Accept each DateOfBirth part through the shared numeric-
+      *> input-validation subprogram, re-prompting until it passes.
+      *>--------------------------------------------------------------
+       0100-ACCEPT-MOB.
+           MOVE ZEROS TO WS-RAW-EDIT-FIELD
+           SET WS-EDIT-INVALID TO TRUE
+           PERFORM UNTIL WS-EDIT-VALID
+               DISPLAY "Enter month of birth (MM): " WITH NO ADVANCING
+               ACCEPT WS-RAW-EDIT-FIELD (1:2)
+               CALL "numedit" USING WS-RAW-EDIT-FIELD
+                   WS-EDIT-VALID-SWITCH
+               IF NOT WS-EDIT-VALID
+                   DISPLAY "Invalid entry - digits only"
+               END-IF
+           END-PERFORM
+           MOVE WS-RAW-EDIT-FIELD (1:2) TO WS-MOB.
+       0100-EXIT.
+           EXIT.
+
+       0200-ACCEPT-DOB.
+           MOVE ZEROS TO WS-RAW-EDIT-FIELD
+           SET WS-EDIT-INVALID TO TRUE
+           PERFORM UNTIL WS-EDIT-VALID
+               DISPLAY "Enter day of birth (DD): " WITH NO ADVANCING
+               ACCEPT WS-RAW-EDIT-FIELD (1:2)
+               CALL "numedit" USING WS-RAW-EDIT-FIELD
+                   WS-EDIT-VALID-SWITCH
+               IF NOT WS-EDIT-VALID
+                   DISPLAY "Invalid entry - digits only"
+               END-IF
+           END-PERFORM
+           MOVE WS-RAW-EDIT-FIELD (1:2) TO WS-DOB.
+       0200-EXIT.
+           EXIT.
 
-           
+       0300-ACCEPT-YOB.
+           MOVE ZEROS TO WS-RAW-EDIT-FIELD
+           SET WS-EDIT-INVALID TO TRUE
+           PERFORM UNTIL WS-EDIT-VALID
+               DISPLAY "Enter year of birth (YYYY): " WITH NO ADVANCING
+               ACCEPT WS-RAW-EDIT-FIELD (1:4)
+               CALL "numedit" USING WS-RAW-EDIT-FIELD
+                   WS-EDIT-VALID-SWITCH
+               IF NOT WS-EDIT-VALID
+                   DISPLAY "Invalid entry - digits only"
+               END-IF
+           END-PERFORM
+           MOVE WS-RAW-EDIT-FIELD (1:4) TO WS-YOB.
+       0300-EXIT.
+           EXIT.
 
+      *>--------------------------------------------------------------
+      *> Derive Age as of today from the entered DateOfBirth, so it
+      *> can never disagree with the birthdate on file.
+      *>--------------------------------------------------------------
+       1000-COMPUTE-AGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-STRING
+           COMPUTE Age = WS-CURRENT-YOB - WS-YOB
+           IF WS-CURRENT-MOB < WS-MOB
+               OR (WS-CURRENT-MOB = WS-MOB AND WS-CURRENT-DOB < WS-DOB)
+               SUBTRACT 1 FROM Age
+           END-IF.
+       1000-EXIT.
+           EXIT.
 
-       STOP RUN.
\ No newline at end of file
+      *>--------------------------------------------------------------
+      *> Score passes when it matches one of the configured passing
+      *> grade letters, replacing the old compile-time CLASS test.
+      *>--------------------------------------------------------------
+       1500-CHECK-PASSING-GRADE.
+           SET WS-FAILED TO TRUE
+           SET WS-GRADE-IDX TO 1
+           SEARCH WS-PASSING-GRADE VARYING WS-GRADE-IDX
+               AT END
+                   CONTINUE
+               WHEN WS-PASSING-GRADE (WS-GRADE-IDX) = Score
+                   SET WS-PASSED TO TRUE
+           END-SEARCH.
+       1500-EXIT.
+           EXIT.
