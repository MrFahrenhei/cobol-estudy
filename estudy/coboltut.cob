@@ -3,23 +3,55 @@
        PROGRAM-ID. estudy.
        AUTHOR. vvberaldo.
        DATE-WRITTEN. 09/02/2023.
+      *> 09/08/2026 - reject known-invalid SSN area/group/serial
+      *> values before the number is displayed or used downstream.
+      *> 09/08/2026 - flag a duplicate enrollment when the SSN is
+      *> already on the customer master.
+      *> 09/08/2026 - SSNum is now the shared SSNREC copybook instead
+      *> of an inline group, so every SSN-handling program uses the
+      *> one authoritative breakdown.
+      *> 09/08/2026 - the two summed values are now also run through
+      *> the shared geomcalc subprogram as a round-tank volume demo,
+      *> since PIValue was declared here but never actually used.
+      *> 09/08/2026 - the duplicate-enrollment check now only proceeds
+      *> on WS-CUSTMAST-OK; "23" is a READ-context not-found status
+      *> and can never come back from the OPEN above (a missing file
+      *> returns "35"), so that leg never did what it looked like it
+      *> was guarding against.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-IDENT
+               ALTERNATE RECORD KEY IS CUST-SSN WITH DUPLICATES
+               FILE STATUS IS WS-CUSTMAST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTMAST-FILE.
+           COPY CUSTREC.
+
        WORKING-STORAGE SECTION.
+       01 WS-CUSTMAST-STATUS  PIC XX VALUE "00".
+           88 WS-CUSTMAST-OK      VALUE "00".
        *>Create variables.
        01 UserName     PIC X(30) VALUE "You".
        01 Num1         PIC 9 VALUE ZEROS.
        01 Num2         PIC 9 VALUE ZEROS.
        01 Total        PIC 99 VALUE 0.
-       01 SSNum.
-           02 SSArea   PIC 999.
-           02 SSGroup  PIC 99.
-           02 SSSerial PIC 9999.
+           COPY SSNREC.
+
+       01 WS-SSN-VALID-SWITCH  PIC X VALUE "Y".
+           88 WS-SSN-VALID         VALUE "Y".
+           88 WS-SSN-INVALID       VALUE "N".
+
+       01 WS-TANK-RADIUS       PIC 9(6)V9999 VALUE ZERO.
+       01 WS-TANK-HEIGHT       PIC 9(6)V9999 VALUE ZERO.
+       01 WS-TANK-VOLUME       PIC 9(10)V9999 VALUE ZERO.
+       01 WS-GEOM-FUNCTION     PIC X VALUE "V".
 
-       01 PIValue CONSTANT AS 3.14.
-       
        PROCEDURE DIVISION.
        DISPLAY "What is your name " WITH NO ADVANCING
        ACCEPT UserName
@@ -32,8 +64,63 @@
        ACCEPT Num2
        COMPUTE Total = Num1 + Num2
        DISPLAY Num1 "+"Num2"="Total
+
+       DISPLAY "Treating those two values as a tank radius/height..."
+       MOVE Num1 TO WS-TANK-RADIUS
+       MOVE Num2 TO WS-TANK-HEIGHT
+       CALL "geomcalc" USING WS-GEOM-FUNCTION WS-TANK-RADIUS
+           WS-TANK-HEIGHT WS-TANK-VOLUME
+       DISPLAY "Tank volume " WS-TANK-VOLUME
+
        DISPLAY "Enter your social security number "
        ACCEPT SSNum
-       DISPLAY "Area " SSArea
+       PERFORM 1000-VALIDATE-SSN THRU 1000-EXIT
+       IF WS-SSN-INVALID
+           DISPLAY "Invalid social security number entered"
+       ELSE
+           DISPLAY "Area " SS-AREA
+           PERFORM 2000-CHECK-DUPLICATE-ENROLLMENT THRU 2000-EXIT
+       END-IF
+
+       STOP RUN.
+
+      *>--------------------------------------------------------------
+      *> Reject SSA area numbers that were never issued (000, 666,
+      *> 900-999) and group/serial values that are all zeros.
+      *>--------------------------------------------------------------
+       1000-VALIDATE-SSN.
+           SET WS-SSN-VALID TO TRUE
+           IF SS-AREA = 000 OR SS-AREA = 666 OR SS-AREA >= 900
+               SET WS-SSN-INVALID TO TRUE
+           END-IF
+           IF SS-GROUP = 00 AND SS-SERIAL = 0000
+               SET WS-SSN-INVALID TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Look the SSN up on the customer master by its alternate key.
+      *> Finding a match means this person is already enrolled.
+      *>--------------------------------------------------------------
+       2000-CHECK-DUPLICATE-ENROLLMENT.
+           MOVE SS-AREA   TO CUST-SS-AREA
+           MOVE SS-GROUP  TO CUST-SS-GROUP
+           MOVE SS-SERIAL TO CUST-SS-SERIAL
 
-       STOP RUN.
\ No newline at end of file
+           OPEN INPUT CUSTMAST-FILE
+           IF WS-CUSTMAST-OK
+               READ CUSTMAST-FILE KEY IS CUST-SSN
+                   INVALID KEY
+                       DISPLAY "New enrollment - no duplicate found"
+                   NOT INVALID KEY
+                       DISPLAY "Duplicate enrollment exception - "
+                           "Ident " CUST-IDENT
+                           " is already enrolled with this SSN"
+               END-READ
+               CLOSE CUSTMAST-FILE
+           ELSE
+               DISPLAY "Unable to open CUSTMAST for duplicate check"
+           END-IF.
+       2000-EXIT.
+           EXIT.
\ No newline at end of file
