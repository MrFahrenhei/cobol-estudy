@@ -0,0 +1,366 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. evalbat.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Batch version of evaluation.cob's number classifier: reads a
+      *> transaction file of numbers instead of one interactive
+      *> ACCEPT at a time, classifies each the same way, writes a
+      *> classified output file, and prints end-of-run counts.
+      *> 09/08/2026 - TestNumber widened to a real multi-digit numeric
+      *> field with a trial-division prime test, matching evaluation.
+      *> cob's interactive classifier, so real transaction volumes
+      *> classify correctly instead of only digits 0-9.
+      *> 09/08/2026 - a checkpoint record is now written every
+      *> WS-CHECKPOINT-INTERVAL transactions so an abended run can be
+      *> restarted from the last checkpoint instead of reprocessing
+      *> the whole file.
+      *> 09/08/2026 - the checkpoint record now carries the per-class
+      *> counts along with the record count, and a restart restores
+      *> both, so COUNTS-REPORT's classification breakdown still adds
+      *> up to the total on a restarted run instead of only reflecting
+      *> records seen since the last checkpoint.
+      *> 09/08/2026 - the end-of-run counts are now a real printed
+      *> report (run-date heading, column headers, page numbering)
+      *> via REPORT SECTION instead of bare DISPLAY lines.
+      *> 09/08/2026 - writes its own DS-RECORDS-PROCESSED/DS-COMPLETION
+      *> -STATUS to a small DAILYSTAT output file at end of run, so
+      *> DAILYDRV can read it back after shelling this step out and
+      *> fold the record count into its consolidated report; this
+      *> step remains a plain standalone executable, unchanged from
+      *> how NIGHTLY.jcl's STEP020 already invokes it.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMBER-TRANS-FILE ASSIGN TO "NUMTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMBER-TRANS-STATUS.
+           SELECT CLASSIFIED-OUTPUT-FILE ASSIGN TO "NUMCLASS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLASSIFIED-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "EVALCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT COUNTS-REPORT-FILE ASSIGN TO "NUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COUNTS-REPORT-STATUS.
+           SELECT DAILY-STATS-FILE ASSIGN TO "EVALDLYS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAILY-STATS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMBER-TRANS-FILE.
+       01 NUMBER-TRANS-RECORD.
+           02 TestNumber   PIC 9(5).
+
+       FD  CLASSIFIED-OUTPUT-FILE.
+       01 CLASSIFIED-OUTPUT-RECORD.
+           02 CO-NUMBER      PIC 9(5).
+           02 FILLER         PIC X(2)  VALUE SPACE.
+           02 CO-CLASS       PIC X(11).
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           02 CKPT-RECORD-COUNT      PIC 9(7).
+           02 CKPT-PRIME-COUNT       PIC 9(7).
+           02 CKPT-ODD-COUNT         PIC 9(7).
+           02 CKPT-EVEN-COUNT        PIC 9(7).
+           02 CKPT-LESSTHAN5-COUNT   PIC 9(7).
+           02 CKPT-OTHER-COUNT       PIC 9(7).
+
+       FD  COUNTS-REPORT-FILE
+           REPORT IS COUNTS-REPORT.
+
+       FD  DAILY-STATS-FILE.
+           COPY DLYSTAT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-NUMBER-TRANS-STATUS  PIC XX VALUE "00".
+       01 WS-CLASSIFIED-STATUS    PIC XX VALUE "00".
+       01 WS-CHECKPOINT-STATUS    PIC XX VALUE "00".
+       01 WS-COUNTS-REPORT-STATUS PIC XX VALUE "00".
+       01 WS-DAILY-STATS-STATUS   PIC XX VALUE "00".
+
+       01 WS-CURRENT-DATE-STRING  PIC X(21).
+       01 WS-CURRENT-DATE-FIELDS REDEFINES WS-CURRENT-DATE-STRING.
+           02 WS-CURRENT-YOB      PIC 9(4).
+           02 WS-CURRENT-MOB      PIC 99.
+           02 WS-CURRENT-DOB      PIC 99.
+           02 FILLER              PIC X(13).
+       01 WS-RUN-DATE              PIC X(10) VALUE SPACES.
+
+       01 WS-RD-CLASS-DESCRIPTION  PIC X(20) VALUE SPACES.
+       01 WS-RD-CLASS-COUNT        PIC 9(7) VALUE ZERO.
+
+       01 WS-EOF-SWITCH            PIC X VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+       01 WS-CHECKPOINT-EOF-SWITCH PIC X VALUE "N".
+           88 WS-CHECKPOINT-EOF        VALUE "Y".
+
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(7) COMP VALUE 1000.
+       01 WS-RESTART-COUNT        PIC 9(7) COMP VALUE ZERO.
+       01 WS-RESTART-CLASS-COUNTS.
+           02 WS-RESTART-PRIME-COUNT      PIC 9(7) COMP VALUE ZERO.
+           02 WS-RESTART-ODD-COUNT        PIC 9(7) COMP VALUE ZERO.
+           02 WS-RESTART-EVEN-COUNT       PIC 9(7) COMP VALUE ZERO.
+           02 WS-RESTART-LESSTHAN5-COUNT  PIC 9(7) COMP VALUE ZERO.
+           02 WS-RESTART-OTHER-COUNT      PIC 9(7) COMP VALUE ZERO.
+       01 WS-SKIP-COUNT           PIC 9(7) COMP VALUE ZERO.
+       01 WS-CKPT-QUOTIENT        PIC 9(7) COMP VALUE ZERO.
+       01 WS-CKPT-REMAINDER       PIC 9(7) COMP VALUE ZERO.
+
+       01 WS-PRIME-SWITCH          PIC X VALUE "N".
+           88 IsPrime                   VALUE "Y".
+           88 IsNotPrime                VALUE "N".
+       01 WS-CANDIDATE-DIVISOR     PIC 9(5).
+       01 WS-DIVISOR-REMAINDER     PIC 9(5).
+       01 WS-QUOTIENT              PIC 9(5).
+
+       01 WS-CLASS-COUNTS.
+           02 WS-PRIME-COUNT      PIC 9(7) COMP VALUE ZERO.
+           02 WS-ODD-COUNT        PIC 9(7) COMP VALUE ZERO.
+           02 WS-EVEN-COUNT       PIC 9(7) COMP VALUE ZERO.
+           02 WS-LESSTHAN5-COUNT  PIC 9(7) COMP VALUE ZERO.
+           02 WS-OTHER-COUNT      PIC 9(7) COMP VALUE ZERO.
+           02 WS-TOTAL-COUNT      PIC 9(7) COMP VALUE ZERO.
+
+       REPORT SECTION.
+       RD  COUNTS-REPORT
+           PAGE LIMIT 60 LINES
+           HEADING 1
+           FIRST DETAIL 4
+           FOOTING 58.
+       01 TYPE PAGE HEADING.
+           02 LINE 1.
+               03 COLUMN 1  PIC X(30)
+                   VALUE "NUMBER CLASSIFICATION SUMMARY".
+               03 COLUMN 50 PIC X(10) VALUE "RUN DATE: ".
+               03 COLUMN 60 PIC X(10) SOURCE WS-RUN-DATE.
+           02 LINE 3.
+               03 COLUMN 1  PIC X(20) VALUE "CLASSIFICATION".
+               03 COLUMN 30 PIC X(10) VALUE "COUNT".
+       01 RD-COUNTS-DETAIL TYPE DETAIL.
+           02 LINE PLUS 1.
+               03 COLUMN 1  PIC X(20) SOURCE WS-RD-CLASS-DESCRIPTION.
+               03 COLUMN 30 PIC ZZZ,ZZ9 SOURCE WS-RD-CLASS-COUNT.
+       01 TYPE PAGE FOOTING.
+           02 LINE PLUS 2.
+               03 COLUMN 1  PIC X(5) VALUE "PAGE ".
+               03 COLUMN 6  PIC ZZZ9 SOURCE PAGE-COUNTER.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-CLASSIFY-NUMBER THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-PRINT-COUNTS THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 0900-READ-LAST-CHECKPOINT THRU 0900-EXIT
+           OPEN INPUT NUMBER-TRANS-FILE
+           IF WS-RESTART-COUNT > ZERO
+               MOVE WS-RESTART-COUNT          TO WS-TOTAL-COUNT
+               MOVE WS-RESTART-PRIME-COUNT      TO WS-PRIME-COUNT
+               MOVE WS-RESTART-ODD-COUNT        TO WS-ODD-COUNT
+               MOVE WS-RESTART-EVEN-COUNT       TO WS-EVEN-COUNT
+               MOVE WS-RESTART-LESSTHAN5-COUNT  TO WS-LESSTHAN5-COUNT
+               MOVE WS-RESTART-OTHER-COUNT      TO WS-OTHER-COUNT
+               PERFORM 0950-SKIP-PROCESSED-RECORDS THRU 0950-EXIT
+               OPEN EXTEND CLASSIFIED-OUTPUT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CLASSIFIED-OUTPUT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           OPEN OUTPUT COUNTS-REPORT-FILE
+           OPEN OUTPUT DAILY-STATS-FILE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-STRING
+           STRING WS-CURRENT-MOB DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-CURRENT-DOB DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-CURRENT-YOB DELIMITED BY SIZE
+               INTO WS-RUN-DATE
+           END-STRING
+           INITIATE COUNTS-REPORT
+           READ NUMBER-TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Find the last checkpoint written on a prior run.  LINE
+      *> SEQUENTIAL has no random access, so the file is read to end
+      *> and the last record read is the most recent checkpoint.  A
+      *> missing checkpoint file means this is a fresh run.
+      *>--------------------------------------------------------------
+       0900-READ-LAST-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "35"
+               GO TO 0900-EXIT
+           END-IF
+           PERFORM UNTIL WS-CHECKPOINT-EOF
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET WS-CHECKPOINT-EOF TO TRUE
+                   NOT AT END
+                       MOVE CKPT-RECORD-COUNT      TO WS-RESTART-COUNT
+                       MOVE CKPT-PRIME-COUNT       TO WS-RESTART-PRIME-COUNT
+                       MOVE CKPT-ODD-COUNT         TO WS-RESTART-ODD-COUNT
+                       MOVE CKPT-EVEN-COUNT        TO WS-RESTART-EVEN-COUNT
+                       MOVE CKPT-LESSTHAN5-COUNT
+                           TO WS-RESTART-LESSTHAN5-COUNT
+                       MOVE CKPT-OTHER-COUNT       TO WS-RESTART-OTHER-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE.
+       0900-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Skip the transactions already classified on a prior run so a
+      *> restart does not write duplicate output records.
+      *>--------------------------------------------------------------
+       0950-SKIP-PROCESSED-RECORDS.
+           MOVE ZERO TO WS-SKIP-COUNT
+           PERFORM 0960-SKIP-ONE-RECORD THRU 0960-EXIT
+               UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT OR WS-EOF.
+       0950-EXIT.
+           EXIT.
+
+       0960-SKIP-ONE-RECORD.
+           READ NUMBER-TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ
+           ADD 1 TO WS-SKIP-COUNT.
+       0960-EXIT.
+           EXIT.
+
+       2000-CLASSIFY-NUMBER.
+           ADD 1 TO WS-TOTAL-COUNT
+           MOVE TestNumber TO CO-NUMBER
+           PERFORM 3000-CHECK-PRIME THRU 3000-EXIT
+           DIVIDE TestNumber BY 2 GIVING WS-QUOTIENT
+               REMAINDER WS-DIVISOR-REMAINDER
+           EVALUATE TRUE
+               WHEN IsPrime
+                   MOVE "PRIME"       TO CO-CLASS
+                   ADD 1 TO WS-PRIME-COUNT
+               WHEN WS-DIVISOR-REMAINDER = 1
+                   MOVE "ODD"         TO CO-CLASS
+                   ADD 1 TO WS-ODD-COUNT
+               WHEN WS-DIVISOR-REMAINDER = 0
+                   MOVE "EVEN"        TO CO-CLASS
+                   ADD 1 TO WS-EVEN-COUNT
+               WHEN TestNumber < 5
+                   MOVE "LESS THAN 5" TO CO-CLASS
+                   ADD 1 TO WS-LESSTHAN5-COUNT
+               WHEN OTHER
+                   MOVE "DEFAULT"     TO CO-CLASS
+                   ADD 1 TO WS-OTHER-COUNT
+           END-EVALUATE
+           WRITE CLASSIFIED-OUTPUT-RECORD
+           PERFORM 2100-WRITE-CHECKPOINT-IF-DUE THRU 2100-EXIT
+           READ NUMBER-TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Every WS-CHECKPOINT-INTERVAL transactions, drop a checkpoint
+      *> record so a restart can resume close to where the prior run
+      *> stopped instead of reprocessing the whole file.
+      *>--------------------------------------------------------------
+       2100-WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE WS-TOTAL-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = 0
+               MOVE WS-TOTAL-COUNT      TO CKPT-RECORD-COUNT
+               MOVE WS-PRIME-COUNT      TO CKPT-PRIME-COUNT
+               MOVE WS-ODD-COUNT        TO CKPT-ODD-COUNT
+               MOVE WS-EVEN-COUNT       TO CKPT-EVEN-COUNT
+               MOVE WS-LESSTHAN5-COUNT  TO CKPT-LESSTHAN5-COUNT
+               MOVE WS-OTHER-COUNT      TO CKPT-OTHER-COUNT
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Trial-division primality test: try every divisor from 2 up
+      *> to the square root of TestNumber.
+      *>--------------------------------------------------------------
+       3000-CHECK-PRIME.
+           SET IsNotPrime TO TRUE
+           IF TestNumber < 2
+               GO TO 3000-EXIT
+           END-IF
+           SET IsPrime TO TRUE
+           MOVE 2 TO WS-CANDIDATE-DIVISOR
+           PERFORM 3100-TEST-DIVISOR THRU 3100-EXIT
+               UNTIL WS-CANDIDATE-DIVISOR * WS-CANDIDATE-DIVISOR
+                       > TestNumber
+                  OR NOT IsPrime.
+       3000-EXIT.
+           EXIT.
+
+       3100-TEST-DIVISOR.
+           DIVIDE TestNumber BY WS-CANDIDATE-DIVISOR
+               GIVING WS-DIVISOR-REMAINDER
+               REMAINDER WS-DIVISOR-REMAINDER
+           IF WS-DIVISOR-REMAINDER = 0 AND WS-CANDIDATE-DIVISOR NOT = TestNumber
+               SET IsNotPrime TO TRUE
+           ELSE
+               ADD 1 TO WS-CANDIDATE-DIVISOR
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       8000-PRINT-COUNTS.
+           DISPLAY "Transactions processed: " WS-TOTAL-COUNT
+           DISPLAY "  Prime:        " WS-PRIME-COUNT
+           DISPLAY "  Odd:          " WS-ODD-COUNT
+           DISPLAY "  Even:         " WS-EVEN-COUNT
+           DISPLAY "  Less than 5:  " WS-LESSTHAN5-COUNT
+           DISPLAY "  Default:      " WS-OTHER-COUNT
+           MOVE "TOTAL PROCESSED"    TO WS-RD-CLASS-DESCRIPTION
+           MOVE WS-TOTAL-COUNT       TO WS-RD-CLASS-COUNT
+           GENERATE RD-COUNTS-DETAIL
+           MOVE "PRIME"              TO WS-RD-CLASS-DESCRIPTION
+           MOVE WS-PRIME-COUNT       TO WS-RD-CLASS-COUNT
+           GENERATE RD-COUNTS-DETAIL
+           MOVE "ODD"                TO WS-RD-CLASS-DESCRIPTION
+           MOVE WS-ODD-COUNT         TO WS-RD-CLASS-COUNT
+           GENERATE RD-COUNTS-DETAIL
+           MOVE "EVEN"               TO WS-RD-CLASS-DESCRIPTION
+           MOVE WS-EVEN-COUNT        TO WS-RD-CLASS-COUNT
+           GENERATE RD-COUNTS-DETAIL
+           MOVE "LESS THAN 5"        TO WS-RD-CLASS-DESCRIPTION
+           MOVE WS-LESSTHAN5-COUNT   TO WS-RD-CLASS-COUNT
+           GENERATE RD-COUNTS-DETAIL
+           MOVE "DEFAULT"            TO WS-RD-CLASS-DESCRIPTION
+           MOVE WS-OTHER-COUNT       TO WS-RD-CLASS-COUNT
+           GENERATE RD-COUNTS-DETAIL.
+       8000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           TERMINATE COUNTS-REPORT
+           CLOSE NUMBER-TRANS-FILE
+           CLOSE CLASSIFIED-OUTPUT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE COUNTS-REPORT-FILE
+           MOVE "EVALBAT"          TO DS-PROGRAM-ID
+           MOVE WS-TOTAL-COUNT     TO DS-RECORDS-PROCESSED
+           SET DS-COMPLETED-OK     TO TRUE
+           WRITE DAILY-STATS-RECORD
+           CLOSE DAILY-STATS-FILE.
+       9000-EXIT.
+           EXIT.
