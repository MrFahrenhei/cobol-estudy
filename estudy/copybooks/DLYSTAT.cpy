@@ -0,0 +1,13 @@
+      *>--------------------------------------------------------------
+      *> DLYSTAT.cpy
+      *> Small linkage record each batch step in the daily job stream
+      *> hands back to DAILYDRV so one CALLer can build a single
+      *> consolidated end-of-day report instead of every step only
+      *> reporting to its own SYSOUT/report file.
+      *>--------------------------------------------------------------
+       01 DAILY-STATS-RECORD.
+           02 DS-PROGRAM-ID           PIC X(8).
+           02 DS-RECORDS-PROCESSED    PIC 9(7).
+           02 DS-COMPLETION-STATUS    PIC X(1).
+               88 DS-COMPLETED-OK         VALUE "S".
+               88 DS-COMPLETED-ERRORS     VALUE "E".
