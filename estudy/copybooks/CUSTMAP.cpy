@@ -0,0 +1,41 @@
+      *>--------------------------------------------------------------
+      *> CUSTMAP.cpy
+      *> Symbolic map for the CUSTMAP mapset (bms/CUSTMAP.bms), as
+      *> produced by BMS assembly.  Checked in alongside the BMS
+      *> source the same way CUSTREC.cpy is checked in alongside the
+      *> programs that use it, since this shop's build does not run
+      *> the map assembly step automatically.  Used by custinq.cob.
+      *>--------------------------------------------------------------
+       01 CUSTMAPI.
+           02 FILLER            PIC X(12).
+           02 CUSTIDL            PIC S9(4) COMP.
+           02 CUSTIDF            PIC X.
+           02 FILLER REDEFINES CUSTIDF.
+               03 CUSTIDA        PIC X.
+           02 CUSTIDI            PIC 9(3).
+           02 NAMEL               PIC S9(4) COMP.
+           02 NAMEF               PIC X.
+           02 FILLER REDEFINES NAMEF.
+               03 NAMEA          PIC X.
+           02 NAMEI               PIC X(20).
+           02 DOBL                PIC S9(4) COMP.
+           02 DOBF                PIC X.
+           02 FILLER REDEFINES DOBF.
+               03 DOBA           PIC X.
+           02 DOBI                PIC X(10).
+           02 MSGL                PIC S9(4) COMP.
+           02 MSGF                PIC X.
+           02 FILLER REDEFINES MSGF.
+               03 MSGA           PIC X.
+           02 MSGI                PIC X(76).
+
+       01 CUSTMAPO REDEFINES CUSTMAPI.
+           02 FILLER            PIC X(12).
+           02 FILLER             PIC X(3).
+           02 CUSTIDO             PIC 999.
+           02 FILLER             PIC X(3).
+           02 NAMEO                PIC X(20).
+           02 FILLER             PIC X(3).
+           02 DOBO                 PIC X(10).
+           02 FILLER             PIC X(3).
+           02 MSGO                 PIC X(76).
