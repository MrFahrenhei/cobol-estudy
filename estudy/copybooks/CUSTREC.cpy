@@ -0,0 +1,25 @@
+      *>--------------------------------------------------------------
+      *> CUSTREC.cpy
+      *> Shared customer record layout used by CUSTMAST and every
+      *> program that reads, writes, or displays customer data
+      *> (firstRun, the payroll/enrollment/voter-extract programs,
+      *> and coboltut's SSN handling).
+      *>
+      *> CUST-IDENT is the CUSTMAST primary key.
+      *>--------------------------------------------------------------
+       01 CUSTOMER-RECORD.
+           02 CUST-IDENT              PIC 9(3).
+           02 CUST-NAME               PIC X(20).
+           02 CUST-DATE-OF-BIRTH.
+               03 CUST-MOB            PIC 99.
+               03 CUST-DOB            PIC 99.
+               03 CUST-YOB            PIC 9(4).
+           02 CUST-SSN.
+               03 CUST-SS-AREA        PIC 999.
+               03 CUST-SS-GROUP       PIC 99.
+               03 CUST-SS-SERIAL      PIC 9999.
+           02 CUST-CURRENCY-CODE      PIC XXX VALUE "USD".
+           02 CUST-RESIDENCY-STATUS   PIC X VALUE "R".
+               88 CUST-IN-DISTRICT    VALUE "R".
+               88 CUST-OUT-OF-DISTRICT VALUE "O".
+               88 CUST-UNREGISTERED   VALUE "U".
