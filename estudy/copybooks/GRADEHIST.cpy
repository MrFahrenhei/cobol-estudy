@@ -0,0 +1,13 @@
+      *>--------------------------------------------------------------
+      *> GRADEHIST.cpy
+      *> Shared grade-history record, keyed by student and term, kept
+      *> so a cumulative GPA report can be built without re-running
+      *> every past classification.cob/transcpt.cob score check.
+      *> Written by transcpt.cob, read by gparept.cob.
+      *>--------------------------------------------------------------
+       01 GRADE-HIST-RECORD.
+           02 GH-STUDENT-ID           PIC 9(5).
+           02 GH-STUDENT-NAME         PIC X(20).
+           02 GH-TERM                 PIC X(6).
+           02 GH-SCORE                PIC X(1).
+           02 GH-GRADE-POINTS         PIC 9V9.
