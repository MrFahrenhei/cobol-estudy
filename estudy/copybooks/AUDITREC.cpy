@@ -0,0 +1,24 @@
+      *>--------------------------------------------------------------
+      *> AUDITREC.cpy
+      *> Shared audit-log record, written by every decision-making
+      *> program (classification, evaluation, customData) so there is
+      *> one permanent record of what each program decided and why.
+      *> 09/08/2026 - AL-AGE was added so the nightly reconciliation
+      *> job (reconcil.cob) can compare the Age each program used for
+      *> the same Ident without re-deriving it from scratch.
+      *> 09/08/2026 - AL-DECISION widened from 15 to 30 characters to
+      *> match the longest source field any writer moves into it
+      *> (customData.cob's bracket/vote outcome text), so a long
+      *> routing message no longer truncates on the way into the
+      *> audit log.
+      *>--------------------------------------------------------------
+       01 AUDIT-LOG-RECORD.
+           02 AL-PROGRAM-ID            PIC X(10).
+           02 FILLER                   PIC X(2)  VALUE SPACE.
+           02 AL-KEY                   PIC X(10).
+           02 FILLER                   PIC X(2)  VALUE SPACE.
+           02 AL-DECISION              PIC X(30).
+           02 FILLER                   PIC X(2)  VALUE SPACE.
+           02 AL-AGE                   PIC 99.
+           02 FILLER                   PIC X(2)  VALUE SPACE.
+           02 AL-TIMESTAMP             PIC X(21).
