@@ -0,0 +1,15 @@
+      *>--------------------------------------------------------------
+      *> EMPREC.cpy
+      *> Shared employee record layout used by EMPMAST and the
+      *> employee maintenance program (empmaint.cob).
+      *>
+      *> EMP-ID is the EMPMAST primary key.
+      *>--------------------------------------------------------------
+       01 EMPLOYEE-RECORD.
+           02 EMP-ID                  PIC 9(5).
+           02 EMP-FULL-NAME           PIC X(30).
+           02 EMP-DEPARTMENT          PIC X(15).
+           02 EMP-HIRE-DATE.
+               03 EMP-HIRE-MONTH      PIC 99.
+               03 EMP-HIRE-DAY        PIC 99.
+               03 EMP-HIRE-YEAR       PIC 9(4).
