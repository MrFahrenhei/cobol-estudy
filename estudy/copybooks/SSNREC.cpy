@@ -0,0 +1,9 @@
+      *>--------------------------------------------------------------
+      *> SSNREC.cpy
+      *> Shared social-security-number breakdown, used by coboltut
+      *> and the batch SSN enrollment programs.
+      *>--------------------------------------------------------------
+       01 SSNUM.
+           02 SS-AREA                 PIC 999.
+           02 SS-GROUP                PIC 99.
+           02 SS-SERIAL               PIC 9999.
