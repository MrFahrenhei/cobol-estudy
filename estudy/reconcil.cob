@@ -0,0 +1,157 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcil.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Nightly reconciliation job for the shared AUDIT-LOG-FILE.
+      *> customData.cob, classification.cob, and evaluation.cob each
+      *> log their own decision for an Ident, but nothing checks
+      *> whether the Age they used to reach it actually agrees.  This
+      *> SORTs the audit log into Ident order, then walks each Ident's
+      *> group of entries looking for a later entry from a different
+      *> program logging a different Age than the first entry did -
+      *> exactly the kind of divergent-input bug two independently
+      *> entered birthdates for the same person would produce.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK3".
+           SELECT SORTED-LOG-FILE ASSIGN TO "AUDITSRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-LOG-STATUS.
+           SELECT RECON-EXCEPTION-FILE ASSIGN TO "RECONXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       SD  SORT-WORK-FILE.
+           COPY AUDITREC
+               REPLACING ==AUDIT-LOG-RECORD== BY ==SRT-AUDIT-LOG-RECORD==
+                         ==AL-PROGRAM-ID==     BY ==SRT-AL-PROGRAM-ID==
+                         ==AL-KEY==            BY ==SRT-AL-KEY==
+                         ==AL-DECISION==       BY ==SRT-AL-DECISION==
+                         ==AL-AGE==            BY ==SRT-AL-AGE==
+                         ==AL-TIMESTAMP==      BY ==SRT-AL-TIMESTAMP==.
+
+       FD  SORTED-LOG-FILE.
+           COPY AUDITREC
+               REPLACING ==AUDIT-LOG-RECORD== BY ==RC-AUDIT-LOG-RECORD==
+                         ==AL-PROGRAM-ID==     BY ==RC-AL-PROGRAM-ID==
+                         ==AL-KEY==            BY ==RC-AL-KEY==
+                         ==AL-DECISION==       BY ==RC-AL-DECISION==
+                         ==AL-AGE==            BY ==RC-AL-AGE==
+                         ==AL-TIMESTAMP==      BY ==RC-AL-TIMESTAMP==.
+
+       FD  RECON-EXCEPTION-FILE.
+       01 RECON-EXCEPTION-RECORD.
+           02 RE-KEY                  PIC X(10).
+           02 FILLER                  PIC X(2)  VALUE SPACE.
+           02 RE-PROGRAM-A            PIC X(10).
+           02 FILLER                  PIC X(2)  VALUE SPACE.
+           02 RE-AGE-A                PIC 99.
+           02 FILLER                  PIC X(2)  VALUE SPACE.
+           02 RE-PROGRAM-B            PIC X(10).
+           02 FILLER                  PIC X(2)  VALUE SPACE.
+           02 RE-AGE-B                PIC 99.
+           02 FILLER                  PIC X(2)  VALUE SPACE.
+           02 RE-REASON-TEXT          PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-LOG-STATUS         PIC XX VALUE "00".
+       01 WS-SORTED-LOG-STATUS        PIC XX VALUE "00".
+       01 WS-RECON-EXCEPTION-STATUS   PIC XX VALUE "00".
+
+       01 WS-EOF-SWITCH                PIC X VALUE "N".
+           88 WS-EOF                       VALUE "Y".
+       01 WS-FIRST-ENTRY-SWITCH        PIC X VALUE "Y".
+           88 WS-FIRST-ENTRY               VALUE "Y".
+
+       01 WS-GROUP-KEY                 PIC X(10) VALUE SPACES.
+       01 WS-GROUP-PROGRAM-ID          PIC X(10) VALUE SPACES.
+       01 WS-GROUP-AGE                 PIC 99    VALUE ZERO.
+
+       01 WS-RECORD-COUNT              PIC 9(7) COMP VALUE ZERO.
+       01 WS-EXCEPTION-COUNT           PIC 9(7) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-AL-KEY
+               USING AUDIT-LOG-FILE
+               GIVING SORTED-LOG-FILE
+
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-RECONCILE-ENTRY THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SORTED-LOG-FILE
+           OPEN OUTPUT RECON-EXCEPTION-FILE
+           READ SORTED-LOG-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> The first entry seen for a given Ident becomes that group's
+      *> baseline Age.  Any later entry from a different program
+      *> logging a different Age is a disagreement worth flagging;
+      *> later entries from the same program (e.g. evaluation.cob
+      *> logging several classifications in one session) never
+      *> conflict with themselves.
+      *>--------------------------------------------------------------
+       2000-RECONCILE-ENTRY.
+           ADD 1 TO WS-RECORD-COUNT
+
+           IF WS-FIRST-ENTRY OR RC-AL-KEY NOT = WS-GROUP-KEY
+               MOVE RC-AL-KEY        TO WS-GROUP-KEY
+               MOVE RC-AL-PROGRAM-ID TO WS-GROUP-PROGRAM-ID
+               MOVE RC-AL-AGE        TO WS-GROUP-AGE
+               MOVE "N" TO WS-FIRST-ENTRY-SWITCH
+           ELSE
+               IF RC-AL-PROGRAM-ID NOT = WS-GROUP-PROGRAM-ID
+                   AND RC-AL-AGE NOT = WS-GROUP-AGE
+                   PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+               END-IF
+           END-IF
+
+           READ SORTED-LOG-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-WRITE-EXCEPTION.
+           MOVE RC-AL-KEY        TO RE-KEY
+           MOVE WS-GROUP-PROGRAM-ID TO RE-PROGRAM-A
+           MOVE WS-GROUP-AGE     TO RE-AGE-A
+           MOVE RC-AL-PROGRAM-ID TO RE-PROGRAM-B
+           MOVE RC-AL-AGE        TO RE-AGE-B
+           MOVE "AGE DISAGREES ACROSS PROGRAMS" TO RE-REASON-TEXT
+           WRITE RECON-EXCEPTION-RECORD
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       2100-EXIT.
+           EXIT.
+
+       8000-PRINT-SUMMARY.
+           DISPLAY "Audit-log entries reconciled: " WS-RECORD-COUNT
+           DISPLAY "Age disagreements found: " WS-EXCEPTION-COUNT.
+       8000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE SORTED-LOG-FILE
+           CLOSE RECON-EXCEPTION-FILE.
+       9000-EXIT.
+           EXIT.
