@@ -3,33 +3,303 @@
            PROGRAM-ID. customData.
            AUTHOR. vvberaldo.
            DATE-WRITTEN. 10/02/2023.
+      *> 09/08/2026 - Age is now derived from DateOfBirth instead of
+      *> being typed in separately, so it can't contradict the
+      *> customer's stored birthdate.
+      *> 09/08/2026 - each DateOfBirth part is now validated by the
+      *> shared numeric-input-validation subprogram before it is
+      *> trusted, instead of accepting whatever the operator typed.
+      *> 09/08/2026 - the age-bracket routing (Stay Home/kindergarden/
+      *> grade/college) is now loaded from a control file into a
+      *> table instead of a hardcoded IF chain, so new bands (e.g. a
+      *> 65+ senior-services bracket) can be added without a
+      *> recompile.
+      *> 09/08/2026 - the vote/bracket outcomes are now also written
+      *> as transaction records to an enrollment output file, in the
+      *> layout the downstream enrollment system expects, instead of
+      *> only appearing on the operator's screen.
+      *> 09/08/2026 - the vote and bracket decisions are now also
+      *> written to the shared AUDIT-LOG-FILE so an auditor can see
+      *> exactly what was decided and when.
+      *> 09/08/2026 - each audit-log entry now also carries the Age
+      *> that was used to reach the decision, so the nightly cross-
+      *> program reconciliation job (reconcil.cob) can compare it
+      *> against the Age classification.cob and evaluation.cob used
+      *> for the same Ident.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-BRACKET-PARM-FILE ASSIGN TO "AGEBRKT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGE-BRACKET-STATUS.
+           SELECT ENROLLMENT-TRANS-FILE ASSIGN TO "ENROLTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENROLLMENT-TRANS-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AGE-BRACKET-PARM-FILE.
+       01 AGE-BRACKET-PARM-RECORD.
+           02 AB-LOW-AGE       PIC 99.
+           02 AB-HIGH-AGE      PIC 99.
+           02 AB-MESSAGE       PIC X(30).
+           02 AB-GRADE-FLAG    PIC X.
+
+       FD  ENROLLMENT-TRANS-FILE.
+       01 ENROLLMENT-TRANS-RECORD.
+           02 ET-IDENT             PIC 9(3).
+           02 FILLER                PIC X(2)  VALUE SPACE.
+           02 ET-OUTCOME-TYPE       PIC X(10).
+           02 FILLER                PIC X(2)  VALUE SPACE.
+           02 ET-OUTCOME-TEXT       PIC X(30).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
+           01 WS-ENROLLMENT-TRANS-STATUS  PIC XX VALUE "00".
+           01 WS-AUDIT-LOG-STATUS         PIC XX VALUE "00".
+           01 WS-IDENT                    PIC 9(3) VALUE ZERO.
+           01 WS-BRACKET-OUTCOME-TEXT     PIC X(30) VALUE SPACES.
+           01 WS-AGE-BRACKET-STATUS       PIC XX VALUE "00".
+           01 WS-AGE-BRACKET-EOF-SWITCH   PIC X VALUE "N".
+               88 WS-AGE-BRACKET-EOF          VALUE "Y".
+
+           01 WS-AGE-BRACKET-COUNT    PIC 99 COMP VALUE ZERO.
+           01 WS-AGE-BRACKET-TABLE.
+               02 WS-AGE-BRACKET OCCURS 10 TIMES
+                                  INDEXED BY WS-BRACKET-IDX.
+                   03 WS-BR-LOW-AGE     PIC 99.
+                   03 WS-BR-HIGH-AGE    PIC 99.
+                   03 WS-BR-MESSAGE     PIC X(30).
+                   03 WS-BR-GRADE-FLAG  PIC X.
+                       88 WS-BR-COMPUTES-GRADE  VALUE "Y".
+
            01 Age      PIC 99 VALUE 0.
            01 Grade    PIC 99 VALUE 0.
 
+           01 WS-MOB   PIC 99.
+           01 WS-DOB   PIC 99.
+           01 WS-YOB   PIC 9(4).
+
+           01 WS-RAW-EDIT-FIELD    PIC X(10).
+           01 WS-EDIT-VALID-SWITCH PIC X.
+               88 WS-EDIT-VALID        VALUE "Y".
+               88 WS-EDIT-INVALID      VALUE "N".
+
+           01 WS-CURRENT-DATE-STRING  PIC X(21).
+           01 WS-CURRENT-DATE-FIELDS REDEFINES WS-CURRENT-DATE-STRING.
+               02 WS-CURRENT-YOB      PIC 9(4).
+               02 WS-CURRENT-MOB      PIC 99.
+               02 WS-CURRENT-DOB      PIC 99.
+               02 FILLER              PIC X(13).
+
        PROCEDURE DIVISION.
-           DISPLAY "Enter Age: " WITH NO ADVANCING
-           ACCEPT Age
+           PERFORM 0400-LOAD-AGE-BRACKETS THRU 0400-EXIT
+           OPEN OUTPUT ENROLLMENT-TRANS-FILE
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS = "05" OR WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           DISPLAY "Enter Ident: " WITH NO ADVANCING
+           ACCEPT WS-IDENT
+
+           PERFORM 0100-ACCEPT-MOB THRU 0100-EXIT
+           PERFORM 0200-ACCEPT-DOB THRU 0200-EXIT
+           PERFORM 0300-ACCEPT-YOB THRU 0300-EXIT
+
+           PERFORM 1000-COMPUTE-AGE THRU 1000-EXIT
+
            IF Age > 18 THEN
                DISPLAY "You can vote"
+               PERFORM 0600-WRITE-VOTE-OUTCOME THRU 0600-EXIT
            ELSE
                DISPLAY "You Can't vote"
+               PERFORM 0600-WRITE-VOTE-OUTCOME THRU 0600-EXIT
            END-IF
-               
-           IF Age LESS THAN 5 THEN
-               DISPLAY "Stay Home"
-           END-IF
-           IF Age = 5 THEN 
-               DISPLAY "Go to the kindergarden"
-           END-IF
-           IF Age > 5 AND Age < 18 THEN
-               COMPUTE Grade = Age - 5
-               DISPLAY "Go to Grade " Grade
+
+           PERFORM 0500-DETERMINE-BRACKET THRU 0500-EXIT
+
+           CLOSE ENROLLMENT-TRANS-FILE
+           CLOSE AUDIT-LOG-FILE
+           STOP RUN.
+
+      *>--------------------------------------------------------------
+      *> Read the age brackets from AGEBRKT.  If the parameter file
+      *> is missing, fall back to the original four-band routing so
+      *> the program still runs rather than aborting.
+      *>--------------------------------------------------------------
+       0400-LOAD-AGE-BRACKETS.
+           OPEN INPUT AGE-BRACKET-PARM-FILE
+           IF WS-AGE-BRACKET-STATUS = "35"
+               PERFORM 0450-LOAD-DEFAULT-BRACKETS THRU 0450-EXIT
+               GO TO 0400-EXIT
            END-IF
-           IF Age GREATER THAN OR EQUAL TO 18
-               DISPLAY "Go to college"
+
+           PERFORM UNTIL WS-AGE-BRACKET-EOF
+               READ AGE-BRACKET-PARM-FILE
+                   AT END SET WS-AGE-BRACKET-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-AGE-BRACKET-COUNT
+                       MOVE AGE-BRACKET-PARM-RECORD
+                           TO WS-AGE-BRACKET (WS-AGE-BRACKET-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE AGE-BRACKET-PARM-FILE.
+       0400-EXIT.
+           EXIT.
+
+       0450-LOAD-DEFAULT-BRACKETS.
+           MOVE 4 TO WS-AGE-BRACKET-COUNT
+           MOVE 0  TO WS-BR-LOW-AGE (1)
+           MOVE 4  TO WS-BR-HIGH-AGE (1)
+           MOVE "STAY HOME" TO WS-BR-MESSAGE (1)
+           MOVE "N" TO WS-BR-GRADE-FLAG (1)
+           MOVE 5  TO WS-BR-LOW-AGE (2)
+           MOVE 5  TO WS-BR-HIGH-AGE (2)
+           MOVE "GO TO THE KINDERGARDEN" TO WS-BR-MESSAGE (2)
+           MOVE "N" TO WS-BR-GRADE-FLAG (2)
+           MOVE 6  TO WS-BR-LOW-AGE (3)
+           MOVE 17 TO WS-BR-HIGH-AGE (3)
+           MOVE "GO TO GRADE" TO WS-BR-MESSAGE (3)
+           MOVE "Y" TO WS-BR-GRADE-FLAG (3)
+           MOVE 18 TO WS-BR-LOW-AGE (4)
+           MOVE 99 TO WS-BR-HIGH-AGE (4)
+           MOVE "GO TO COLLEGE" TO WS-BR-MESSAGE (4)
+           MOVE "N" TO WS-BR-GRADE-FLAG (4).
+       0450-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Find the bracket whose range contains Age, display its
+      *> routing message (computing the grade number when the
+      *> bracket calls for it), and write the outcome as a
+      *> transaction record for the enrollment system.
+      *>--------------------------------------------------------------
+       0500-DETERMINE-BRACKET.
+           MOVE SPACES TO WS-BRACKET-OUTCOME-TEXT
+           SET WS-BRACKET-IDX TO 1
+           SEARCH WS-AGE-BRACKET VARYING WS-BRACKET-IDX
+               AT END
+                   DISPLAY "No age bracket configured for this age"
+                   MOVE "NO BRACKET CONFIGURED"
+                       TO WS-BRACKET-OUTCOME-TEXT
+               WHEN Age >= WS-BR-LOW-AGE (WS-BRACKET-IDX)
+                   AND Age <= WS-BR-HIGH-AGE (WS-BRACKET-IDX)
+                   IF WS-BR-COMPUTES-GRADE (WS-BRACKET-IDX)
+                       COMPUTE Grade = Age - 5
+                       DISPLAY WS-BR-MESSAGE (WS-BRACKET-IDX) " " Grade
+                       STRING FUNCTION TRIM (WS-BR-MESSAGE (WS-BRACKET-IDX))
+                           DELIMITED BY SIZE
+                           " " Grade DELIMITED BY SIZE
+                           INTO WS-BRACKET-OUTCOME-TEXT
+                   ELSE
+                       DISPLAY WS-BR-MESSAGE (WS-BRACKET-IDX)
+                       MOVE WS-BR-MESSAGE (WS-BRACKET-IDX)
+                           TO WS-BRACKET-OUTCOME-TEXT
+                   END-IF
+           END-SEARCH
+           MOVE WS-IDENT   TO ET-IDENT
+           MOVE "BRACKET"  TO ET-OUTCOME-TYPE
+           MOVE WS-BRACKET-OUTCOME-TEXT TO ET-OUTCOME-TEXT
+           WRITE ENROLLMENT-TRANS-RECORD
+           MOVE "CUSTOMDATA" TO AL-PROGRAM-ID
+           MOVE WS-IDENT      TO AL-KEY
+           MOVE WS-BRACKET-OUTCOME-TEXT TO AL-DECISION
+           MOVE Age           TO AL-AGE
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+           WRITE AUDIT-LOG-RECORD.
+       0500-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Write the vote-eligibility decision as a transaction record
+      *> for the enrollment system.
+      *>--------------------------------------------------------------
+       0600-WRITE-VOTE-OUTCOME.
+           MOVE WS-IDENT  TO ET-IDENT
+           MOVE "VOTE"    TO ET-OUTCOME-TYPE
+           IF Age > 18
+               MOVE "CAN VOTE" TO ET-OUTCOME-TEXT
+           ELSE
+               MOVE "CANNOT VOTE" TO ET-OUTCOME-TEXT
            END-IF
+           WRITE ENROLLMENT-TRANS-RECORD
+           MOVE "CUSTOMDATA" TO AL-PROGRAM-ID
+           MOVE WS-IDENT      TO AL-KEY
+           MOVE ET-OUTCOME-TEXT TO AL-DECISION
+           MOVE Age           TO AL-AGE
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+           WRITE AUDIT-LOG-RECORD.
+       0600-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Accept each DateOfBirth part through the shared numeric-
+      *> input-validation subprogram, re-prompting until it passes.
+      *>--------------------------------------------------------------
+       0100-ACCEPT-MOB.
+           MOVE ZEROS TO WS-RAW-EDIT-FIELD
+           SET WS-EDIT-INVALID TO TRUE
+           PERFORM UNTIL WS-EDIT-VALID
+               DISPLAY "Enter month of birth (MM): " WITH NO ADVANCING
+               ACCEPT WS-RAW-EDIT-FIELD (1:2)
+               CALL "numedit" USING WS-RAW-EDIT-FIELD
+                   WS-EDIT-VALID-SWITCH
+               IF NOT WS-EDIT-VALID
+                   DISPLAY "Invalid entry - digits only"
+               END-IF
+           END-PERFORM
+           MOVE WS-RAW-EDIT-FIELD (1:2) TO WS-MOB.
+       0100-EXIT.
+           EXIT.
+
+       0200-ACCEPT-DOB.
+           MOVE ZEROS TO WS-RAW-EDIT-FIELD
+           SET WS-EDIT-INVALID TO TRUE
+           PERFORM UNTIL WS-EDIT-VALID
+               DISPLAY "Enter day of birth (DD): " WITH NO ADVANCING
+               ACCEPT WS-RAW-EDIT-FIELD (1:2)
+               CALL "numedit" USING WS-RAW-EDIT-FIELD
+                   WS-EDIT-VALID-SWITCH
+               IF NOT WS-EDIT-VALID
+                   DISPLAY "Invalid entry - digits only"
+               END-IF
+           END-PERFORM
+           MOVE WS-RAW-EDIT-FIELD (1:2) TO WS-DOB.
+       0200-EXIT.
+           EXIT.
+
+       0300-ACCEPT-YOB.
+           MOVE ZEROS TO WS-RAW-EDIT-FIELD
+           SET WS-EDIT-INVALID TO TRUE
+           PERFORM UNTIL WS-EDIT-VALID
+               DISPLAY "Enter year of birth (YYYY): " WITH NO ADVANCING
+               ACCEPT WS-RAW-EDIT-FIELD (1:4)
+               CALL "numedit" USING WS-RAW-EDIT-FIELD
+                   WS-EDIT-VALID-SWITCH
+               IF NOT WS-EDIT-VALID
+                   DISPLAY "Invalid entry - digits only"
+               END-IF
+           END-PERFORM
+           MOVE WS-RAW-EDIT-FIELD (1:4) TO WS-YOB.
+       0300-EXIT.
+           EXIT.
 
-       STOP RUN.
\ No newline at end of file
+      *>--------------------------------------------------------------
+      *> Derive Age as of today from the entered DateOfBirth, so it
+      *> can never disagree with the birthdate on file.
+      *>--------------------------------------------------------------
+       1000-COMPUTE-AGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-STRING
+           COMPUTE Age = WS-CURRENT-YOB - WS-YOB
+           IF WS-CURRENT-MOB < WS-MOB
+               OR (WS-CURRENT-MOB = WS-MOB AND WS-CURRENT-DOB < WS-DOB)
+               SUBTRACT 1 FROM Age
+           END-IF.
+       1000-EXIT.
+           EXIT.
