@@ -0,0 +1,41 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. geomcalc.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Shared pi-based geometry subprogram (area, circumference,
+      *> volume of a cylinder) for round tanks or pipe sizing, so any
+      *> billing or engineering program in the shop CALLs one tested
+      *> routine instead of re-deriving the pi math inline.  This is
+      *> the real use coboltut.cob's unused PIValue constant never
+      *> got.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 PIValue CONSTANT AS 3.14159.
+
+       LINKAGE SECTION.
+       01 LK-GEOM-FUNCTION     PIC X.
+           88 LK-CALC-AREA          VALUE "A".
+           88 LK-CALC-CIRCUMFERENCE VALUE "C".
+           88 LK-CALC-VOLUME        VALUE "V".
+       01 LK-RADIUS            PIC 9(6)V9999.
+       01 LK-HEIGHT            PIC 9(6)V9999.
+       01 LK-RESULT            PIC 9(10)V9999.
+
+       PROCEDURE DIVISION USING LK-GEOM-FUNCTION LK-RADIUS LK-HEIGHT
+               LK-RESULT.
+       0000-MAIN-PARA.
+           EVALUATE TRUE
+               WHEN LK-CALC-AREA
+                   COMPUTE LK-RESULT = PIValue * LK-RADIUS * LK-RADIUS
+               WHEN LK-CALC-CIRCUMFERENCE
+                   COMPUTE LK-RESULT = 2 * PIValue * LK-RADIUS
+               WHEN LK-CALC-VOLUME
+                   COMPUTE LK-RESULT =
+                       PIValue * LK-RADIUS * LK-RADIUS * LK-HEIGHT
+               WHEN OTHER
+                   MOVE ZERO TO LK-RESULT
+           END-EVALUATE
+           GOBACK.
