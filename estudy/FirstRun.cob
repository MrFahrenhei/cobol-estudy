@@ -3,49 +3,276 @@
        PROGRAM-ID. firstRun.
        AUTHOR. vvberaldo.
        DATE-WRITTEN. 09/02/2023.
+      *> 09/08/2026 - added CUSTMAST persistence and DateOfBirth
+      *> edit checks so a customer entered here survives between runs.
+      *> 09/08/2026 - PayCheck now carries a currency code alongside
+      *> it; the real conversion-before-arithmetic routine lives in
+      *> payroll.cob, where PayCheck is actually computed rather than
+      *> just displayed as a demo value.
+      *> 09/08/2026 - an update to an existing Ident was REWRITing the
+      *> record unchanged, because the keyed READ in 3000-SAVE-CUSTOMER
+      *> overlays CUSTOMER-RECORD's storage with the on-disk copy
+      *> before the REWRITE ever runs.  The entered fields are now
+      *> saved off to WORKING-STORAGE before the READ and moved back
+      *> in right before the WRITE/REWRITE.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-IDENT
+               ALTERNATE RECORD KEY IS CUST-SSN WITH DUPLICATES
+               FILE STATUS IS WS-CUSTMAST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTMAST-FILE.
+           COPY CUSTREC.
+
        WORKING-STORAGE SECTION.
        01 SampleData       PIC X(10) VALUE "Stuff".
        01 JustLetters      PIC AAA VALUE "ABC".
        01 JustNums         PIC 9(4) VALUE 1234.
        01 SignedInt        PIC S9(4) VALUE -1234.
        01 PayCheck         PIC 9(4)V99 VALUE ZEROS.
-       01 Customer.
-           02 Ident        PIC 9(3).
-           02 CustName     PIC X(20).
-           02 DateOfBirth.
-               03 MOB      PIC 99.
-               03 DOB      PIC 99.
-               03 YOB      PIC 9(4).
+       01 PAYCHECK-CURRENCY-CODE  PIC XXX VALUE "USD".
        01 Num1             PIC 9 VALUE 5.
        01 Num2             PIC 9 VALUE 4.
        01 Num3             PIC 9 VALUE 3.
        01 Ans              PIC S99V99 VALUE 0.
        01 Rem              PIC 9V99.
 
+       01 WS-CUSTMAST-STATUS   PIC XX VALUE "00".
+           88 WS-CUSTMAST-OK       VALUE "00".
+           88 WS-CUSTMAST-NOTFND   VALUE "23".
+           88 WS-CUSTMAST-NEW      VALUE "35".
+
+       01 WS-MONTH-DAYS-TABLE VALUE "312831303130313130313031".
+           02 WS-MONTH-DAYS    OCCURS 12 TIMES PIC 99.
+
+       01 WS-DOB-VALID-SWITCH  PIC X VALUE "Y".
+           88 WS-DOB-VALID         VALUE "Y".
+           88 WS-DOB-INVALID       VALUE "N".
+
+       01 WS-LEAP-YEAR-SWITCH  PIC X VALUE "N".
+           88 WS-LEAP-YEAR          VALUE "Y".
+           88 WS-NOT-LEAP-YEAR      VALUE "N".
+
+       01 WS-MAX-DAYS-THIS-MONTH  PIC 99.
+       01 WS-YOB-REMAINDER-4      PIC 99.
+       01 WS-YOB-REMAINDER-100    PIC 99.
+       01 WS-YOB-REMAINDER-400    PIC 999.
+
+      *>--------------------------------------------------------------
+      *> Holds the just-entered customer fields across the READ in
+      *> 3000-SAVE-CUSTOMER, since CUSTOMER-RECORD shares the FD's
+      *> record area and a successful keyed READ overlays whatever
+      *> was ACCEPTed with the on-disk copy before REWRITE ever runs.
+      *>--------------------------------------------------------------
+       01 WS-SAVED-CUSTOMER-RECORD.
+           02 WS-SAVED-NAME               PIC X(20).
+           02 WS-SAVED-MOB                PIC 99.
+           02 WS-SAVED-DOB                PIC 99.
+           02 WS-SAVED-YOB                PIC 9(4).
+           02 WS-SAVED-SS-AREA            PIC 999.
+           02 WS-SAVED-SS-GROUP           PIC 99.
+           02 WS-SAVED-SS-SERIAL          PIC 9999.
+           02 WS-SAVED-CURRENCY-CODE      PIC XXX.
+           02 WS-SAVED-RESIDENCY-STATUS   PIC X.
+
        PROCEDURE DIVISION.
-       MOVE "More Stuff" TO SampleData
-       MOVE "123" TO SampleData
-       MOVE 123 TO SampleData
-       DISPLAY SampleData
-       DISPLAY PayCheck
-       MOVE "123Vinicius Valle      02062001" TO Customer
-       DISPLAY CustName
-       DISPLAY MOB "/" DOB "/" YOB 
-       MOVE ZERO TO SampleData
-       DISPLAY SampleData
-       MOVE SPACE TO SampleData
-       DISPLAY SampleData
-       MOVE HIGH-VALUE TO SampleData
-       DISPLAY SampleData
-       MOVE LOW-VALUE TO SampleData
-       DISPLAY SampleData
-       MOVE QUOTE TO SampleData
-       DISPLAY SampleData
-       MOVE ALL "2" TO SampleData
-       DISPLAY SampleData
-       
-       STOP RUN.
\ No newline at end of file
+       0000-MAIN-PARA.
+           PERFORM 1000-OPEN-CUSTMAST THRU 1000-EXIT
+           PERFORM 2000-ENTER-CUSTOMER THRU 2000-EXIT
+           PERFORM 3000-SAVE-CUSTOMER THRU 3000-EXIT
+           PERFORM 4000-DISPLAY-DEMO THRU 4000-EXIT
+           PERFORM 9000-CLOSE-CUSTMAST THRU 9000-EXIT
+           STOP RUN.
+
+      *>--------------------------------------------------------------
+      *> Open CUSTMAST for update.  The very first run on a fresh
+      *> system will not have a CUSTMAST file yet, so a NEW / file-
+      *> not-found status is treated as "create it now".
+      *>--------------------------------------------------------------
+       1000-OPEN-CUSTMAST.
+           OPEN I-O CUSTMAST-FILE
+           IF WS-CUSTMAST-NEW
+               OPEN OUTPUT CUSTMAST-FILE
+               CLOSE CUSTMAST-FILE
+               OPEN I-O CUSTMAST-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Prompt for the customer key fields and validate the date of
+      *> birth before the record is accepted.
+      *>--------------------------------------------------------------
+       2000-ENTER-CUSTOMER.
+           DISPLAY "Enter customer Ident (3 digits): " WITH NO ADVANCING
+           ACCEPT CUST-IDENT
+           DISPLAY "Enter customer name: " WITH NO ADVANCING
+           ACCEPT CUST-NAME
+           DISPLAY "Enter month of birth (MM): " WITH NO ADVANCING
+           ACCEPT CUST-MOB
+           DISPLAY "Enter day of birth (DD): " WITH NO ADVANCING
+           ACCEPT CUST-DOB
+           DISPLAY "Enter year of birth (YYYY): " WITH NO ADVANCING
+           ACCEPT CUST-YOB
+           DISPLAY "Enter social security number: " WITH NO ADVANCING
+           ACCEPT CUST-SSN
+           MOVE "USD" TO CUST-CURRENCY-CODE
+           DISPLAY "Enter residency status (R=in-district, "
+               "O=out-of-district, U=unregistered): " WITH NO ADVANCING
+           ACCEPT CUST-RESIDENCY-STATUS
+           IF NOT CUST-IN-DISTRICT AND NOT CUST-OUT-OF-DISTRICT
+                   AND NOT CUST-UNREGISTERED
+               MOVE "R" TO CUST-RESIDENCY-STATUS
+           END-IF
+
+           PERFORM 2100-VALIDATE-DOB THRU 2100-EXIT
+
+           MOVE CUST-NAME             TO WS-SAVED-NAME
+           MOVE CUST-MOB              TO WS-SAVED-MOB
+           MOVE CUST-DOB              TO WS-SAVED-DOB
+           MOVE CUST-YOB              TO WS-SAVED-YOB
+           MOVE CUST-SS-AREA          TO WS-SAVED-SS-AREA
+           MOVE CUST-SS-GROUP         TO WS-SAVED-SS-GROUP
+           MOVE CUST-SS-SERIAL        TO WS-SAVED-SS-SERIAL
+           MOVE CUST-CURRENCY-CODE    TO WS-SAVED-CURRENCY-CODE
+           MOVE CUST-RESIDENCY-STATUS TO WS-SAVED-RESIDENCY-STATUS.
+       2000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Reject a DateOfBirth whose month is outside 01-12 or whose
+      *> day is outside the valid range for that month (leap years
+      *> are accounted for on February).
+      *>--------------------------------------------------------------
+       2100-VALIDATE-DOB.
+           SET WS-DOB-VALID TO TRUE
+
+           IF CUST-MOB < 1 OR CUST-MOB > 12
+               SET WS-DOB-INVALID TO TRUE
+               DISPLAY "Invalid month of birth: " CUST-MOB
+               GO TO 2100-EXIT
+           END-IF
+
+           PERFORM 2200-CHECK-LEAP-YEAR THRU 2200-EXIT
+           MOVE WS-MONTH-DAYS (CUST-MOB) TO WS-MAX-DAYS-THIS-MONTH
+           IF CUST-MOB = 02 AND WS-LEAP-YEAR
+               MOVE 29 TO WS-MAX-DAYS-THIS-MONTH
+           END-IF
+
+           IF CUST-DOB < 1 OR CUST-DOB > WS-MAX-DAYS-THIS-MONTH
+               SET WS-DOB-INVALID TO TRUE
+               DISPLAY "Invalid day of birth: " CUST-DOB
+                   " for month " CUST-MOB
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> YOB is a leap year when divisible by 4, unless it is also
+      *> divisible by 100 and not by 400 (standard Gregorian rule).
+      *>--------------------------------------------------------------
+       2200-CHECK-LEAP-YEAR.
+           SET WS-NOT-LEAP-YEAR TO TRUE
+           DIVIDE CUST-YOB BY 4 GIVING WS-YOB-REMAINDER-4
+               REMAINDER WS-YOB-REMAINDER-4
+           IF WS-YOB-REMAINDER-4 NOT = 0
+               GO TO 2200-EXIT
+           END-IF
+
+           DIVIDE CUST-YOB BY 100 GIVING WS-YOB-REMAINDER-100
+               REMAINDER WS-YOB-REMAINDER-100
+           IF WS-YOB-REMAINDER-100 NOT = 0
+               SET WS-LEAP-YEAR TO TRUE
+               GO TO 2200-EXIT
+           END-IF
+
+           DIVIDE CUST-YOB BY 400 GIVING WS-YOB-REMAINDER-400
+               REMAINDER WS-YOB-REMAINDER-400
+           IF WS-YOB-REMAINDER-400 = 0
+               SET WS-LEAP-YEAR TO TRUE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Write a brand new Ident, or REWRITE an existing one, so the
+      *> record entered above actually survives past STOP RUN.  An
+      *> invalid DateOfBirth is never persisted.
+      *>--------------------------------------------------------------
+       3000-SAVE-CUSTOMER.
+           IF WS-DOB-INVALID
+               DISPLAY "Customer record NOT saved - invalid DateOfBirth"
+               GO TO 3000-EXIT
+           END-IF
+
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   PERFORM 3100-RESTORE-SAVED-FIELDS THRU 3100-EXIT
+                   WRITE CUSTOMER-RECORD
+                   DISPLAY "Customer " CUST-IDENT " added to CUSTMAST"
+               NOT INVALID KEY
+                   PERFORM 3100-RESTORE-SAVED-FIELDS THRU 3100-EXIT
+                   REWRITE CUSTOMER-RECORD
+                   DISPLAY "Customer " CUST-IDENT " updated on CUSTMAST"
+           END-READ.
+       3000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> The READ just above shares CUSTOMER-RECORD's storage with
+      *> the FD, so a successful (or unsuccessful) read overlays the
+      *> fields ACCEPTed in 2000-ENTER-CUSTOMER with whatever was, or
+      *> wasn't, on disk.  Move the saved entry back in before the
+      *> WRITE/REWRITE actually persists it.  CUST-IDENT is the key
+      *> the READ was keyed on and is already correct either way.
+      *>--------------------------------------------------------------
+       3100-RESTORE-SAVED-FIELDS.
+           MOVE WS-SAVED-NAME             TO CUST-NAME
+           MOVE WS-SAVED-MOB              TO CUST-MOB
+           MOVE WS-SAVED-DOB              TO CUST-DOB
+           MOVE WS-SAVED-YOB              TO CUST-YOB
+           MOVE WS-SAVED-SS-AREA          TO CUST-SS-AREA
+           MOVE WS-SAVED-SS-GROUP         TO CUST-SS-GROUP
+           MOVE WS-SAVED-SS-SERIAL        TO CUST-SS-SERIAL
+           MOVE WS-SAVED-CURRENCY-CODE    TO CUST-CURRENCY-CODE
+           MOVE WS-SAVED-RESIDENCY-STATUS TO CUST-RESIDENCY-STATUS.
+       3100-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Original syntax demonstrations, unchanged, using the record
+      *> just entered above instead of a hardcoded literal.
+      *>--------------------------------------------------------------
+       4000-DISPLAY-DEMO.
+           MOVE "More Stuff" TO SampleData
+           MOVE "123" TO SampleData
+           MOVE 123 TO SampleData
+           DISPLAY SampleData
+           DISPLAY PayCheck " " PAYCHECK-CURRENCY-CODE
+           DISPLAY CUST-NAME
+           DISPLAY CUST-MOB "/" CUST-DOB "/" CUST-YOB
+           MOVE ZERO TO SampleData
+           DISPLAY SampleData
+           MOVE SPACE TO SampleData
+           DISPLAY SampleData
+           MOVE HIGH-VALUE TO SampleData
+           DISPLAY SampleData
+           MOVE LOW-VALUE TO SampleData
+           DISPLAY SampleData
+           MOVE QUOTE TO SampleData
+           DISPLAY SampleData
+           MOVE ALL "2" TO SampleData
+           DISPLAY SampleData.
+       4000-EXIT.
+           EXIT.
+
+       9000-CLOSE-CUSTMAST.
+           CLOSE CUSTMAST-FILE.
+       9000-EXIT.
+           EXIT.
