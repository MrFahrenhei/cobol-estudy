@@ -0,0 +1,29 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. numedit.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Common numeric-input-validation subprogram: every program
+      *> that ACCEPTs a numeric field (Age, DateOfBirth parts, and
+      *> the like) CALLs this instead of trusting the operator typed
+      *> digits, so bad input is rejected the same way everywhere
+      *> instead of only in the one place that happened to check.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LK-NUMERIC-INPUT     PIC X(10).
+       01 LK-VALID-SWITCH      PIC X.
+           88 LK-INPUT-VALID       VALUE "Y".
+           88 LK-INPUT-INVALID     VALUE "N".
+
+       PROCEDURE DIVISION USING LK-NUMERIC-INPUT LK-VALID-SWITCH.
+       0000-MAIN-PARA.
+           IF LK-NUMERIC-INPUT IS NUMERIC
+               SET LK-INPUT-VALID TO TRUE
+           ELSE
+               SET LK-INPUT-INVALID TO TRUE
+           END-IF
+           GOBACK.
