@@ -0,0 +1,261 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. payroll.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Batch payroll run: reads an employee hours/rate transaction
+      *> file and computes gross, standard deductions, and net pay
+      *> into a PayCheck-style field, printing a control-total report
+      *> at end of run.
+      *> 09/08/2026 - the transaction rate now carries a currency
+      *> code, converted to USD via a rate table before it goes
+      *> anywhere near the gross-pay arithmetic, so a non-USD rate
+      *> can no longer silently mis-scale a paycheck.
+      *> 09/08/2026 - writes its own DS-RECORDS-PROCESSED/DS-COMPLETION
+      *> -STATUS to a small DAILYSTAT output file at end of run, so
+      *> DAILYDRV can read it back after shelling this step out and
+      *> fold the employee count into its consolidated report; this
+      *> program remains a plain standalone executable, run the same
+      *> way as always.
+      *> 09/08/2026 - the gross-pay, deduction, net-pay, and rate-
+      *> conversion COMPUTEs now all carry ON SIZE ERROR branches that
+      *> log the overflow and leave the prior value in place, instead
+      *> of silently truncating a paycheck, matching math.cob's
+      *> SIZE ERROR handling.
+      *> 09/08/2026 - PayCheck was too narrow to hold a realistic net
+      *> pay (it was never more than a demo-sized field) and was never
+      *> reset between employees, so a SIZE ERROR on its COMPUTE left
+      *> the previous employee's net pay on this employee's detail
+      *> line and in the control total.  Widened PayCheck to match
+      *> WS-GROSS-PAY's PIC 9(6)V99, and every SIZE ERROR branch now
+      *> zeroes its target field instead of leaving the prior value.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-TRANS-FILE ASSIGN TO "EMPTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-TRANS-STATUS.
+           SELECT PAYROLL-REPORT-FILE ASSIGN TO "PAYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYROLL-REPORT-STATUS.
+           SELECT DAILY-STATS-FILE ASSIGN TO "PAYRDLYS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAILY-STATS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-TRANS-FILE.
+       01 EMP-TRANS-RECORD.
+           02 EMP-TRANS-IDENT     PIC 9(5).
+           02 EMP-TRANS-NAME      PIC X(20).
+           02 EMP-TRANS-HOURS     PIC 9(3)V99.
+           02 EMP-TRANS-RATE      PIC 9(3)V99.
+           02 EMP-TRANS-CURRENCY-CODE PIC XXX.
+
+       FD  PAYROLL-REPORT-FILE.
+       01 PAYROLL-REPORT-LINE     PIC X(80).
+
+       FD  DAILY-STATS-FILE.
+           COPY DLYSTAT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-TRANS-STATUS         PIC XX VALUE "00".
+       01 WS-PAYROLL-REPORT-STATUS    PIC XX VALUE "00".
+       01 WS-DAILY-STATS-STATUS       PIC XX VALUE "00".
+
+       01 WS-EOF-SWITCH                PIC X VALUE "N".
+           88 WS-EOF                       VALUE "Y".
+
+       01 PayCheck                    PIC 9(6)V99 VALUE ZEROS.
+       01 PAYCHECK-CURRENCY-CODE      PIC XXX VALUE "USD".
+       01 WS-GROSS-PAY                PIC 9(6)V99 VALUE ZEROS.
+       01 WS-DEDUCTIONS               PIC 9(6)V99 VALUE ZEROS.
+       01 WS-RATE-IN-USD              PIC 9(3)V9999 VALUE ZEROS.
+
+       01 WS-FEDERAL-TAX-RATE         PIC V999 VALUE .150.
+       01 WS-FICA-TAX-RATE            PIC V999 VALUE .0765.
+
+       01 WS-SIZE-ERROR-COUNT         PIC 9(5) COMP VALUE ZERO.
+       01 WS-SIZE-ERROR-FIELD         PIC X(15) VALUE SPACES.
+
+      *>--------------------------------------------------------------
+      *> Currency-to-USD conversion rates.  Loaded here as a fixed
+      *> VALUE table (the same technique FirstRun.cob's month-days
+      *> table uses) since this shop has no live rate feed.  An
+      *> unrecognized code falls back to a 1:1 rate rather than
+      *> stopping the run.
+      *>--------------------------------------------------------------
+       01 WS-CURRENCY-RATE-TABLE VALUE "USD10000EUR10850GBP12650JPY00068".
+           02 WS-CURRENCY-RATE OCCURS 4 TIMES INDEXED BY WS-CURR-IDX.
+               03 WS-CR-CODE          PIC XXX.
+               03 WS-CR-RATE          PIC 9V9999.
+
+       01 WS-CONTROL-TOTALS.
+           02 WS-EMPLOYEE-COUNT       PIC 9(5) COMP VALUE ZERO.
+           02 WS-TOTAL-GROSS-PAY      PIC 9(8)V99 VALUE ZERO.
+           02 WS-TOTAL-DEDUCTIONS     PIC 9(8)V99 VALUE ZERO.
+           02 WS-TOTAL-NET-PAY        PIC 9(8)V99 VALUE ZERO.
+
+       01 WS-DETAIL-LINE.
+           02 FILLER                  PIC X(1)  VALUE SPACE.
+           02 WS-D-IDENT              PIC 9(5).
+           02 FILLER                  PIC X(2)  VALUE SPACE.
+           02 WS-D-NAME               PIC X(20).
+           02 FILLER                  PIC X(2)  VALUE SPACE.
+           02 WS-D-GROSS              PIC ZZZ,ZZ9.99.
+           02 FILLER                  PIC X(2)  VALUE SPACE.
+           02 WS-D-DEDUCTIONS         PIC ZZZ,ZZ9.99.
+           02 FILLER                  PIC X(2)  VALUE SPACE.
+           02 WS-D-NET                PIC ZZZ,ZZ9.99.
+
+       01 WS-TOTAL-LINE.
+           02 FILLER                  PIC X(20) VALUE "*** CONTROL TOTALS ".
+           02 FILLER                  PIC X(10) VALUE "EMPLOYEES:".
+           02 WS-T-COUNT              PIC ZZZZ9.
+           02 FILLER                  PIC X(7)  VALUE " GROSS:".
+           02 WS-T-GROSS              PIC ZZZ,ZZZ,ZZ9.99.
+           02 FILLER                  PIC X(6)  VALUE " NET: ".
+           02 WS-T-NET                PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-PRINT-CONTROL-TOTALS THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT EMP-TRANS-FILE
+           OPEN OUTPUT PAYROLL-REPORT-FILE
+           OPEN OUTPUT DAILY-STATS-FILE
+           READ EMP-TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-EMPLOYEE.
+           PERFORM 2100-COMPUTE-PAY THRU 2100-EXIT
+           PERFORM 2200-WRITE-DETAIL-LINE THRU 2200-EXIT
+           PERFORM 2300-ACCUMULATE-TOTALS THRU 2300-EXIT
+           READ EMP-TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Gross pay, standard federal/FICA deductions, and net pay,
+      *> with the net amount landing in the PayCheck-style field.
+      *> The transaction rate is converted to USD first so a non-USD
+      *> rate never reaches the gross-pay arithmetic unconverted.
+      *>--------------------------------------------------------------
+       2100-COMPUTE-PAY.
+           PERFORM 2050-CONVERT-RATE-TO-USD THRU 2050-EXIT
+           COMPUTE WS-GROSS-PAY =
+               EMP-TRANS-HOURS * WS-RATE-IN-USD
+               ON SIZE ERROR
+                   MOVE ZERO             TO WS-GROSS-PAY
+                   MOVE "WS-GROSS-PAY"   TO WS-SIZE-ERROR-FIELD
+                   PERFORM 2090-LOG-PAY-SIZE-ERROR THRU 2090-EXIT
+           END-COMPUTE
+           COMPUTE WS-DEDUCTIONS =
+               WS-GROSS-PAY * (WS-FEDERAL-TAX-RATE + WS-FICA-TAX-RATE)
+               ON SIZE ERROR
+                   MOVE ZERO             TO WS-DEDUCTIONS
+                   MOVE "WS-DEDUCTIONS"  TO WS-SIZE-ERROR-FIELD
+                   PERFORM 2090-LOG-PAY-SIZE-ERROR THRU 2090-EXIT
+           END-COMPUTE
+           COMPUTE PayCheck = WS-GROSS-PAY - WS-DEDUCTIONS
+               ON SIZE ERROR
+                   MOVE ZERO             TO PayCheck
+                   MOVE "PAYCHECK"       TO WS-SIZE-ERROR-FIELD
+                   PERFORM 2090-LOG-PAY-SIZE-ERROR THRU 2090-EXIT
+           END-COMPUTE.
+       2100-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Look EMP-TRANS-CURRENCY-CODE up in the rate table and
+      *> convert EMP-TRANS-RATE to its USD equivalent.  An
+      *> unrecognized code is treated as already-USD (rate 1) rather
+      *> than blowing up the run.
+      *>--------------------------------------------------------------
+       2050-CONVERT-RATE-TO-USD.
+           SET WS-CURR-IDX TO 1
+           SEARCH WS-CURRENCY-RATE
+               AT END
+                   DISPLAY "Unrecognized currency code "
+                       EMP-TRANS-CURRENCY-CODE " - assuming USD"
+                   COMPUTE WS-RATE-IN-USD = EMP-TRANS-RATE
+                       ON SIZE ERROR
+                           MOVE ZERO TO WS-RATE-IN-USD
+                           MOVE "WS-RATE-IN-USD" TO WS-SIZE-ERROR-FIELD
+                           PERFORM 2090-LOG-PAY-SIZE-ERROR
+                               THRU 2090-EXIT
+                   END-COMPUTE
+               WHEN WS-CR-CODE (WS-CURR-IDX) = EMP-TRANS-CURRENCY-CODE
+                   COMPUTE WS-RATE-IN-USD =
+                       EMP-TRANS-RATE * WS-CR-RATE (WS-CURR-IDX)
+                       ON SIZE ERROR
+                           MOVE ZERO TO WS-RATE-IN-USD
+                           MOVE "WS-RATE-IN-USD" TO WS-SIZE-ERROR-FIELD
+                           PERFORM 2090-LOG-PAY-SIZE-ERROR
+                               THRU 2090-EXIT
+                   END-COMPUTE
+           END-SEARCH.
+       2050-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> An overflowing gross-pay, deduction, net-pay, or rate
+      *> COMPUTE lands here instead of silently truncating the
+      *> result; the bad record is counted and logged, and the
+      *> caller has already zeroed the target field rather than
+      *> leaving the previous employee's value in place.
+      *>--------------------------------------------------------------
+       2090-LOG-PAY-SIZE-ERROR.
+           ADD 1 TO WS-SIZE-ERROR-COUNT
+           DISPLAY "PAYROLL SIZE ERROR - Ident: " EMP-TRANS-IDENT
+               " Field: " WS-SIZE-ERROR-FIELD.
+       2090-EXIT.
+           EXIT.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE EMP-TRANS-IDENT   TO WS-D-IDENT
+           MOVE EMP-TRANS-NAME    TO WS-D-NAME
+           MOVE WS-GROSS-PAY      TO WS-D-GROSS
+           MOVE WS-DEDUCTIONS     TO WS-D-DEDUCTIONS
+           MOVE PayCheck          TO WS-D-NET
+           WRITE PAYROLL-REPORT-LINE FROM WS-DETAIL-LINE.
+       2200-EXIT.
+           EXIT.
+
+       2300-ACCUMULATE-TOTALS.
+           ADD 1              TO WS-EMPLOYEE-COUNT
+           ADD WS-GROSS-PAY   TO WS-TOTAL-GROSS-PAY
+           ADD WS-DEDUCTIONS  TO WS-TOTAL-DEDUCTIONS
+           ADD PayCheck       TO WS-TOTAL-NET-PAY.
+       2300-EXIT.
+           EXIT.
+
+       8000-PRINT-CONTROL-TOTALS.
+           MOVE WS-EMPLOYEE-COUNT   TO WS-T-COUNT
+           MOVE WS-TOTAL-GROSS-PAY  TO WS-T-GROSS
+           MOVE WS-TOTAL-NET-PAY    TO WS-T-NET
+           WRITE PAYROLL-REPORT-LINE FROM WS-TOTAL-LINE.
+       8000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE EMP-TRANS-FILE
+           CLOSE PAYROLL-REPORT-FILE
+           MOVE "PAYROLL"          TO DS-PROGRAM-ID
+           MOVE WS-EMPLOYEE-COUNT  TO DS-RECORDS-PROCESSED
+           SET DS-COMPLETED-OK     TO TRUE
+           WRITE DAILY-STATS-RECORD
+           CLOSE DAILY-STATS-FILE.
+       9000-EXIT.
+           EXIT.
