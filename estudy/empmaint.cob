@@ -0,0 +1,188 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. empmaint.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Maintenance program for EMPMAST, the indexed employee master
+      *> file built on the EMPLOYEE-RECORD layout exe1.cbl's scratch
+      *> fields were expanded into (see EMPREC.cpy).  Menu-driven:
+      *> add a new employee, update an existing one, or list every
+      *> record on file, keyed by EMP-ID the same way CUSTMAST is
+      *> keyed by CUST-IDENT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST-FILE.
+           COPY EMPREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMPMAST-STATUS   PIC XX VALUE "00".
+           88 WS-EMPMAST-OK       VALUE "00".
+           88 WS-EMPMAST-NOTFND   VALUE "23".
+           88 WS-EMPMAST-NEW      VALUE "35".
+           88 WS-EMPMAST-EOF      VALUE "10".
+
+       01 WS-MENU-CHOICE       PIC 9 VALUE ZERO.
+           88 WS-CHOICE-ADD        VALUE 1.
+           88 WS-CHOICE-UPDATE     VALUE 2.
+           88 WS-CHOICE-LIST       VALUE 3.
+           88 WS-CHOICE-EXIT       VALUE 4.
+
+       01 WS-DONE-SWITCH       PIC X VALUE "N".
+           88 WS-DONE              VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-OPEN-EMPMAST THRU 1000-EXIT
+           PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+               UNTIL WS-DONE
+           PERFORM 9000-CLOSE-EMPMAST THRU 9000-EXIT
+           STOP RUN.
+
+      *>--------------------------------------------------------------
+      *> Open EMPMAST for update.  A fresh system will not have an
+      *> EMPMAST file yet, so a NEW / file-not-found status is
+      *> treated as "create it now" (same idiom as CUSTMAST).
+      *>--------------------------------------------------------------
+       1000-OPEN-EMPMAST.
+           OPEN I-O EMPMAST-FILE
+           IF WS-EMPMAST-NEW
+               OPEN OUTPUT EMPMAST-FILE
+               CLOSE EMPMAST-FILE
+               OPEN I-O EMPMAST-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Show the menu, take one choice, and dispatch to the
+      *> matching paragraph.
+      *>--------------------------------------------------------------
+       2000-PROCESS-MENU.
+           DISPLAY " "
+           DISPLAY "1. Add employee"
+           DISPLAY "2. Update employee"
+           DISPLAY "3. List employees"
+           DISPLAY "4. Exit"
+           DISPLAY "Enter choice: " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE TRUE
+               WHEN WS-CHOICE-ADD
+                   PERFORM 3000-ADD-EMPLOYEE THRU 3000-EXIT
+               WHEN WS-CHOICE-UPDATE
+                   PERFORM 4000-UPDATE-EMPLOYEE THRU 4000-EXIT
+               WHEN WS-CHOICE-LIST
+                   PERFORM 5000-LIST-EMPLOYEES THRU 5000-EXIT
+               WHEN WS-CHOICE-EXIT
+                   SET WS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice"
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Prompt for a brand new employee and WRITE it.  An existing
+      *> EMP-ID is rejected here; use the update option instead.
+      *>--------------------------------------------------------------
+       3000-ADD-EMPLOYEE.
+           DISPLAY "Enter employee ID (5 digits): " WITH NO ADVANCING
+           ACCEPT EMP-ID
+           DISPLAY "Enter full name: " WITH NO ADVANCING
+           ACCEPT EMP-FULL-NAME
+           DISPLAY "Enter department: " WITH NO ADVANCING
+           ACCEPT EMP-DEPARTMENT
+           DISPLAY "Enter hire month (MM): " WITH NO ADVANCING
+           ACCEPT EMP-HIRE-MONTH
+           DISPLAY "Enter hire day (DD): " WITH NO ADVANCING
+           ACCEPT EMP-HIRE-DAY
+           DISPLAY "Enter hire year (YYYY): " WITH NO ADVANCING
+           ACCEPT EMP-HIRE-YEAR
+
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   DISPLAY "Employee " EMP-ID " already on file"
+               NOT INVALID KEY
+                   DISPLAY "Employee " EMP-ID " added to EMPMAST"
+           END-WRITE.
+       3000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Look up an existing EMP-ID and REWRITE it with new field
+      *> values.  A missing EMP-ID is reported and left untouched.
+      *>--------------------------------------------------------------
+       4000-UPDATE-EMPLOYEE.
+           DISPLAY "Enter employee ID to update: " WITH NO ADVANCING
+           ACCEPT EMP-ID
+
+           READ EMPMAST-FILE
+               INVALID KEY
+                   DISPLAY "Employee " EMP-ID " not found"
+                   GO TO 4000-EXIT
+           END-READ
+
+           DISPLAY "Enter full name: " WITH NO ADVANCING
+           ACCEPT EMP-FULL-NAME
+           DISPLAY "Enter department: " WITH NO ADVANCING
+           ACCEPT EMP-DEPARTMENT
+           DISPLAY "Enter hire month (MM): " WITH NO ADVANCING
+           ACCEPT EMP-HIRE-MONTH
+           DISPLAY "Enter hire day (DD): " WITH NO ADVANCING
+           ACCEPT EMP-HIRE-DAY
+           DISPLAY "Enter hire year (YYYY): " WITH NO ADVANCING
+           ACCEPT EMP-HIRE-YEAR
+
+           REWRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   DISPLAY "Employee " EMP-ID " could not be updated"
+               NOT INVALID KEY
+                   DISPLAY "Employee " EMP-ID " updated on EMPMAST"
+           END-REWRITE.
+       4000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Walk EMPMAST from the start in key order and DISPLAY every
+      *> record.  Uses START/READ NEXT rather than an indexed loop
+      *> since ACCESS MODE IS DYNAMIC gives sequential traversal for
+      *> free.
+      *>--------------------------------------------------------------
+       5000-LIST-EMPLOYEES.
+           MOVE LOW-VALUES TO EMP-ID
+           START EMPMAST-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   DISPLAY "No employees on file"
+                   GO TO 5000-EXIT
+           END-START
+
+           PERFORM 5100-LIST-ONE-EMPLOYEE THRU 5100-EXIT
+               UNTIL WS-EMPMAST-EOF.
+       5000-EXIT.
+           EXIT.
+
+       5100-LIST-ONE-EMPLOYEE.
+           READ EMPMAST-FILE NEXT RECORD
+               AT END
+                   SET WS-EMPMAST-EOF TO TRUE
+                   GO TO 5100-EXIT
+           END-READ
+
+           DISPLAY EMP-ID " " EMP-FULL-NAME " " EMP-DEPARTMENT " "
+               EMP-HIRE-MONTH "/" EMP-HIRE-DAY "/" EMP-HIRE-YEAR.
+       5100-EXIT.
+           EXIT.
+
+       9000-CLOSE-EMPMAST.
+           CLOSE EMPMAST-FILE.
+       9000-EXIT.
+           EXIT.
