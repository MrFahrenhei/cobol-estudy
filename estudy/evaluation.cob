@@ -3,31 +3,302 @@
            PROGRAM-ID. evaluation.
            AUTHOR. vvberaldo.
            DATE-WRITTEN. 14/02/2023.
+      *> 09/08/2026 - Age is now derived from DateOfBirth instead of
+      *> being typed in separately, so it can't contradict the
+      *> customer's stored birthdate.
+      *> 09/08/2026 - the entry that ends the classification loop is
+      *> now logged with a timestamp to a session log, so we can tell
+      *> a deliberate quit from a fat-fingered entry.
+      *> 09/08/2026 - TestNumber is now a real multi-digit numeric
+      *> field with a trial-division prime test, instead of only
+      *> recognizing the literal single digits "1","3","5","7".
+      *> 09/08/2026 - each DateOfBirth part is now validated by the
+      *> shared numeric-input-validation subprogram before it is
+      *> trusted, instead of accepting whatever the operator typed.
+      *> 09/08/2026 - each number classification is now written to
+      *> the shared AUDIT-LOG-FILE so an auditor can see exactly what
+      *> was decided and when.
+      *> 09/08/2026 - an Ident is now accepted at the start of the run,
+      *> the same as customData.cob's, and used as the audit-log key
+      *> (with Age also logged) so the nightly cross-program
+      *> reconciliation job (reconcil.cob) has a real common key to
+      *> compare decisions on.
+      *> 09/08/2026 - the whole of WS-RAW-INPUT is now validated
+      *> before it is moved into TestNumber, not just the first
+      *> character; an entry like "7XY12" used to pass the loop guard
+      *> on its leading digit and then get silently coerced to zero
+      *> by the MOVE, classifying and audit-logging a number that was
+      *> never actually entered.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SESSION-LOG-FILE ASSIGN TO "SESSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SESSION-LOG-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SESSION-LOG-FILE.
+       01 SESSION-LOG-RECORD.
+           02 SL-TIMESTAMP        PIC X(21).
+           02 FILLER              PIC X(2)  VALUE SPACE.
+           02 SL-EXIT-ENTRY       PIC X(1).
+           02 FILLER              PIC X(2)  VALUE SPACE.
+           02 SL-MESSAGE          PIC X(30)
+               VALUE "CLASSIFICATION LOOP TERMINATED".
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
+           01 WS-SESSION-LOG-STATUS   PIC XX VALUE "00".
+           01 WS-AUDIT-LOG-STATUS     PIC XX VALUE "00".
+           01 WS-IDENT PIC 9(3) VALUE ZERO.
            01 Age      PIC 99 VALUE 0.
-           01 TestNumber   PIC X.
-                  88 IsPrime  VALUE "1", "3", "5", "7".
-                  88 IsOdd    VALUE "1", "3", "5", "7", "9".
-                  88 IsEven   VALUE "2", "4", "6", "8".
-                  88 LessThan5 VALUE "1" THRU "4".
-                  88 ANumber  VALUE "0" THRU "9".
+
+           01 WS-RAW-INPUT     PIC X(5).
+           01 WS-RAW-INPUT-EDIT REDEFINES WS-RAW-INPUT.
+               02 WS-RAW-INPUT-1ST-CHAR PIC X.
+                   88 ANumber              VALUE "0" THRU "9".
+               02 FILLER                PIC X(4).
+           01 TestNumber       PIC 9(5) VALUE ZERO.
+           01 WS-CLASS-TEXT    PIC X(15) VALUE SPACES.
+
+           01 WS-RAW-INPUT-VALID-SWITCH PIC X VALUE "Y".
+               88 WS-RAW-INPUT-VALID        VALUE "Y".
+               88 WS-RAW-INPUT-INVALID      VALUE "N".
+           01 WS-SPACE-SEEN-SWITCH      PIC X VALUE "N".
+               88 WS-SPACE-SEEN             VALUE "Y".
+           01 WS-RAW-CHAR-INDEX         PIC 9 VALUE ZERO.
+
+           01 WS-PRIME-SWITCH  PIC X VALUE "N".
+               88 IsPrime          VALUE "Y".
+               88 IsNotPrime       VALUE "N".
+           01 WS-CANDIDATE-DIVISOR PIC 9(5).
+           01 WS-DIVISOR-REMAINDER PIC 9(5).
+           01 WS-QUOTIENT          PIC 9(5).
+
+           01 WS-MOB   PIC 99.
+           01 WS-DOB   PIC 99.
+           01 WS-YOB   PIC 9(4).
+
+           01 WS-RAW-EDIT-FIELD    PIC X(10).
+           01 WS-EDIT-VALID-SWITCH PIC X.
+               88 WS-EDIT-VALID        VALUE "Y".
+               88 WS-EDIT-INVALID      VALUE "N".
+
+           01 WS-CURRENT-DATE-STRING  PIC X(21).
+           01 WS-CURRENT-DATE-FIELDS REDEFINES WS-CURRENT-DATE-STRING.
+               02 WS-CURRENT-YOB      PIC 9(4).
+               02 WS-CURRENT-MOB      PIC 99.
+               02 WS-CURRENT-DOB      PIC 99.
+               02 FILLER              PIC X(13).
+
        PROCEDURE DIVISION.
-           DISPLAY "Enter your age: " WITH NO ADVANCING
-           ACCEPT Age
+           DISPLAY "Enter Ident: " WITH NO ADVANCING
+           ACCEPT WS-IDENT
+
+           PERFORM 0100-ACCEPT-MOB THRU 0100-EXIT
+           PERFORM 0200-ACCEPT-DOB THRU 0200-EXIT
+           PERFORM 0300-ACCEPT-YOB THRU 0300-EXIT
 
-           DISPLAY "ENTER Single Number or X to Exit: "
-           ACCEPT TestNumber
+           PERFORM 1000-COMPUTE-AGE THRU 1000-EXIT
+
+           OPEN EXTEND SESSION-LOG-FILE
+           IF WS-SESSION-LOG-STATUS = "05" OR WS-SESSION-LOG-STATUS = "35"
+               OPEN OUTPUT SESSION-LOG-FILE
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS = "05" OR WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           DISPLAY "ENTER Number (up to 5 digits) or X to Exit: "
+           ACCEPT WS-RAW-INPUT
            PERFORM UNTIL NOT ANumber
-               EVALUATE TRUE
-                   WHEN IsPrime DISPLAY "Prime"
-                   WHEN IsOdd DISPLAY "Odd"
-                   WHEN IsEven DISPLAY "Even"
-                   WHEN LessThan5 DISPLAY "Less than 5"
-                   WHEN OTHER DISPLAY "Default"
-               END-EVALUATE
-           ACCEPT TestNumber
+               PERFORM 2400-VALIDATE-RAW-INPUT THRU 2400-EXIT
+               IF WS-RAW-INPUT-INVALID
+                   DISPLAY "Invalid entry - digits only, please re-enter"
+               ELSE
+                   MOVE WS-RAW-INPUT TO TestNumber
+                   PERFORM 3000-CHECK-PRIME THRU 3000-EXIT
+                   DIVIDE TestNumber BY 2 GIVING WS-QUOTIENT
+                       REMAINDER WS-DIVISOR-REMAINDER
+                   EVALUATE TRUE
+                       WHEN IsPrime
+                           DISPLAY "Prime"
+                           MOVE "PRIME" TO WS-CLASS-TEXT
+                       WHEN WS-DIVISOR-REMAINDER = 1
+                           DISPLAY "Odd"
+                           MOVE "ODD" TO WS-CLASS-TEXT
+                       WHEN WS-DIVISOR-REMAINDER = 0
+                           DISPLAY "Even"
+                           MOVE "EVEN" TO WS-CLASS-TEXT
+                       WHEN TestNumber < 5
+                           DISPLAY "Less than 5"
+                           MOVE "LESS THAN 5" TO WS-CLASS-TEXT
+                       WHEN OTHER
+                           DISPLAY "Default"
+                           MOVE "DEFAULT" TO WS-CLASS-TEXT
+                   END-EVALUATE
+                   PERFORM 2100-LOG-CLASSIFICATION THRU 2100-EXIT
+               END-IF
+           ACCEPT WS-RAW-INPUT
+           END-PERFORM
+
+           PERFORM 2000-LOG-EXIT-ENTRY THRU 2000-EXIT
+           CLOSE SESSION-LOG-FILE
+           CLOSE AUDIT-LOG-FILE
+
+       STOP RUN.
+
+      *>--------------------------------------------------------------
+      *> Record what ended the loop and when, so a fat-fingered entry
+      *> can be told apart from a deliberate quit.
+      *>--------------------------------------------------------------
+       2000-LOG-EXIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO SL-TIMESTAMP
+           MOVE WS-RAW-INPUT (1:1)    TO SL-EXIT-ENTRY
+           WRITE SESSION-LOG-RECORD.
+       2000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Record the number classification to the shared audit log.
+      *>--------------------------------------------------------------
+       2100-LOG-CLASSIFICATION.
+           MOVE "EVALUATION" TO AL-PROGRAM-ID
+           MOVE WS-IDENT     TO AL-KEY
+           MOVE WS-CLASS-TEXT TO AL-DECISION
+           MOVE Age           TO AL-AGE
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+           WRITE AUDIT-LOG-RECORD.
+       2100-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Confirm every byte of WS-RAW-INPUT is either a digit or
+      *> trailing spaces after the last digit, so an entry like
+      *> "7XY12" is rejected instead of being silently coerced to
+      *> zero by the alphanumeric-to-numeric MOVE into TestNumber.
+      *>--------------------------------------------------------------
+       2400-VALIDATE-RAW-INPUT.
+           SET WS-RAW-INPUT-VALID TO TRUE
+           MOVE "N" TO WS-SPACE-SEEN-SWITCH
+           PERFORM 2410-CHECK-ONE-CHAR THRU 2410-EXIT
+               VARYING WS-RAW-CHAR-INDEX FROM 1 BY 1
+               UNTIL WS-RAW-CHAR-INDEX > 5.
+       2400-EXIT.
+           EXIT.
+
+       2410-CHECK-ONE-CHAR.
+           IF WS-RAW-INPUT (WS-RAW-CHAR-INDEX:1) = SPACE
+               SET WS-SPACE-SEEN TO TRUE
+           ELSE
+               IF WS-SPACE-SEEN
+                   OR WS-RAW-INPUT (WS-RAW-CHAR-INDEX:1) NOT NUMERIC
+                   SET WS-RAW-INPUT-INVALID TO TRUE
+               END-IF
+           END-IF.
+       2410-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Trial-division primality test: try every divisor from 2 up
+      *> to the square root of TestNumber, so the classifier works on
+      *> real multi-digit transaction volumes, not just digits 0-9.
+      *>--------------------------------------------------------------
+       3000-CHECK-PRIME.
+           SET IsNotPrime TO TRUE
+           IF TestNumber < 2
+               GO TO 3000-EXIT
+           END-IF
+           SET IsPrime TO TRUE
+           MOVE 2 TO WS-CANDIDATE-DIVISOR
+           PERFORM 3100-TEST-DIVISOR THRU 3100-EXIT
+               UNTIL WS-CANDIDATE-DIVISOR * WS-CANDIDATE-DIVISOR
+                       > TestNumber
+                  OR NOT IsPrime.
+       3000-EXIT.
+           EXIT.
+
+       3100-TEST-DIVISOR.
+           DIVIDE TestNumber BY WS-CANDIDATE-DIVISOR
+               GIVING WS-DIVISOR-REMAINDER
+               REMAINDER WS-DIVISOR-REMAINDER
+           IF WS-DIVISOR-REMAINDER = 0 AND WS-CANDIDATE-DIVISOR NOT = TestNumber
+               SET IsNotPrime TO TRUE
+           ELSE
+               ADD 1 TO WS-CANDIDATE-DIVISOR
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Accept each DateOfBirth part through the shared numeric-
+      *> input-validation subprogram, re-prompting until it passes.
+      *>--------------------------------------------------------------
+       0100-ACCEPT-MOB.
+           MOVE ZEROS TO WS-RAW-EDIT-FIELD
+           SET WS-EDIT-INVALID TO TRUE
+           PERFORM UNTIL WS-EDIT-VALID
+               DISPLAY "Enter month of birth (MM): " WITH NO ADVANCING
+               ACCEPT WS-RAW-EDIT-FIELD (1:2)
+               CALL "numedit" USING WS-RAW-EDIT-FIELD
+                   WS-EDIT-VALID-SWITCH
+               IF NOT WS-EDIT-VALID
+                   DISPLAY "Invalid entry - digits only"
+               END-IF
+           END-PERFORM
+           MOVE WS-RAW-EDIT-FIELD (1:2) TO WS-MOB.
+       0100-EXIT.
+           EXIT.
+
+       0200-ACCEPT-DOB.
+           MOVE ZEROS TO WS-RAW-EDIT-FIELD
+           SET WS-EDIT-INVALID TO TRUE
+           PERFORM UNTIL WS-EDIT-VALID
+               DISPLAY "Enter day of birth (DD): " WITH NO ADVANCING
+               ACCEPT WS-RAW-EDIT-FIELD (1:2)
+               CALL "numedit" USING WS-RAW-EDIT-FIELD
+                   WS-EDIT-VALID-SWITCH
+               IF NOT WS-EDIT-VALID
+                   DISPLAY "Invalid entry - digits only"
+               END-IF
+           END-PERFORM
+           MOVE WS-RAW-EDIT-FIELD (1:2) TO WS-DOB.
+       0200-EXIT.
+           EXIT.
+
+       0300-ACCEPT-YOB.
+           MOVE ZEROS TO WS-RAW-EDIT-FIELD
+           SET WS-EDIT-INVALID TO TRUE
+           PERFORM UNTIL WS-EDIT-VALID
+               DISPLAY "Enter year of birth (YYYY): " WITH NO ADVANCING
+               ACCEPT WS-RAW-EDIT-FIELD (1:4)
+               CALL "numedit" USING WS-RAW-EDIT-FIELD
+                   WS-EDIT-VALID-SWITCH
+               IF NOT WS-EDIT-VALID
+                   DISPLAY "Invalid entry - digits only"
+               END-IF
            END-PERFORM
+           MOVE WS-RAW-EDIT-FIELD (1:4) TO WS-YOB.
+       0300-EXIT.
+           EXIT.
 
-       STOP RUN.
\ No newline at end of file
+      *>--------------------------------------------------------------
+      *> Derive Age as of today from the entered DateOfBirth, so it
+      *> can never disagree with the birthdate on file.
+      *>--------------------------------------------------------------
+       1000-COMPUTE-AGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-STRING
+           COMPUTE Age = WS-CURRENT-YOB - WS-YOB
+           IF WS-CURRENT-MOB < WS-MOB
+               OR (WS-CURRENT-MOB = WS-MOB AND WS-CURRENT-DOB < WS-DOB)
+               SUBTRACT 1 FROM Age
+           END-IF.
+       1000-EXIT.
+           EXIT.
