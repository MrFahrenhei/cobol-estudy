@@ -0,0 +1,216 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ssnenrol.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Batch SSN enrollment transactions against CUSTMAST.  Applies
+      *> add/change/delete requests read from SSNTRANS to the matching
+      *> customer's SSN fields, using the same area/group/serial edit
+      *> checks coboltut.cob applies to an interactively-entered SSN,
+      *> and reports any malformed SSN to an exception file instead of
+      *> requiring someone to key enrollments in one at a time.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SSN-TRANS-FILE ASSIGN TO "SSNTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SSN-TRANS-STATUS.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-IDENT
+               ALTERNATE RECORD KEY IS CUST-SSN WITH DUPLICATES
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT SSN-EXCEPTION-FILE ASSIGN TO "SSNXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SSN-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SSN-TRANS-FILE.
+       01 SSN-TRANS-RECORD.
+           02 ST-IDENT                PIC 9(3).
+           02 ST-TRANS-CODE           PIC X(1).
+               88 ST-ADD                  VALUE "A".
+               88 ST-CHANGE               VALUE "C".
+               88 ST-DELETE               VALUE "D".
+           02 ST-SS-AREA               PIC 999.
+           02 ST-SS-GROUP              PIC 99.
+           02 ST-SS-SERIAL             PIC 9999.
+
+       FD  CUSTMAST-FILE.
+           COPY CUSTREC.
+
+       FD  SSN-EXCEPTION-FILE.
+       01 SSN-EXCEPTION-RECORD.
+           02 SX-IDENT                 PIC 9(3).
+           02 FILLER                   PIC X(2)  VALUE SPACE.
+           02 SX-TRANS-CODE            PIC X(1).
+           02 FILLER                   PIC X(2)  VALUE SPACE.
+           02 SX-REASON-TEXT           PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SSN-TRANS-STATUS         PIC XX VALUE "00".
+       01 WS-CUSTMAST-STATUS          PIC XX VALUE "00".
+       01 WS-SSN-EXCEPTION-STATUS     PIC XX VALUE "00".
+
+       01 WS-EOF-SWITCH                PIC X VALUE "N".
+           88 WS-EOF                       VALUE "Y".
+
+       01 WS-SSN-VALID-SWITCH          PIC X VALUE "Y".
+           88 WS-SSN-VALID                 VALUE "Y".
+           88 WS-SSN-INVALID               VALUE "N".
+
+       01 WS-TRANS-COUNT               PIC 9(7) COMP VALUE ZERO.
+       01 WS-APPLIED-COUNT             PIC 9(7) COMP VALUE ZERO.
+       01 WS-EXCEPTION-COUNT           PIC 9(7) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SSN-TRANS-FILE
+           OPEN I-O CUSTMAST-FILE
+           OPEN OUTPUT SSN-EXCEPTION-FILE
+           READ SSN-TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> A malformed SSN is rejected before any CUSTMAST update is
+      *> attempted, so a bad transaction never overwrites a good SSN
+      *> already on file.
+      *>--------------------------------------------------------------
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-TRANS-COUNT
+           PERFORM 2100-VALIDATE-SSN THRU 2100-EXIT
+
+           IF WS-SSN-INVALID
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           ELSE
+               EVALUATE TRUE
+                   WHEN ST-ADD
+                       PERFORM 2300-APPLY-ENROLLMENT THRU 2300-EXIT
+                   WHEN ST-CHANGE
+                       PERFORM 2300-APPLY-ENROLLMENT THRU 2300-EXIT
+                   WHEN ST-DELETE
+                       PERFORM 2400-DELETE-ENROLLMENT THRU 2400-EXIT
+                   WHEN OTHER
+                       MOVE "UNRECOGNIZED TRANSACTION CODE"
+                           TO SX-REASON-TEXT
+                       PERFORM 2250-WRITE-CODED-EXCEPTION THRU 2250-EXIT
+               END-EVALUATE
+           END-IF
+
+           READ SSN-TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Reject SSA area numbers that were never issued (000, 666,
+      *> 900-999) and group/serial values that are all zeros - the
+      *> same rule coboltut.cob applies to an interactively-typed SSN.
+      *>--------------------------------------------------------------
+       2100-VALIDATE-SSN.
+           SET WS-SSN-VALID TO TRUE
+           IF ST-SS-AREA = 000 OR ST-SS-AREA = 666 OR ST-SS-AREA >= 900
+               SET WS-SSN-INVALID TO TRUE
+           END-IF
+           IF ST-SS-GROUP = 00 AND ST-SS-SERIAL = 0000
+               SET WS-SSN-INVALID TO TRUE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-WRITE-EXCEPTION.
+           MOVE "MALFORMED SSN AREA/GROUP/SERIAL" TO SX-REASON-TEXT
+           PERFORM 2250-WRITE-CODED-EXCEPTION THRU 2250-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2250-WRITE-CODED-EXCEPTION.
+           MOVE ST-IDENT      TO SX-IDENT
+           MOVE ST-TRANS-CODE TO SX-TRANS-CODE
+           WRITE SSN-EXCEPTION-RECORD
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       2250-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Add and change both come down to the same thing: post the
+      *> transaction's SSN breakdown onto the matching customer's
+      *> record.  A customer not already on CUSTMAST is an exception
+      *> too - SSN enrollment never creates a customer, it only
+      *> updates one that firstRun.cob already put on file.
+      *>--------------------------------------------------------------
+       2300-APPLY-ENROLLMENT.
+           MOVE ST-IDENT TO CUST-IDENT
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   MOVE "IDENT NOT ON CUSTMAST" TO SX-REASON-TEXT
+                   PERFORM 2250-WRITE-CODED-EXCEPTION THRU 2250-EXIT
+               NOT INVALID KEY
+                   MOVE ST-SS-AREA   TO CUST-SS-AREA
+                   MOVE ST-SS-GROUP  TO CUST-SS-GROUP
+                   MOVE ST-SS-SERIAL TO CUST-SS-SERIAL
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           MOVE "REWRITE FAILED" TO SX-REASON-TEXT
+                           PERFORM 2250-WRITE-CODED-EXCEPTION
+                               THRU 2250-EXIT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-APPLIED-COUNT
+                   END-REWRITE
+           END-READ.
+       2300-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> A delete clears the customer's SSN breakdown back to zeros
+      *> rather than removing the customer record itself - only the
+      *> SSN enrollment is what this transaction stream owns.
+      *>--------------------------------------------------------------
+       2400-DELETE-ENROLLMENT.
+           MOVE ST-IDENT TO CUST-IDENT
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   MOVE "IDENT NOT ON CUSTMAST" TO SX-REASON-TEXT
+                   PERFORM 2250-WRITE-CODED-EXCEPTION THRU 2250-EXIT
+               NOT INVALID KEY
+                   MOVE ZEROS TO CUST-SS-AREA CUST-SS-GROUP
+                       CUST-SS-SERIAL
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           MOVE "REWRITE FAILED" TO SX-REASON-TEXT
+                           PERFORM 2250-WRITE-CODED-EXCEPTION
+                               THRU 2250-EXIT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-APPLIED-COUNT
+                   END-REWRITE
+           END-READ.
+       2400-EXIT.
+           EXIT.
+
+       8000-PRINT-SUMMARY.
+           DISPLAY "SSN transactions read: " WS-TRANS-COUNT
+           DISPLAY "Enrollments applied: " WS-APPLIED-COUNT
+           DISPLAY "Exceptions written: " WS-EXCEPTION-COUNT.
+       8000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE SSN-TRANS-FILE
+           CLOSE CUSTMAST-FILE
+           CLOSE SSN-EXCEPTION-FILE.
+       9000-EXIT.
+           EXIT.
