@@ -0,0 +1,112 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custmtch.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Sequential match/merge of a customer-name-change transaction
+      *> file against CUSTMAST.  End-of-file on either file is
+      *> signalled by moving HIGH-VALUES into that file's compare key,
+      *> so the match logic keeps working off one key-compare test
+      *> instead of juggling two separate AT END switches.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-IDENT
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT CUST-TRANS-FILE ASSIGN TO "CUSTTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUST-TRANS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+           COPY CUSTREC.
+
+       FD  CUST-TRANS-FILE.
+       01 CUST-TRANS-RECORD.
+           02 TRANS-IDENT       PIC 9(3).
+           02 TRANS-NEW-NAME    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMAST-STATUS      PIC XX VALUE "00".
+       01 WS-CUST-TRANS-STATUS    PIC XX VALUE "00".
+
+       01 WS-CUSTMAST-KEY-COMPARE PIC X(3) VALUE SPACES.
+       01 WS-TRANS-KEY-COMPARE    PIC X(3) VALUE SPACES.
+
+       01 WS-MATCH-COUNT          PIC 9(5) COMP VALUE ZERO.
+       01 WS-UNMATCHED-COUNT      PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-MATCH-RECORDS THRU 2000-EXIT
+               UNTIL WS-CUSTMAST-KEY-COMPARE = HIGH-VALUES
+                 AND WS-TRANS-KEY-COMPARE = HIGH-VALUES
+           PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O CUSTMAST-FILE
+           OPEN INPUT CUST-TRANS-FILE
+           PERFORM 1100-READ-CUSTMAST THRU 1100-EXIT
+           PERFORM 1200-READ-TRANS THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-CUSTMAST.
+           READ CUSTMAST-FILE NEXT RECORD
+               AT END MOVE HIGH-VALUES TO WS-CUSTMAST-KEY-COMPARE
+               NOT AT END MOVE CUST-IDENT TO WS-CUSTMAST-KEY-COMPARE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       1200-READ-TRANS.
+           READ CUST-TRANS-FILE
+               AT END MOVE HIGH-VALUES TO WS-TRANS-KEY-COMPARE
+               NOT AT END MOVE TRANS-IDENT TO WS-TRANS-KEY-COMPARE
+           END-READ.
+       1200-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Classic three-way match: transaction ahead of master (no
+      *> match yet), keys equal (apply the change), or master ahead
+      *> of the transaction (nothing to do for this master record).
+      *>--------------------------------------------------------------
+       2000-MATCH-RECORDS.
+           EVALUATE TRUE
+               WHEN WS-TRANS-KEY-COMPARE < WS-CUSTMAST-KEY-COMPARE
+                   DISPLAY "Unmatched transaction for Ident "
+                       TRANS-IDENT
+                   ADD 1 TO WS-UNMATCHED-COUNT
+                   PERFORM 1200-READ-TRANS THRU 1200-EXIT
+               WHEN WS-TRANS-KEY-COMPARE = WS-CUSTMAST-KEY-COMPARE
+                   AND WS-TRANS-KEY-COMPARE NOT = HIGH-VALUES
+                   MOVE TRANS-NEW-NAME TO CUST-NAME
+                   REWRITE CUSTOMER-RECORD
+                   ADD 1 TO WS-MATCH-COUNT
+                   PERFORM 1100-READ-CUSTMAST THRU 1100-EXIT
+                   PERFORM 1200-READ-TRANS THRU 1200-EXIT
+               WHEN OTHER
+                   PERFORM 1100-READ-CUSTMAST THRU 1100-EXIT
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+       8000-PRINT-SUMMARY.
+           DISPLAY "Matched and updated: " WS-MATCH-COUNT
+           DISPLAY "Unmatched transactions: " WS-UNMATCHED-COUNT.
+       8000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE CUSTMAST-FILE
+           CLOSE CUST-TRANS-FILE.
+       9000-EXIT.
+           EXIT.
