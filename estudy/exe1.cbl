@@ -3,16 +3,25 @@
        AUTHOR. VVBERALDO.
        DATE-WRITTEN. 04/02/2023.
       *> we declare variable using WORKING-STORAGE com DATA-DIVISON
+      *> 09/08/2026 - the old MSG/AGE/LAST_NAME scratch fields were
+      *> demo-only and never went anywhere near a file.  They are now
+      *> a real EMPLOYEE-RECORD (see EMPREC.cpy) so this program shows
+      *> the same shape of data the new empmaint.cob maintains on
+      *> EMPMAST.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 MSG  PIC x(10).
-       01 AGE PIC 9(3).
-       01 LAST_NAME PIC X(10).
+       COPY EMPREC.
        PROCEDURE DIVISION.
        DISPLAY "STARTING PROGRAM".
-           MOVE "HELLO WORLD" TO MSG.
-           MOVE 21 TO AGE.
-           MOVE "BERALDO" TO LAST_NAME.
-           DISPLAY "PRIMEIRA MENSAGEM"MSG.
-           DISPLAY LAST_NAME" COM "AGE" ANOS".
-           STOP RUN.
\ No newline at end of file
+           MOVE 00001 TO EMP-ID.
+           MOVE "BERALDO" TO EMP-FULL-NAME.
+           MOVE "PAYROLL" TO EMP-DEPARTMENT.
+           MOVE 4 TO EMP-HIRE-MONTH.
+           MOVE 2 TO EMP-HIRE-DAY.
+           MOVE 2023 TO EMP-HIRE-YEAR.
+           DISPLAY "PRIMEIRA MENSAGEM" EMP-FULL-NAME.
+           DISPLAY EMP-FULL-NAME " COM ID " EMP-ID.
+           DISPLAY "DEPARTMENT: " EMP-DEPARTMENT.
+           DISPLAY "HIRE DATE: " EMP-HIRE-MONTH "/" EMP-HIRE-DAY "/"
+               EMP-HIRE-YEAR.
+           STOP RUN.
