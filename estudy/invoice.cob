@@ -0,0 +1,129 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. invoice.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Real invoicing program built on Math2.cob's COMPUTE style:
+      *> reads a line-item file (quantity, unit price, tax rate,
+      *> discount), computes subtotal/tax/discount/total, and prints
+      *> an invoice instead of the COMPUTE-with-parentheses syntax
+      *> demo Math2.cob only exercised on literals.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LINE-ITEM-FILE ASSIGN TO "LINEITEM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LINE-ITEM-STATUS.
+           SELECT INVOICE-REPORT-FILE ASSIGN TO "INVOICE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVOICE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LINE-ITEM-FILE.
+       01 LINE-ITEM-RECORD.
+           02 LI-DESCRIPTION      PIC X(20).
+           02 LI-QUANTITY         PIC 9(5).
+           02 LI-UNIT-PRICE       PIC 9(5)V99.
+           02 LI-TAX-RATE         PIC 9V999.
+           02 LI-DISCOUNT-RATE    PIC 9V999.
+
+       FD  INVOICE-REPORT-FILE.
+       01 INVOICE-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LINE-ITEM-STATUS   PIC XX VALUE "00".
+       01 WS-INVOICE-STATUS     PIC XX VALUE "00".
+
+       01 WS-EOF-SWITCH          PIC X VALUE "N".
+           88 WS-EOF                 VALUE "Y".
+
+       01 WS-SUBTOTAL           PIC S9(7)V99 VALUE 0.
+       01 WS-DISCOUNT-AMOUNT    PIC S9(7)V99 VALUE 0.
+       01 WS-TAXABLE-AMOUNT     PIC S9(7)V99 VALUE 0.
+       01 WS-TAX-AMOUNT         PIC S9(7)V99 VALUE 0.
+       01 WS-LINE-TOTAL         PIC S9(7)V99 VALUE 0.
+
+       01 WS-INVOICE-TOTAL-COUNT PIC 9(5) COMP VALUE ZERO.
+       01 WS-INVOICE-GRAND-TOTAL PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       01 WS-DETAIL-LINE.
+           02 WS-D-DESCRIPTION  PIC X(20).
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-D-SUBTOTAL     PIC ZZZ,ZZ9.99.
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-D-DISCOUNT     PIC ZZZ,ZZ9.99.
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-D-TAX          PIC ZZZ,ZZ9.99.
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-D-TOTAL        PIC ZZZ,ZZ9.99.
+
+       01 WS-GRAND-TOTAL-LINE.
+           02 FILLER            PIC X(20) VALUE
+               "INVOICE GRAND TOTAL:".
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-G-GRAND-TOTAL  PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-LINE-ITEM THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-PRINT-GRAND-TOTAL THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT LINE-ITEM-FILE
+           OPEN OUTPUT INVOICE-REPORT-FILE
+           READ LINE-ITEM-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Subtotal, discount, tax and total for one line item, using
+      *> the same COMPUTE-chain style Math2.cob demonstrated.
+      *>--------------------------------------------------------------
+       2000-PROCESS-LINE-ITEM.
+           ADD 1 TO WS-INVOICE-TOTAL-COUNT
+           COMPUTE WS-SUBTOTAL ROUNDED MODE IS NEAREST-EVEN =
+               LI-QUANTITY * LI-UNIT-PRICE
+           COMPUTE WS-DISCOUNT-AMOUNT ROUNDED MODE IS NEAREST-EVEN =
+               WS-SUBTOTAL * LI-DISCOUNT-RATE
+           COMPUTE WS-TAXABLE-AMOUNT = WS-SUBTOTAL - WS-DISCOUNT-AMOUNT
+           COMPUTE WS-TAX-AMOUNT ROUNDED MODE IS NEAREST-EVEN =
+               WS-TAXABLE-AMOUNT * LI-TAX-RATE
+           COMPUTE WS-LINE-TOTAL = WS-TAXABLE-AMOUNT + WS-TAX-AMOUNT
+           ADD WS-LINE-TOTAL TO WS-INVOICE-GRAND-TOTAL
+           PERFORM 2100-PRINT-DETAIL THRU 2100-EXIT
+           READ LINE-ITEM-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PRINT-DETAIL.
+           MOVE LI-DESCRIPTION    TO WS-D-DESCRIPTION
+           MOVE WS-SUBTOTAL       TO WS-D-SUBTOTAL
+           MOVE WS-DISCOUNT-AMOUNT TO WS-D-DISCOUNT
+           MOVE WS-TAX-AMOUNT     TO WS-D-TAX
+           MOVE WS-LINE-TOTAL     TO WS-D-TOTAL
+           WRITE INVOICE-REPORT-LINE FROM WS-DETAIL-LINE.
+       2100-EXIT.
+           EXIT.
+
+       8000-PRINT-GRAND-TOTAL.
+           MOVE WS-INVOICE-GRAND-TOTAL TO WS-G-GRAND-TOTAL
+           WRITE INVOICE-REPORT-LINE FROM WS-GRAND-TOTAL-LINE
+           DISPLAY "Line items processed: " WS-INVOICE-TOTAL-COUNT
+           DISPLAY "Invoice grand total:  " WS-INVOICE-GRAND-TOTAL.
+       8000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE LINE-ITEM-FILE
+           CLOSE INVOICE-REPORT-FILE.
+       9000-EXIT.
+           EXIT.
