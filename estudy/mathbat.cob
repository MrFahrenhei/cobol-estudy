@@ -0,0 +1,185 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. mathbat.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Batch version of Math.cob: instead of one ADD/SUBTRACT/
+      *> MULTIPLY/DIVIDE against three hardcoded values, reads a
+      *> transaction file of number triples, performs the same four
+      *> operations on each, and accumulates a grand total and record
+      *> count into a summary report at end of file.
+      *> 09/08/2026 - the summary is now a real printed report (run-
+      *> date heading, column headers, page numbering) via REPORT
+      *> SECTION instead of two bare DISPLAY/WRITE lines.
+      *> 09/08/2026 - writes its own DS-RECORDS-PROCESSED/DS-COMPLETION
+      *> -STATUS to a small DAILYSTAT output file at end of run, so
+      *> DAILYDRV can read it back after shelling this step out and
+      *> fold the record count into its consolidated report; this
+      *> step remains a plain standalone executable, unchanged from
+      *> how NIGHTLY.jcl's STEP030 already invokes it.
+      *> 09/08/2026 - the DIVIDE now carries the same ON SIZE ERROR
+      *> branch math.cob's toy version has, since Num1/Num2 here come
+      *> from a real transaction file and a zero divisor is exactly
+      *> the kind of bad input that file can actually contain.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATH-TRANS-FILE ASSIGN TO "MATHTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MATH-TRANS-STATUS.
+           SELECT MATH-SUMMARY-FILE ASSIGN TO "MATHSUMM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MATH-SUMMARY-STATUS.
+           SELECT DAILY-STATS-FILE ASSIGN TO "MATHDLYS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAILY-STATS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATH-TRANS-FILE.
+       01 MATH-TRANS-RECORD.
+           02 Num1     PIC 9.
+           02 Num2     PIC 9.
+           02 Num3     PIC 9.
+
+       FD  MATH-SUMMARY-FILE
+           REPORT IS MATH-SUMMARY-REPORT.
+
+       FD  DAILY-STATS-FILE.
+           COPY DLYSTAT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MATH-TRANS-STATUS    PIC XX VALUE "00".
+       01 WS-MATH-SUMMARY-STATUS  PIC XX VALUE "00".
+       01 WS-DAILY-STATS-STATUS   PIC XX VALUE "00".
+
+       01 WS-EOF-SWITCH            PIC X VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+
+       01 Ans      PIC S9(7)V99 VALUE 0.
+       01 Rem      PIC 9V99.
+
+       01 WS-RECORD-COUNT     PIC 9(7) COMP VALUE ZERO.
+       01 WS-GRAND-TOTAL      PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 WS-SIZE-ERROR-COUNT PIC 9(7) COMP VALUE ZERO.
+
+       01 WS-CURRENT-DATE-STRING  PIC X(21).
+       01 WS-CURRENT-DATE-FIELDS REDEFINES WS-CURRENT-DATE-STRING.
+           02 WS-CURRENT-YOB      PIC 9(4).
+           02 WS-CURRENT-MOB      PIC 99.
+           02 WS-CURRENT-DOB      PIC 99.
+           02 FILLER              PIC X(13).
+       01 WS-RUN-DATE              PIC X(10) VALUE SPACES.
+
+       01 WS-RD-DESCRIPTION        PIC X(25) VALUE SPACES.
+       01 WS-RD-VALUE              PIC S9(9)V99 VALUE ZERO.
+
+       REPORT SECTION.
+       RD  MATH-SUMMARY-REPORT
+           PAGE LIMIT 60 LINES
+           HEADING 1
+           FIRST DETAIL 4
+           FOOTING 58.
+       01 TYPE PAGE HEADING.
+           02 LINE 1.
+               03 COLUMN 1  PIC X(25) VALUE "MATH BATCH SUMMARY REPORT".
+               03 COLUMN 50 PIC X(10) VALUE "RUN DATE: ".
+               03 COLUMN 60 PIC X(10) SOURCE WS-RUN-DATE.
+           02 LINE 3.
+               03 COLUMN 1  PIC X(25) VALUE "DESCRIPTION".
+               03 COLUMN 30 PIC X(15) VALUE "VALUE".
+       01 RD-SUMMARY-DETAIL TYPE DETAIL.
+           02 LINE PLUS 1.
+               03 COLUMN 1  PIC X(25) SOURCE WS-RD-DESCRIPTION.
+               03 COLUMN 30 PIC ZZZ,ZZZ,ZZ9.99- SOURCE WS-RD-VALUE.
+       01 TYPE PAGE FOOTING.
+           02 LINE PLUS 2.
+               03 COLUMN 1  PIC X(5) VALUE "PAGE ".
+               03 COLUMN 6  PIC ZZZ9 SOURCE PAGE-COUNTER.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT MATH-TRANS-FILE
+           OPEN OUTPUT MATH-SUMMARY-FILE
+           OPEN OUTPUT DAILY-STATS-FILE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-STRING
+           STRING WS-CURRENT-MOB DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-CURRENT-DOB DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-CURRENT-YOB DELIMITED BY SIZE
+               INTO WS-RUN-DATE
+           END-STRING
+           INITIATE MATH-SUMMARY-REPORT
+           READ MATH-TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-RECORD-COUNT
+
+           ADD Num1 TO Num2 GIVING Ans
+           ADD Ans TO WS-GRAND-TOTAL
+
+           SUBTRACT Num1 FROM Num2 GIVING Ans
+           ADD Ans TO WS-GRAND-TOTAL
+
+           MULTIPLY Num1 BY Num2 GIVING Ans
+           ADD Ans TO WS-GRAND-TOTAL
+
+           DIVIDE Num1 INTO Num2 GIVING Ans REMAINDER Rem
+               ON SIZE ERROR
+                   PERFORM 2050-LOG-DIVIDE-ERROR THRU 2050-EXIT
+           END-DIVIDE
+           ADD Ans TO WS-GRAND-TOTAL
+
+           READ MATH-TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> A zero or oversized divisor lands here instead of abending
+      *> the job; the bad transaction is counted and the run
+      *> continues.
+      *>--------------------------------------------------------------
+       2050-LOG-DIVIDE-ERROR.
+           ADD 1 TO WS-SIZE-ERROR-COUNT
+           DISPLAY "DIVIDE SIZE ERROR - Num1: " Num1 " Num2: " Num2.
+       2050-EXIT.
+           EXIT.
+
+       8000-PRINT-SUMMARY.
+           MOVE "TRANSACTIONS PROCESSED"  TO WS-RD-DESCRIPTION
+           MOVE WS-RECORD-COUNT           TO WS-RD-VALUE
+           GENERATE RD-SUMMARY-DETAIL
+           MOVE "GRAND TOTAL"             TO WS-RD-DESCRIPTION
+           MOVE WS-GRAND-TOTAL            TO WS-RD-VALUE
+           GENERATE RD-SUMMARY-DETAIL
+           DISPLAY "Transactions processed: " WS-RECORD-COUNT
+           DISPLAY "Grand total:             " WS-GRAND-TOTAL.
+       8000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           TERMINATE MATH-SUMMARY-REPORT
+           CLOSE MATH-TRANS-FILE
+           CLOSE MATH-SUMMARY-FILE
+           MOVE "MATHBAT"          TO DS-PROGRAM-ID
+           MOVE WS-RECORD-COUNT    TO DS-RECORDS-PROCESSED
+           SET DS-COMPLETED-OK     TO TRUE
+           WRITE DAILY-STATS-RECORD
+           CLOSE DAILY-STATS-FILE.
+       9000-EXIT.
+           EXIT.
