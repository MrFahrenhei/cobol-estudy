@@ -3,6 +3,9 @@
            PROGRAM-ID. Math.
            AUTHOR. vvberaldo.
            DATE-WRITTEN. 10/02/2023.
+      *> 09/08/2026 - the DIVIDE statements now carry ON SIZE ERROR
+      *> branches that log the bad input and continue, instead of
+      *> letting a zero or oversized divisor abend the run.
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
@@ -13,6 +16,8 @@
            01 Ans      PIC S99V99 VALUE 0.
            01 Rem      PIC 9V99.
 
+           01 WS-SIZE-ERROR-COUNT  PIC 9(5) COMP VALUE ZERO.
+
        PROCEDURE DIVISION.
            DISPLAY "Math with "Num1" and "num2
            ADD Num1 TO Num2 GIVING Ans
@@ -22,8 +27,24 @@
            MULTIPLY Num1 BY Num2 GIVING Ans
            DISPLAY "Ans multiply: " Ans
            DIVIDE Num1 INTO Num2 GIVING Ans
+               ON SIZE ERROR
+                   PERFORM 1000-LOG-DIVIDE-ERROR THRU 1000-EXIT
+           END-DIVIDE
            DISPLAY "Ans divide: " Ans
            DIVIDE Num1 INTO Num2 GIVING Ans REMAINDER Rem
+               ON SIZE ERROR
+                   PERFORM 1000-LOG-DIVIDE-ERROR THRU 1000-EXIT
+           END-DIVIDE
            DISPLAY "Remainder " Rem
 
-       STOP RUN.
\ No newline at end of file
+       STOP RUN.
+
+      *>--------------------------------------------------------------
+      *> A zero or oversized divisor lands here instead of abending
+      *> the job; the bad input is counted and the run continues.
+      *>--------------------------------------------------------------
+       1000-LOG-DIVIDE-ERROR.
+           ADD 1 TO WS-SIZE-ERROR-COUNT
+           DISPLAY "DIVIDE SIZE ERROR - Num1: " Num1 " Num2: " Num2.
+       1000-EXIT.
+           EXIT.
\ No newline at end of file
