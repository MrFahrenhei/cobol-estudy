@@ -0,0 +1,326 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. transcpt.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Prints a student transcript, grouped by student with a
+      *> control break, showing every exam score on record plus the
+      *> final pass/fail determination - the real report classification
+      *> .cob's single ad hoc Score check was standing in for.
+      *> 09/08/2026 - each score is also persisted to GRADEHIST, keyed
+      *> by student and term, so a cumulative GPA report (gparept.cob)
+      *> can be built on top of it instead of every run's results
+      *> disappearing once the transcript prints.
+      *> 09/08/2026 - writes its own DS-RECORDS-PROCESSED/DS-COMPLETION
+      *> -STATUS to a small DAILYSTAT output file at end of run, so
+      *> DAILYDRV can read it back after shelling this step out and
+      *> fold the record count into its consolidated report; this
+      *> step remains a plain standalone executable, unchanged from
+      *> how NIGHTLY.jcl's STEP010 already invokes it.
+      *> 09/08/2026 - an exam score that isn't one of the recognized
+      *> grade letters is logged to a SCOREXCP exception file with
+      *> the original input and a reason code instead of being run
+      *> through the pass/fail check and grade history as if it were
+      *> valid; this is the real per-record version of the exception
+      *> logging classification.cob's scratch Score field only ever
+      *> produced a single copy of.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-EXAM-FILE ASSIGN TO "STUEXAM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-EXAM-STATUS.
+           SELECT GRADE-PARM-FILE ASSIGN TO "GRADEPRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRADE-PARM-STATUS.
+           SELECT TRANSCRIPT-REPORT-FILE ASSIGN TO "TRANSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSCRIPT-STATUS.
+           SELECT GRADE-HIST-FILE ASSIGN TO "GRADEHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRADE-HIST-STATUS.
+           SELECT DAILY-STATS-FILE ASSIGN TO "TRANDLYS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAILY-STATS-STATUS.
+           SELECT SCORE-EXCEPTION-FILE ASSIGN TO "SCOREXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCORE-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-EXAM-FILE.
+       01 STUDENT-EXAM-RECORD.
+           02 SE-STUDENT-ID     PIC 9(5).
+           02 SE-STUDENT-NAME   PIC X(20).
+           02 SE-EXAM-SCORE     PIC X(1).
+               88 SE-VALID-GRADE-LETTER
+                   VALUE "A", "B", "C", "D", "F".
+           02 SE-TERM           PIC X(6).
+
+       FD  GRADE-PARM-FILE.
+       01 GRADE-PARM-RECORD     PIC X(1).
+
+       FD  TRANSCRIPT-REPORT-FILE.
+       01 TRANSCRIPT-REPORT-LINE PIC X(80).
+
+       FD  GRADE-HIST-FILE.
+           COPY GRADEHIST.
+
+       FD  DAILY-STATS-FILE.
+           COPY DLYSTAT.
+
+       FD  SCORE-EXCEPTION-FILE.
+       01 SCORE-EXCEPTION-RECORD.
+           02 SE-X-STUDENT-ID          PIC 9(5).
+           02 FILLER                   PIC X(2)  VALUE SPACE.
+           02 SE-ORIGINAL-INPUT        PIC X(1).
+           02 FILLER                   PIC X(2)  VALUE SPACE.
+           02 SE-REASON-CODE           PIC X(4).
+           02 FILLER                   PIC X(2)  VALUE SPACE.
+           02 SE-REASON-TEXT           PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STUDENT-EXAM-STATUS  PIC XX VALUE "00".
+       01 WS-GRADE-PARM-STATUS    PIC XX VALUE "00".
+       01 WS-TRANSCRIPT-STATUS    PIC XX VALUE "00".
+       01 WS-GRADE-HIST-STATUS    PIC XX VALUE "00".
+       01 WS-DAILY-STATS-STATUS   PIC XX VALUE "00".
+       01 WS-SCORE-EXCEPTION-STATUS PIC XX VALUE "00".
+
+       01 WS-EOF-SWITCH            PIC X VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+       01 WS-GRADE-PARM-EOF-SWITCH PIC X VALUE "N".
+           88 WS-GRADE-PARM-EOF        VALUE "Y".
+       01 WS-FIRST-STUDENT-SWITCH  PIC X VALUE "Y".
+           88 WS-FIRST-STUDENT         VALUE "Y".
+
+       01 WS-PASSING-GRADE-COUNT   PIC 99 COMP VALUE ZERO.
+       01 WS-EXAM-COUNT            PIC 9(7) COMP VALUE ZERO.
+       01 WS-PASSING-GRADE-TABLE VALUE SPACES.
+           02 WS-PASSING-GRADE OCCURS 10 TIMES
+                                INDEXED BY WS-GRADE-IDX PIC X(1).
+
+       01 WS-PREV-STUDENT-ID       PIC 9(5) VALUE ZERO.
+       01 WS-PREV-STUDENT-NAME     PIC X(20) VALUE SPACES.
+       01 WS-STUDENT-PASS-SWITCH   PIC X VALUE "Y".
+           88 WS-STUDENT-ALL-PASSED    VALUE "Y".
+           88 WS-STUDENT-HAS-FAILURE   VALUE "N".
+       01 WS-SCORE-PASSED-SWITCH   PIC X VALUE "N".
+           88 WS-SCORE-PASSED          VALUE "Y".
+           88 WS-SCORE-FAILED          VALUE "N".
+       01 WS-SCORE-VALID-SWITCH    PIC X VALUE "Y".
+           88 WS-SCORE-VALID           VALUE "Y".
+           88 WS-SCORE-INVALID         VALUE "N".
+       01 WS-SCORE-EXCEPTION-COUNT PIC 9(7) COMP VALUE ZERO.
+
+       01 WS-HEADING-LINE-1  PIC X(40)
+           VALUE "*** STUDENT TRANSCRIPT REPORT ***".
+       01 WS-DETAIL-LINE.
+           02 FILLER            PIC X(3)  VALUE SPACE.
+           02 WS-D-STUDENT-ID   PIC 9(5).
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-D-STUDENT-NAME PIC X(20).
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-D-SCORE        PIC X(1).
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-D-RESULT       PIC X(6).
+       01 WS-BREAK-LINE.
+           02 FILLER            PIC X(5)  VALUE SPACE.
+           02 FILLER            PIC X(20) VALUE
+               "FINAL DETERMINATION:".
+           02 WS-B-STUDENT-NAME PIC X(20).
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-B-RESULT       PIC X(4).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-EXAM-SCORE THRU 2000-EXIT
+               UNTIL WS-EOF
+           IF NOT WS-FIRST-STUDENT
+               PERFORM 3000-PRINT-CONTROL-BREAK THRU 3000-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-PASSING-GRADES THRU 1100-EXIT
+           OPEN INPUT STUDENT-EXAM-FILE
+           OPEN OUTPUT TRANSCRIPT-REPORT-FILE
+           OPEN OUTPUT DAILY-STATS-FILE
+           OPEN OUTPUT SCORE-EXCEPTION-FILE
+           OPEN EXTEND GRADE-HIST-FILE
+           IF WS-GRADE-HIST-STATUS = "05" OR "35"
+               OPEN OUTPUT GRADE-HIST-FILE
+           END-IF
+           WRITE TRANSCRIPT-REPORT-LINE FROM WS-HEADING-LINE-1
+           READ STUDENT-EXAM-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       1100-LOAD-PASSING-GRADES.
+           OPEN INPUT GRADE-PARM-FILE
+           IF WS-GRADE-PARM-STATUS = "35"
+               MOVE 4 TO WS-PASSING-GRADE-COUNT
+               MOVE "A" TO WS-PASSING-GRADE (1)
+               MOVE "B" TO WS-PASSING-GRADE (2)
+               MOVE "C" TO WS-PASSING-GRADE (3)
+               MOVE "D" TO WS-PASSING-GRADE (4)
+               GO TO 1100-EXIT
+           END-IF
+           PERFORM UNTIL WS-GRADE-PARM-EOF
+               READ GRADE-PARM-FILE
+                   AT END SET WS-GRADE-PARM-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-PASSING-GRADE-COUNT
+                       MOVE GRADE-PARM-RECORD
+                           TO WS-PASSING-GRADE (WS-PASSING-GRADE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE GRADE-PARM-FILE.
+       1100-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> A change in student ID is the control break: print the prior
+      *> student's final determination before starting the new group.
+      *>--------------------------------------------------------------
+       2000-PROCESS-EXAM-SCORE.
+           IF NOT WS-FIRST-STUDENT
+               AND SE-STUDENT-ID NOT = WS-PREV-STUDENT-ID
+               PERFORM 3000-PRINT-CONTROL-BREAK THRU 3000-EXIT
+           END-IF
+
+           IF WS-FIRST-STUDENT OR SE-STUDENT-ID NOT = WS-PREV-STUDENT-ID
+               SET WS-STUDENT-ALL-PASSED TO TRUE
+               MOVE "N" TO WS-FIRST-STUDENT-SWITCH
+           END-IF
+
+           MOVE SE-STUDENT-ID   TO WS-PREV-STUDENT-ID
+           MOVE SE-STUDENT-NAME TO WS-PREV-STUDENT-NAME
+
+           PERFORM 2050-VALIDATE-SCORE THRU 2050-EXIT
+           IF WS-SCORE-VALID
+               PERFORM 2100-CHECK-SCORE THRU 2100-EXIT
+               PERFORM 2200-PRINT-DETAIL THRU 2200-EXIT
+               PERFORM 2300-WRITE-GRADE-HISTORY THRU 2300-EXIT
+           ELSE
+               SET WS-STUDENT-HAS-FAILURE TO TRUE
+               PERFORM 2060-LOG-SCORE-EXCEPTION THRU 2060-EXIT
+           END-IF
+           ADD 1 TO WS-EXAM-COUNT
+
+           READ STUDENT-EXAM-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> An exam score that isn't a recognized grade letter is bad
+      *> data entry, not a grade - reject it before it can be scored
+      *> or carried into the grade history.
+      *>--------------------------------------------------------------
+       2050-VALIDATE-SCORE.
+           IF SE-VALID-GRADE-LETTER
+               SET WS-SCORE-VALID TO TRUE
+           ELSE
+               SET WS-SCORE-INVALID TO TRUE
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Log a rejected exam score to the exception file for
+      *> data-entry review instead of letting it disappear.
+      *>--------------------------------------------------------------
+       2060-LOG-SCORE-EXCEPTION.
+           ADD 1 TO WS-SCORE-EXCEPTION-COUNT
+           MOVE SE-STUDENT-ID    TO SE-X-STUDENT-ID
+           MOVE SE-EXAM-SCORE    TO SE-ORIGINAL-INPUT
+           MOVE "SC01"           TO SE-REASON-CODE
+           MOVE "SCORE NOT A RECOGNIZED GRADE LETTER"
+                                 TO SE-REASON-TEXT
+           WRITE SCORE-EXCEPTION-RECORD.
+       2060-EXIT.
+           EXIT.
+
+       2100-CHECK-SCORE.
+           SET WS-SCORE-FAILED TO TRUE
+           SET WS-GRADE-IDX TO 1
+           SEARCH WS-PASSING-GRADE VARYING WS-GRADE-IDX
+               AT END
+                   CONTINUE
+               WHEN WS-PASSING-GRADE (WS-GRADE-IDX) = SE-EXAM-SCORE
+                   SET WS-SCORE-PASSED TO TRUE
+           END-SEARCH
+           IF NOT WS-SCORE-PASSED
+               SET WS-STUDENT-HAS-FAILURE TO TRUE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-PRINT-DETAIL.
+           MOVE SE-STUDENT-ID   TO WS-D-STUDENT-ID
+           MOVE SE-STUDENT-NAME TO WS-D-STUDENT-NAME
+           MOVE SE-EXAM-SCORE   TO WS-D-SCORE
+           IF WS-SCORE-PASSED
+               MOVE "PASS" TO WS-D-RESULT
+           ELSE
+               MOVE "FAIL" TO WS-D-RESULT
+           END-IF
+           WRITE TRANSCRIPT-REPORT-LINE FROM WS-DETAIL-LINE.
+       2200-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Persist this score to GRADEHIST, converting the letter grade
+      *> to grade points along the way, so a cumulative GPA report can
+      *> be built on it later without re-deriving the conversion.
+      *>--------------------------------------------------------------
+       2300-WRITE-GRADE-HISTORY.
+           MOVE SE-STUDENT-ID   TO GH-STUDENT-ID
+           MOVE SE-STUDENT-NAME TO GH-STUDENT-NAME
+           MOVE SE-TERM         TO GH-TERM
+           MOVE SE-EXAM-SCORE   TO GH-SCORE
+           EVALUATE SE-EXAM-SCORE
+               WHEN "A"
+                   MOVE 4.0 TO GH-GRADE-POINTS
+               WHEN "B"
+                   MOVE 3.0 TO GH-GRADE-POINTS
+               WHEN "C"
+                   MOVE 2.0 TO GH-GRADE-POINTS
+               WHEN "D"
+                   MOVE 1.0 TO GH-GRADE-POINTS
+               WHEN OTHER
+                   MOVE 0.0 TO GH-GRADE-POINTS
+           END-EVALUATE
+           WRITE GRADE-HIST-RECORD.
+       2300-EXIT.
+           EXIT.
+
+       3000-PRINT-CONTROL-BREAK.
+           MOVE WS-PREV-STUDENT-NAME TO WS-B-STUDENT-NAME
+           IF WS-STUDENT-ALL-PASSED
+               MOVE "PASS" TO WS-B-RESULT
+           ELSE
+               MOVE "FAIL" TO WS-B-RESULT
+           END-IF
+           WRITE TRANSCRIPT-REPORT-LINE FROM WS-BREAK-LINE.
+       3000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE STUDENT-EXAM-FILE
+           CLOSE TRANSCRIPT-REPORT-FILE
+           CLOSE GRADE-HIST-FILE
+           CLOSE SCORE-EXCEPTION-FILE
+           MOVE "TRANSCPT"         TO DS-PROGRAM-ID
+           MOVE WS-EXAM-COUNT      TO DS-RECORDS-PROCESSED
+           SET DS-COMPLETED-OK     TO TRUE
+           WRITE DAILY-STATS-RECORD
+           CLOSE DAILY-STATS-FILE.
+       9000-EXIT.
+           EXIT.
