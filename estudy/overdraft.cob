@@ -0,0 +1,106 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. overdraft.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Batch overdraft report: reads the account-balance file and
+      *> lists every account whose signed balance has gone negative,
+      *> the real business question a signed balance field exists for.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-BALANCE-FILE ASSIGN TO "ACCTBAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCTBAL-STATUS.
+           SELECT OVERDRAFT-REPORT-FILE ASSIGN TO "OVERDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERDRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-BALANCE-FILE.
+       01 ACCOUNT-BALANCE-RECORD.
+           02 ACCT-NUMBER      PIC 9(6).
+           02 ACCT-NAME        PIC X(20).
+           02 ACCT-BALANCE     PIC S9(6)V99.
+
+       FD  OVERDRAFT-REPORT-FILE.
+       01 OVERDRAFT-REPORT-LINE   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCTBAL-STATUS    PIC XX VALUE "00".
+       01 WS-OVERDRPT-STATUS   PIC XX VALUE "00".
+
+       01 WS-EOF-SWITCH         PIC X VALUE "N".
+           88 WS-EOF                VALUE "Y".
+
+       01 WS-OVERDRAFT-COUNT   PIC 9(5) COMP VALUE ZERO.
+
+       01 WS-DETAIL-LINE.
+           02 FILLER            PIC X(1)  VALUE SPACE.
+           02 WS-D-ACCT-NUMBER  PIC 9(6).
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-D-ACCT-NAME    PIC X(20).
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-D-ACCT-BALANCE PIC -ZZZ,ZZ9.99.
+
+       01 WS-NONE-LINE             PIC X(40)
+           VALUE "*** NO OVERDRAWN ACCOUNTS FOUND ***".
+
+       01 WS-TOTAL-LINE.
+           02 FILLER            PIC X(25) VALUE
+               "*** OVERDRAWN ACCOUNTS: ".
+           02 WS-T-COUNT         PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCOUNT-BALANCE-FILE
+           OPEN OUTPUT OVERDRAFT-REPORT-FILE
+           READ ACCOUNT-BALANCE-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-ACCOUNT.
+           IF ACCT-BALANCE < 0
+               PERFORM 2100-WRITE-OVERDRAFT-LINE THRU 2100-EXIT
+           END-IF
+           READ ACCOUNT-BALANCE-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-WRITE-OVERDRAFT-LINE.
+           MOVE ACCT-NUMBER  TO WS-D-ACCT-NUMBER
+           MOVE ACCT-NAME    TO WS-D-ACCT-NAME
+           MOVE ACCT-BALANCE TO WS-D-ACCT-BALANCE
+           WRITE OVERDRAFT-REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-OVERDRAFT-COUNT.
+       2100-EXIT.
+           EXIT.
+
+       8000-PRINT-SUMMARY.
+           IF WS-OVERDRAFT-COUNT = 0
+               WRITE OVERDRAFT-REPORT-LINE FROM WS-NONE-LINE
+           ELSE
+               MOVE WS-OVERDRAFT-COUNT TO WS-T-COUNT
+               WRITE OVERDRAFT-REPORT-LINE FROM WS-TOTAL-LINE
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ACCOUNT-BALANCE-FILE
+           CLOSE OVERDRAFT-REPORT-FILE.
+       9000-EXIT.
+           EXIT.
