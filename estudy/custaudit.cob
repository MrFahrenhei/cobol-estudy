@@ -0,0 +1,103 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custaudit.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Periodic key-range corruption audit for CUSTMAST.  Walks the
+      *> file sequentially by RECORD KEY and flags any record whose
+      *> CUST-IDENT was accidentally written as all HIGH-VALUES or
+      *> all LOW-VALUES - a known symptom of a bad initialization bug
+      *> in key-handling code - to an exception report, instead of
+      *> letting a corrupted key go unnoticed until some other report
+      *> blows up on it.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-IDENT
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT KEY-EXCEPTION-FILE ASSIGN TO "KEYXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEY-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+           COPY CUSTREC.
+
+       FD  KEY-EXCEPTION-FILE.
+       01 KEY-EXCEPTION-RECORD.
+           02 KE-CUST-NAME             PIC X(20).
+           02 FILLER                   PIC X(2)  VALUE SPACE.
+           02 KE-REASON-TEXT           PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMAST-STATUS          PIC XX VALUE "00".
+       01 WS-KEY-EXCEPTION-STATUS     PIC XX VALUE "00".
+
+       01 WS-EOF-SWITCH                PIC X VALUE "N".
+           88 WS-EOF                       VALUE "Y".
+
+       01 WS-RECORD-COUNT             PIC 9(7) COMP VALUE ZERO.
+       01 WS-EXCEPTION-COUNT          PIC 9(7) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-AUDIT-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CUSTMAST-FILE
+           OPEN OUTPUT KEY-EXCEPTION-FILE
+           READ CUSTMAST-FILE NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> A key stuck at all HIGH-VALUES or all LOW-VALUES means the
+      *> record was written before CUST-IDENT was ever actually
+      *> filled in, since neither value is a legitimate 3-digit
+      *> Ident.
+      *>--------------------------------------------------------------
+       2000-AUDIT-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+
+           IF CUST-IDENT = HIGH-VALUES
+               MOVE CUST-NAME TO KE-CUST-NAME
+               MOVE "IDENT IS ALL HIGH-VALUES" TO KE-REASON-TEXT
+               WRITE KEY-EXCEPTION-RECORD
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF
+
+           IF CUST-IDENT = LOW-VALUES
+               MOVE CUST-NAME TO KE-CUST-NAME
+               MOVE "IDENT IS ALL LOW-VALUES" TO KE-REASON-TEXT
+               WRITE KEY-EXCEPTION-RECORD
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF
+
+           READ CUSTMAST-FILE NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       8000-PRINT-SUMMARY.
+           DISPLAY "CUSTMAST records audited: " WS-RECORD-COUNT
+           DISPLAY "Key-range exceptions found: " WS-EXCEPTION-COUNT.
+       8000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE CUSTMAST-FILE
+           CLOSE KEY-EXCEPTION-FILE.
+       9000-EXIT.
+           EXIT.
