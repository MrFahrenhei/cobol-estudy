@@ -0,0 +1,94 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTINQ.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Online inquiry transaction (CINQ) for CUSTMAST.  A clerk
+      *> keys an Ident on the CUSTMAP map and gets CustName and
+      *> DateOfBirth back on the same screen, instead of the only
+      *> way to see those fields being firstRun.cob's console
+      *> DISPLAY output.  Pseudo-conversational: the first entry
+      *> (EIBCALEN = 0) sends the map blank and RETURNs with the
+      *> map's own TRANSID so the terminal comes back in here on
+      *> the next AID key; every later entry receives the map and
+      *> does the CUSTMAST lookup.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY DFHAID.
+       COPY CUSTMAP.
+       COPY CUSTREC.
+
+       01 WS-RESP                 PIC S9(8) COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+           ELSE
+               PERFORM 2000-RECEIVE-AND-LOOKUP THRU 2000-EXIT
+           END-IF
+
+           EXEC CICS RETURN
+               TRANSID('CINQ')
+           END-EXEC.
+
+      *>--------------------------------------------------------------
+      *> First entry into the transaction: clear the map and send it
+      *> with the cursor in the Ident field.
+      *>--------------------------------------------------------------
+       1000-SEND-INITIAL-MAP.
+           MOVE SPACES TO CUSTMAPO
+           MOVE -1 TO CUSTIDL
+
+           EXEC CICS SEND MAP('CUSTMAP')
+               MAPSET('CUSTMAP')
+               ERASE
+           END-EXEC.
+       1000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Later entry: receive the keyed Ident, look it up on
+      *> CUSTMAST, and send the map back with either the customer's
+      *> details or a not-found message.
+      *>--------------------------------------------------------------
+       2000-RECEIVE-AND-LOOKUP.
+           EXEC CICS RECEIVE MAP('CUSTMAP')
+               MAPSET('CUSTMAP')
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF EIBAID = DFHCLEAR
+               PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+               GO TO 2000-EXIT
+           END-IF
+
+           MOVE CUSTIDI TO CUST-IDENT
+
+           EXEC CICS READ FILE('CUSTMAST')
+               INTO(CUSTOMER-RECORD)
+               RIDFLD(CUST-IDENT)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE CUST-NAME TO NAMEO
+               STRING CUST-MOB "/" CUST-DOB "/" CUST-YOB
+                   DELIMITED BY SIZE INTO DOBO
+               MOVE SPACES TO MSGO
+           ELSE
+               MOVE SPACES TO NAMEO
+               MOVE SPACES TO DOBO
+               MOVE "CUSTOMER NOT FOUND" TO MSGO
+           END-IF
+
+           MOVE -1 TO CUSTIDL
+
+           EXEC CICS SEND MAP('CUSTMAP')
+               MAPSET('CUSTMAP')
+               DATAONLY
+               CURSOR
+           END-EXEC.
+       2000-EXIT.
+           EXIT.
