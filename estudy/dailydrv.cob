@@ -0,0 +1,378 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. dailydrv.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Top-level daily driver: shells out to the batch steps that
+      *> grew out of classification.cob (transcpt), evaluation.cob
+      *> (evalbat), math.cob (mathbat), firstRun.cob's PayCheck
+      *> (payroll), and classification.cob's CanVoteFlag (votextr) in
+      *> sequence against their own already-established transaction
+      *> files, then reads back the small DAILYSTAT file each one
+      *> leaves behind and rolls it into one consolidated end-of-day
+      *> report - so running "the system" means one program instead
+      *> of kicking off five unconnected ones by hand.  Each step is
+      *> invoked as its own standalone executable (CALL "SYSTEM")
+      *> rather than a COBOL-level CALL, since transcpt, evalbat, and
+      *> mathbat are also each run on their own as NIGHTLY.jcl's
+      *> STEP010/STEP020/STEP030 and have to keep working as plain
+      *> main programs there; payroll and votextr have no JCL step of
+      *> their own and only run as part of this driver.  customData.cob
+      *> and coboltut.cob stay interactive front-end programs (they
+      *> ACCEPT from an operator) and are not part of this unattended
+      *> run.
+      *> 09/08/2026 - each CALL "SYSTEM" now names its step with a
+      *> "./" prefix, since a shell run under batch job control cannot
+      *> be relied on to have the current directory on PATH, and the
+      *> shell's own exit status is captured and checked instead of
+      *> inferring failure purely from whatever the DAILYSTAT file
+      *> happens to contain.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-SUMMARY-FILE ASSIGN TO "DAILYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAILY-SUMMARY-STATUS.
+           SELECT TRANSCPT-STATS-FILE ASSIGN TO "TRANDLYS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSCPT-STATS-STATUS.
+           SELECT EVALBAT-STATS-FILE ASSIGN TO "EVALDLYS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EVALBAT-STATS-STATUS.
+           SELECT MATHBAT-STATS-FILE ASSIGN TO "MATHDLYS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MATHBAT-STATS-STATUS.
+           SELECT PAYROLL-STATS-FILE ASSIGN TO "PAYRDLYS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYROLL-STATS-STATUS.
+           SELECT VOTEXTR-STATS-FILE ASSIGN TO "VOTXDLYS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOTEXTR-STATS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-SUMMARY-FILE.
+       01 DAILY-SUMMARY-LINE      PIC X(80).
+
+       FD  TRANSCPT-STATS-FILE.
+           COPY DLYSTAT REPLACING ==DAILY-STATS-RECORD== BY
+               ==FD-TRANSCPT-STATS-RECORD==.
+
+       FD  EVALBAT-STATS-FILE.
+           COPY DLYSTAT REPLACING ==DAILY-STATS-RECORD== BY
+               ==FD-EVALBAT-STATS-RECORD==.
+
+       FD  MATHBAT-STATS-FILE.
+           COPY DLYSTAT REPLACING ==DAILY-STATS-RECORD== BY
+               ==FD-MATHBAT-STATS-RECORD==.
+
+       FD  PAYROLL-STATS-FILE.
+           COPY DLYSTAT REPLACING ==DAILY-STATS-RECORD== BY
+               ==FD-PAYROLL-STATS-RECORD==.
+
+       FD  VOTEXTR-STATS-FILE.
+           COPY DLYSTAT REPLACING ==DAILY-STATS-RECORD== BY
+               ==FD-VOTEXTR-STATS-RECORD==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-DAILY-SUMMARY-STATUS  PIC XX VALUE "00".
+       01 WS-TRANSCPT-STATS-STATUS PIC XX VALUE "00".
+       01 WS-EVALBAT-STATS-STATUS  PIC XX VALUE "00".
+       01 WS-MATHBAT-STATS-STATUS  PIC XX VALUE "00".
+       01 WS-PAYROLL-STATS-STATUS  PIC XX VALUE "00".
+       01 WS-VOTEXTR-STATS-STATUS  PIC XX VALUE "00".
+
+       01 WS-CURRENT-DATE-STRING  PIC X(21).
+       01 WS-CURRENT-DATE-FIELDS REDEFINES WS-CURRENT-DATE-STRING.
+           02 WS-CURRENT-YOB      PIC 9(4).
+           02 WS-CURRENT-MOB      PIC 99.
+           02 WS-CURRENT-DOB      PIC 99.
+           02 FILLER              PIC X(13).
+       01 WS-RUN-DATE              PIC X(10) VALUE SPACES.
+
+       01 WS-HEADING-LINE-1  PIC X(40)
+           VALUE "*** DAILY BATCH RUN - CONSOLIDATED ***".
+       01 WS-HEADING-LINE-2  PIC X(20) VALUE "RUN DATE: ".
+       01 WS-DETAIL-LINE.
+           02 FILLER            PIC X(3)  VALUE SPACE.
+           02 WS-D-STEP-NAME    PIC X(10).
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-D-STEP-DESC    PIC X(30).
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-D-RECORDS      PIC ZZZ,ZZ9.
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 WS-D-STATUS       PIC X(9).
+       01 WS-TOTAL-LINE.
+           02 FILLER            PIC X(20) VALUE
+               "*** TOTAL RECORDS: ".
+           02 WS-T-RECORDS      PIC ZZZ,ZZ9.
+           02 FILLER            PIC X(15) VALUE " STEPS FAILED: ".
+           02 WS-T-FAILED       PIC Z9.
+
+      *>--------------------------------------------------------------
+      *> One DAILY-STATS-RECORD area per step, so each step's DAILYSTAT
+      *> file gets read into its own working copy and the summary loop
+      *> below can walk them without one step's result overwriting the
+      *> previous one's.
+      *>--------------------------------------------------------------
+       COPY DLYSTAT REPLACING ==DAILY-STATS-RECORD== BY
+           ==WS-STATS-TRANSCPT-DATA==.
+       COPY DLYSTAT REPLACING ==DAILY-STATS-RECORD== BY
+           ==WS-STATS-EVALBAT-DATA==.
+       COPY DLYSTAT REPLACING ==DAILY-STATS-RECORD== BY
+           ==WS-STATS-MATHBAT-DATA==.
+       COPY DLYSTAT REPLACING ==DAILY-STATS-RECORD== BY
+           ==WS-STATS-PAYROLL-DATA==.
+       COPY DLYSTAT REPLACING ==DAILY-STATS-RECORD== BY
+           ==WS-STATS-VOTEXTR-DATA==.
+
+       01 WS-STEP-TABLE-COUNTERS.
+           02 WS-TOTAL-RECORDS      PIC 9(8) COMP VALUE ZERO.
+           02 WS-FAILED-STEPS       PIC 99   COMP VALUE ZERO.
+       01 WS-STEP-IDX               PIC 9    COMP VALUE ZERO.
+       01 WS-SHELL-RETURN-CODE      PIC S9(9) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-RUN-TRANSCRIPT-STEP THRU 2000-EXIT
+           PERFORM 2100-RUN-CLASSIFICATION-STEP THRU 2100-EXIT
+           PERFORM 2200-RUN-MATH-STEP THRU 2200-EXIT
+           PERFORM 2300-RUN-PAYROLL-STEP THRU 2300-EXIT
+           PERFORM 2400-RUN-VOTER-EXTRACT-STEP THRU 2400-EXIT
+           PERFORM 8000-PRINT-CONSOLIDATED-REPORT THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-STRING
+           STRING WS-CURRENT-MOB "/" WS-CURRENT-DOB "/" WS-CURRENT-YOB
+               DELIMITED BY SIZE INTO WS-RUN-DATE
+           OPEN OUTPUT DAILY-SUMMARY-FILE
+           WRITE DAILY-SUMMARY-LINE FROM WS-HEADING-LINE-1
+           STRING WS-HEADING-LINE-2 WS-RUN-DATE DELIMITED BY SIZE
+               INTO DAILY-SUMMARY-LINE
+           WRITE DAILY-SUMMARY-LINE.
+       1000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Step 1 - student transcript / grade classification batch,
+      *> the file-driven expansion of classification.cob.
+      *>--------------------------------------------------------------
+       2000-RUN-TRANSCRIPT-STEP.
+           CALL "SYSTEM" USING "./transcpt"
+               RETURNING WS-SHELL-RETURN-CODE
+           MOVE "TRANSCPT" TO DS-PROGRAM-ID OF WS-STATS-TRANSCPT-DATA
+           MOVE ZERO TO DS-RECORDS-PROCESSED OF WS-STATS-TRANSCPT-DATA
+           SET DS-COMPLETED-ERRORS OF WS-STATS-TRANSCPT-DATA TO TRUE
+           IF WS-SHELL-RETURN-CODE NOT = ZERO
+               DISPLAY "TRANSCPT STEP FAILED TO LAUNCH - RETURN CODE: "
+                   WS-SHELL-RETURN-CODE
+           ELSE
+               OPEN INPUT TRANSCPT-STATS-FILE
+               IF WS-TRANSCPT-STATS-STATUS = "00"
+                   READ TRANSCPT-STATS-FILE INTO WS-STATS-TRANSCPT-DATA
+                       AT END
+                           CONTINUE
+                   END-READ
+                   CLOSE TRANSCPT-STATS-FILE
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Step 2 - number-classification batch, the file-driven
+      *> expansion of evaluation.cob.
+      *>--------------------------------------------------------------
+       2100-RUN-CLASSIFICATION-STEP.
+           CALL "SYSTEM" USING "./evalbat"
+               RETURNING WS-SHELL-RETURN-CODE
+           MOVE "EVALBAT" TO DS-PROGRAM-ID OF WS-STATS-EVALBAT-DATA
+           MOVE ZERO TO DS-RECORDS-PROCESSED OF WS-STATS-EVALBAT-DATA
+           SET DS-COMPLETED-ERRORS OF WS-STATS-EVALBAT-DATA TO TRUE
+           IF WS-SHELL-RETURN-CODE NOT = ZERO
+               DISPLAY "EVALBAT STEP FAILED TO LAUNCH - RETURN CODE: "
+                   WS-SHELL-RETURN-CODE
+           ELSE
+               OPEN INPUT EVALBAT-STATS-FILE
+               IF WS-EVALBAT-STATS-STATUS = "00"
+                   READ EVALBAT-STATS-FILE INTO WS-STATS-EVALBAT-DATA
+                       AT END
+                           CONTINUE
+                   END-READ
+                   CLOSE EVALBAT-STATS-FILE
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Step 3 - math batch, the file-driven expansion of math.cob.
+      *>--------------------------------------------------------------
+       2200-RUN-MATH-STEP.
+           CALL "SYSTEM" USING "./mathbat"
+               RETURNING WS-SHELL-RETURN-CODE
+           MOVE "MATHBAT" TO DS-PROGRAM-ID OF WS-STATS-MATHBAT-DATA
+           MOVE ZERO TO DS-RECORDS-PROCESSED OF WS-STATS-MATHBAT-DATA
+           SET DS-COMPLETED-ERRORS OF WS-STATS-MATHBAT-DATA TO TRUE
+           IF WS-SHELL-RETURN-CODE NOT = ZERO
+               DISPLAY "MATHBAT STEP FAILED TO LAUNCH - RETURN CODE: "
+                   WS-SHELL-RETURN-CODE
+           ELSE
+               OPEN INPUT MATHBAT-STATS-FILE
+               IF WS-MATHBAT-STATS-STATUS = "00"
+                   READ MATHBAT-STATS-FILE INTO WS-STATS-MATHBAT-DATA
+                       AT END
+                           CONTINUE
+                   END-READ
+                   CLOSE MATHBAT-STATS-FILE
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Step 4 - payroll batch, built on firstRun.cob's PayCheck.
+      *>--------------------------------------------------------------
+       2300-RUN-PAYROLL-STEP.
+           CALL "SYSTEM" USING "./payroll"
+               RETURNING WS-SHELL-RETURN-CODE
+           MOVE "PAYROLL" TO DS-PROGRAM-ID OF WS-STATS-PAYROLL-DATA
+           MOVE ZERO TO DS-RECORDS-PROCESSED OF WS-STATS-PAYROLL-DATA
+           SET DS-COMPLETED-ERRORS OF WS-STATS-PAYROLL-DATA TO TRUE
+           IF WS-SHELL-RETURN-CODE NOT = ZERO
+               DISPLAY "PAYROLL STEP FAILED TO LAUNCH - RETURN CODE: "
+                   WS-SHELL-RETURN-CODE
+           ELSE
+               OPEN INPUT PAYROLL-STATS-FILE
+               IF WS-PAYROLL-STATS-STATUS = "00"
+                   READ PAYROLL-STATS-FILE INTO WS-STATS-PAYROLL-DATA
+                       AT END
+                           CONTINUE
+                   END-READ
+                   CLOSE PAYROLL-STATS-FILE
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------------
+      *> Step 5 - voter-eligibility extract, built on classification.
+      *> cob's CanVoteFlag.
+      *>--------------------------------------------------------------
+       2400-RUN-VOTER-EXTRACT-STEP.
+           CALL "SYSTEM" USING "./votextr"
+               RETURNING WS-SHELL-RETURN-CODE
+           MOVE "VOTEXTR" TO DS-PROGRAM-ID OF WS-STATS-VOTEXTR-DATA
+           MOVE ZERO TO DS-RECORDS-PROCESSED OF WS-STATS-VOTEXTR-DATA
+           SET DS-COMPLETED-ERRORS OF WS-STATS-VOTEXTR-DATA TO TRUE
+           IF WS-SHELL-RETURN-CODE NOT = ZERO
+               DISPLAY "VOTEXTR STEP FAILED TO LAUNCH - RETURN CODE: "
+                   WS-SHELL-RETURN-CODE
+           ELSE
+               OPEN INPUT VOTEXTR-STATS-FILE
+               IF WS-VOTEXTR-STATS-STATUS = "00"
+                   READ VOTEXTR-STATS-FILE INTO WS-STATS-VOTEXTR-DATA
+                       AT END
+                           CONTINUE
+                   END-READ
+                   CLOSE VOTEXTR-STATS-FILE
+               END-IF
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+       8000-PRINT-CONSOLIDATED-REPORT.
+           PERFORM 8100-WRITE-STEP-LINE THRU 8100-EXIT
+               WITH TEST BEFORE
+               VARYING WS-STEP-IDX FROM 1 BY 1
+               UNTIL WS-STEP-IDX > 5
+           MOVE WS-TOTAL-RECORDS TO WS-T-RECORDS
+           MOVE WS-FAILED-STEPS  TO WS-T-FAILED
+           WRITE DAILY-SUMMARY-LINE FROM WS-TOTAL-LINE.
+       8000-EXIT.
+           EXIT.
+
+       8100-WRITE-STEP-LINE.
+           EVALUATE WS-STEP-IDX
+               WHEN 1
+                   MOVE "TRANSCPT"  TO WS-D-STEP-NAME
+                   MOVE "Student transcript / grade classify"
+                       TO WS-D-STEP-DESC
+                   MOVE DS-RECORDS-PROCESSED OF WS-STATS-TRANSCPT-DATA
+                       TO WS-D-RECORDS
+                   ADD DS-RECORDS-PROCESSED OF WS-STATS-TRANSCPT-DATA
+                       TO WS-TOTAL-RECORDS
+                   IF DS-COMPLETED-OK OF WS-STATS-TRANSCPT-DATA
+                       MOVE "COMPLETE" TO WS-D-STATUS
+                   ELSE
+                       MOVE "FAILED"   TO WS-D-STATUS
+                       ADD 1 TO WS-FAILED-STEPS
+                   END-IF
+               WHEN 2
+                   MOVE "EVALBAT"   TO WS-D-STEP-NAME
+                   MOVE "Number classification"
+                       TO WS-D-STEP-DESC
+                   MOVE DS-RECORDS-PROCESSED OF WS-STATS-EVALBAT-DATA
+                       TO WS-D-RECORDS
+                   ADD DS-RECORDS-PROCESSED OF WS-STATS-EVALBAT-DATA
+                       TO WS-TOTAL-RECORDS
+                   IF DS-COMPLETED-OK OF WS-STATS-EVALBAT-DATA
+                       MOVE "COMPLETE" TO WS-D-STATUS
+                   ELSE
+                       MOVE "FAILED"   TO WS-D-STATUS
+                       ADD 1 TO WS-FAILED-STEPS
+                   END-IF
+               WHEN 3
+                   MOVE "MATHBAT"   TO WS-D-STEP-NAME
+                   MOVE "Math transaction totals"
+                       TO WS-D-STEP-DESC
+                   MOVE DS-RECORDS-PROCESSED OF WS-STATS-MATHBAT-DATA
+                       TO WS-D-RECORDS
+                   ADD DS-RECORDS-PROCESSED OF WS-STATS-MATHBAT-DATA
+                       TO WS-TOTAL-RECORDS
+                   IF DS-COMPLETED-OK OF WS-STATS-MATHBAT-DATA
+                       MOVE "COMPLETE" TO WS-D-STATUS
+                   ELSE
+                       MOVE "FAILED"   TO WS-D-STATUS
+                       ADD 1 TO WS-FAILED-STEPS
+                   END-IF
+               WHEN 4
+                   MOVE "PAYROLL"   TO WS-D-STEP-NAME
+                   MOVE "Payroll run"
+                       TO WS-D-STEP-DESC
+                   MOVE DS-RECORDS-PROCESSED OF WS-STATS-PAYROLL-DATA
+                       TO WS-D-RECORDS
+                   ADD DS-RECORDS-PROCESSED OF WS-STATS-PAYROLL-DATA
+                       TO WS-TOTAL-RECORDS
+                   IF DS-COMPLETED-OK OF WS-STATS-PAYROLL-DATA
+                       MOVE "COMPLETE" TO WS-D-STATUS
+                   ELSE
+                       MOVE "FAILED"   TO WS-D-STATUS
+                       ADD 1 TO WS-FAILED-STEPS
+                   END-IF
+               WHEN 5
+                   MOVE "VOTEXTR"   TO WS-D-STEP-NAME
+                   MOVE "Voter-eligibility extract"
+                       TO WS-D-STEP-DESC
+                   MOVE DS-RECORDS-PROCESSED OF WS-STATS-VOTEXTR-DATA
+                       TO WS-D-RECORDS
+                   ADD DS-RECORDS-PROCESSED OF WS-STATS-VOTEXTR-DATA
+                       TO WS-TOTAL-RECORDS
+                   IF DS-COMPLETED-OK OF WS-STATS-VOTEXTR-DATA
+                       MOVE "COMPLETE" TO WS-D-STATUS
+                   ELSE
+                       MOVE "FAILED"   TO WS-D-STATUS
+                       ADD 1 TO WS-FAILED-STEPS
+                   END-IF
+           END-EVALUATE
+           WRITE DAILY-SUMMARY-LINE FROM WS-DETAIL-LINE.
+       8100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE DAILY-SUMMARY-FILE.
+       9000-EXIT.
+           EXIT.
