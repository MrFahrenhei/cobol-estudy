@@ -3,6 +3,15 @@
            PROGRAM-ID. Math2.
            AUTHOR. vvberaldo.
            DATE-WRITTEN. 10/02/2023.
+      *> 09/08/2026 - COMPUTE ROUNDED now names an explicit rounding
+      *> mode instead of relying on the compiler's implicit default,
+      *> so this pattern matches our actual accounting rounding
+      *> policy whenever it gets reused for money elsewhere in the
+      *> shop.
+      *> 09/08/2026 - Num1 ** 2 now computes into a wide intermediate
+      *> field with ON SIZE ERROR guarding it before Ans is loaded, so
+      *> reusing this exponent pattern for interest/growth calculations
+      *> against larger base values doesn't silently truncate.
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
@@ -12,6 +21,9 @@
            01 Num3     PIC 9 VALUE 3.
            01 Ans      PIC S99V99 VALUE 0.
            01 Rem      PIC 9V99.
+           01 ExponentResult  PIC S9(9)V99 VALUE 0.
+           01 ExponentErrFlag PIC X(01) VALUE "N".
+               88 ExponentOverflow VALUE "Y".
 
        PROCEDURE DIVISION.
            DISPLAY "Math with"Num1", "Num2" and "Num3
@@ -27,13 +39,24 @@
            DISPLAY "Ans: " Ans
            COMPUTE Ans = Num1 / Num2
            DISPLAY "Ans: " Ans
-           COMPUTE Ans = Num1 ** 2
-           DISPLAY "Ans: " Ans
+           MOVE "N" TO ExponentErrFlag
+           COMPUTE ExponentResult = Num1 ** 2
+               ON SIZE ERROR
+                   SET ExponentOverflow TO TRUE
+                   DISPLAY "Ans: Num1 ** 2 overflowed intermediate field"
+           END-COMPUTE
+           IF NOT ExponentOverflow
+               MOVE ExponentResult TO Ans
+               DISPLAY "Ans: " Ans
+           END-IF
            COMPUTE Ans = (3 + 5) * 5
            DISPLAY "Ans: (3 + 5) * 5 = " Ans
            COMPUTE Ans = 3 + 5 * 5
            DISPLAY "Ans: 3 + 5 * 5 = " Ans
-           COMPUTE Ans ROUNDED = 3.0 + 2.005
-           DISPLAY "Ans: rounded 3.0 + 2.005 = " Ans
-       
+           COMPUTE Ans ROUNDED MODE IS NEAREST-EVEN = 3.0 + 2.005
+           DISPLAY "Ans: rounded (nearest-even) 3.0 + 2.005 = " Ans
+           COMPUTE Ans ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+               = 3.0 + 2.005
+           DISPLAY "Ans: rounded (away-from-zero) 3.0 + 2.005 = " Ans
+
        STOP RUN.
\ No newline at end of file
