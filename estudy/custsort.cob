@@ -0,0 +1,77 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custsort.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> SORTs CUSTMAST into CustName order.  Every report we hand
+      *> out downstream (transcripts, voter lists, payroll registers)
+      *> wants customers in name order, not CUSTMAST's Ident key
+      *> order, so this reads CUSTMAST straight into the SORT verb
+      *> and GIVEs a CustName-ordered extract file.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CUST-IDENT
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+           SELECT CUSTNAME-EXTRACT-FILE ASSIGN TO "CUSTNAME"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTNAME-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+           COPY CUSTREC.
+
+       SD  SORT-WORK-FILE.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-RECORD==      BY ==SORT-CUSTOMER-RECORD==
+                         ==CUST-IDENT==            BY ==SRT-CUST-IDENT==
+                         ==CUST-NAME==             BY ==SRT-CUST-NAME==
+                         ==CUST-DATE-OF-BIRTH==    BY ==SRT-CUST-DATE-OF-BIRTH==
+                         ==CUST-MOB==              BY ==SRT-CUST-MOB==
+                         ==CUST-DOB==              BY ==SRT-CUST-DOB==
+                         ==CUST-YOB==              BY ==SRT-CUST-YOB==
+                         ==CUST-SSN==              BY ==SRT-CUST-SSN==
+                         ==CUST-SS-AREA==          BY ==SRT-CUST-SS-AREA==
+                         ==CUST-SS-GROUP==         BY ==SRT-CUST-SS-GROUP==
+                         ==CUST-SS-SERIAL==        BY ==SRT-CUST-SS-SERIAL==
+                         ==CUST-CURRENCY-CODE==    BY ==SRT-CUST-CURRENCY-CODE==
+                         ==CUST-RESIDENCY-STATUS== BY ==SRT-CUST-RESIDENCY-STATUS==
+                         ==CUST-IN-DISTRICT==      BY ==SRT-CUST-IN-DISTRICT==
+                         ==CUST-OUT-OF-DISTRICT==  BY ==SRT-CUST-OUT-OF-DISTRICT==
+                         ==CUST-UNREGISTERED==     BY ==SRT-CUST-UNREGISTERED==.
+
+       FD  CUSTNAME-EXTRACT-FILE.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-RECORD==      BY ==CUSTNAME-EXTRACT-RECORD==
+                         ==CUST-IDENT==            BY ==CX-CUST-IDENT==
+                         ==CUST-NAME==             BY ==CX-CUST-NAME==
+                         ==CUST-DATE-OF-BIRTH==    BY ==CX-CUST-DATE-OF-BIRTH==
+                         ==CUST-MOB==              BY ==CX-CUST-MOB==
+                         ==CUST-DOB==              BY ==CX-CUST-DOB==
+                         ==CUST-YOB==              BY ==CX-CUST-YOB==
+                         ==CUST-SSN==              BY ==CX-CUST-SSN==
+                         ==CUST-SS-AREA==          BY ==CX-CUST-SS-AREA==
+                         ==CUST-SS-GROUP==         BY ==CX-CUST-SS-GROUP==
+                         ==CUST-SS-SERIAL==        BY ==CX-CUST-SS-SERIAL==
+                         ==CUST-CURRENCY-CODE==    BY ==CX-CUST-CURRENCY-CODE==
+                         ==CUST-RESIDENCY-STATUS== BY ==CX-CUST-RESIDENCY-STATUS==
+                         ==CUST-IN-DISTRICT==      BY ==CX-CUST-IN-DISTRICT==
+                         ==CUST-OUT-OF-DISTRICT==  BY ==CX-CUST-OUT-OF-DISTRICT==
+                         ==CUST-UNREGISTERED==     BY ==CX-CUST-UNREGISTERED==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMAST-STATUS   PIC XX VALUE "00".
+       01 WS-CUSTNAME-STATUS   PIC XX VALUE "00".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-CUST-NAME
+               USING CUSTMAST-FILE
+               GIVING CUSTNAME-EXTRACT-FILE
+           DISPLAY "CUSTMAST sorted into CUSTNAME by CustName"
+           STOP RUN.
