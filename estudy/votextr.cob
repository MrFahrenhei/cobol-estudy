@@ -0,0 +1,140 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. votextr.
+       AUTHOR. vvberaldo.
+       DATE-WRITTEN. 09/08/2026.
+      *> Voter-eligibility extract: applies classification.cob's
+      *> age-based CanVoteFlag test against every CUSTMAST record and
+      *> writes the eligible Idents in the layout the election board
+      *> asked for, instead of just DISPLAYing "Vote 1" to a screen.
+      *> 09/08/2026 - also excludes any customer whose residency
+      *> status is not "in district", so the extract no longer lists
+      *> out-of-district or unregistered customers purely on age.
+      *> 09/08/2026 - writes its own DS-RECORDS-PROCESSED/DS-COMPLETION
+      *> -STATUS to a small DAILYSTAT output file at end of run, so
+      *> DAILYDRV can read it back after shelling this step out and
+      *> fold the eligible-voter count into its consolidated report;
+      *> this program remains a plain standalone executable, run the
+      *> same way as always.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-IDENT
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT VOTER-EXTRACT-FILE ASSIGN TO "VOTEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOTER-EXTRACT-STATUS.
+           SELECT DAILY-STATS-FILE ASSIGN TO "VOTXDLYS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAILY-STATS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+           COPY CUSTREC.
+
+       FD  VOTER-EXTRACT-FILE.
+       01 VOTER-EXTRACT-RECORD.
+           02 VOTER-IDENT       PIC 9(3).
+           02 VOTER-NAME        PIC X(20).
+
+       FD  DAILY-STATS-FILE.
+           COPY DLYSTAT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMAST-STATUS          PIC XX VALUE "00".
+       01 WS-VOTER-EXTRACT-STATUS     PIC XX VALUE "00".
+       01 WS-DAILY-STATS-STATUS       PIC XX VALUE "00".
+
+       01 WS-EOF-SWITCH                PIC X VALUE "N".
+           88 WS-EOF                       VALUE "Y".
+
+       01 Age                          PIC 99 VALUE 0.
+       01 CanVoteFlag                  PIC 9 VALUE 0.
+           88  CanVote VALUE 1.
+           88  CantVote    VALUE 0.
+
+       01 WS-CURRENT-DATE-STRING  PIC X(21).
+       01 WS-CURRENT-DATE-FIELDS REDEFINES WS-CURRENT-DATE-STRING.
+           02 WS-CURRENT-YOB      PIC 9(4).
+           02 WS-CURRENT-MOB      PIC 99.
+           02 WS-CURRENT-DOB      PIC 99.
+           02 FILLER              PIC X(13).
+
+       01 WS-ELIGIBLE-COUNT        PIC 9(5) COMP VALUE ZERO.
+       01 WS-EXCLUDED-RESIDENCY-COUNT PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CUSTMAST-FILE
+           OPEN OUTPUT VOTER-EXTRACT-FILE
+           OPEN OUTPUT DAILY-STATS-FILE
+           READ CUSTMAST-FILE NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CUSTOMER.
+           PERFORM 2100-COMPUTE-AGE THRU 2100-EXIT
+           IF Age > 18 AND CUST-IN-DISTRICT
+               SET CanVote TO TRUE
+               PERFORM 2200-WRITE-ELIGIBLE-VOTER THRU 2200-EXIT
+           ELSE
+               SET CantVote TO TRUE
+               IF Age > 18
+                   ADD 1 TO WS-EXCLUDED-RESIDENCY-COUNT
+               END-IF
+           END-IF
+           READ CUSTMAST-FILE NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-COMPUTE-AGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-STRING
+           COMPUTE Age = WS-CURRENT-YOB - CUST-YOB
+           IF WS-CURRENT-MOB < CUST-MOB
+               OR (WS-CURRENT-MOB = CUST-MOB AND WS-CURRENT-DOB < CUST-DOB)
+               SUBTRACT 1 FROM Age
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-WRITE-ELIGIBLE-VOTER.
+           MOVE CUST-IDENT TO VOTER-IDENT
+           MOVE CUST-NAME  TO VOTER-NAME
+           WRITE VOTER-EXTRACT-RECORD
+           ADD 1 TO WS-ELIGIBLE-COUNT.
+       2200-EXIT.
+           EXIT.
+
+       8000-PRINT-SUMMARY.
+           DISPLAY "Eligible voters extracted: " WS-ELIGIBLE-COUNT
+           DISPLAY "Excluded for residency (age-eligible otherwise): "
+               WS-EXCLUDED-RESIDENCY-COUNT.
+       8000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE CUSTMAST-FILE
+           CLOSE VOTER-EXTRACT-FILE
+           MOVE "VOTEXTR"          TO DS-PROGRAM-ID
+           MOVE WS-ELIGIBLE-COUNT  TO DS-RECORDS-PROCESSED
+           SET DS-COMPLETED-OK     TO TRUE
+           WRITE DAILY-STATS-RECORD
+           CLOSE DAILY-STATS-FILE.
+       9000-EXIT.
+           EXIT.
