@@ -0,0 +1,39 @@
+*>--------------------------------------------------------------
+*  CUSTMAP - BMS mapset for the CUSTMAST inquiry transaction
+*  (custinq.cob / transaction CINQ).  A clerk keys a CUSTMAST
+*  Ident and the map echoes back CustName and DateOfBirth, or an
+*  error message if the Ident is not on file.
+*
+*  09/08/2026 VVB  original mapset
+*--------------------------------------------------------------
+CUSTMAP  DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET)
+*
+CUSTMAPI DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                               X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),LENGTH=20,ATTRB=(PROT,BRT),               X
+               INITIAL='CUSTOMER INQUIRY'
+*
+         DFHMDF POS=(4,2),LENGTH=12,ATTRB=(PROT),                    X
+               INITIAL='CUSTOMER ID:'
+CUSTID   DFHMDF POS=(4,16),LENGTH=3,ATTRB=(NUM,UNPROT,IC),           X
+               PICOUT='999'
+*
+         DFHMDF POS=(6,2),LENGTH=12,ATTRB=(PROT),                    X
+               INITIAL='CUST NAME:'
+NAME     DFHMDF POS=(6,16),LENGTH=20,ATTRB=(PROT,ASKIP)
+*
+         DFHMDF POS=(8,2),LENGTH=12,ATTRB=(PROT),                    X
+               INITIAL='BIRTH DATE:'
+DOB      DFHMDF POS=(8,16),LENGTH=10,ATTRB=(PROT,ASKIP)
+*
+MSG      DFHMDF POS=(22,2),LENGTH=76,ATTRB=(PROT,ASKIP)
+*
+CUSTMAP  DFHMSD TYPE=FINAL
+         END
