@@ -0,0 +1,43 @@
+//NIGHTLY  JOB (ACCTG),'BATCH SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY - runs the transcript, number-classification, and
+//* math batch steps in sequence.  Each later step is skipped if
+//* an earlier step ends with a non-zero condition code, so a
+//* failed step doesn't let bad data flow into the next one.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=TRANSCPT
+//STEPLIB  DD DSN=BATCH.LOADLIB,DISP=SHR
+//STUEXAM  DD DSN=BATCH.STUDENT.EXAM,DISP=SHR
+//GRADEPRM DD DSN=BATCH.GRADE.PARM,DISP=SHR
+//TRANSRPT DD DSN=BATCH.TRANSCRIPT.RPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//GRADEHIST DD DSN=BATCH.GRADE.HIST,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//TRANDLYS DD DSN=BATCH.TRANSCPT.DLYSTAT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//SCOREXCP DD DSN=BATCH.SCORE.EXCEPTION,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=EVALBAT,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=BATCH.LOADLIB,DISP=SHR
+//NUMTRANS DD DSN=BATCH.NUMBER.TRANS,DISP=SHR
+//NUMCLASS DD DSN=BATCH.NUMBER.CLASS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//EVALCKPT DD DSN=BATCH.EVAL.CHECKPOINT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//NUMRPT   DD DSN=BATCH.NUMBER.RPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//EVALDLYS DD DSN=BATCH.EVALBAT.DLYSTAT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=MATHBAT,COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=BATCH.LOADLIB,DISP=SHR
+//MATHTRAN DD DSN=BATCH.MATH.TRANS,DISP=SHR
+//MATHSUMM DD DSN=BATCH.MATH.SUMMARY,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//MATHDLYS DD DSN=BATCH.MATHBAT.DLYSTAT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
